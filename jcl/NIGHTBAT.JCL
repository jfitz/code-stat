@@ -0,0 +1,54 @@
+//NIGHTBAT JOB (ACCTNO),'NIGHTLY BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,COND=(4,LT)
+//*
+//*  NIGHTLY BATCH JOB STREAM.
+//*
+//*  RUNS THE PURCHASES REPORT (PROG2).
+//*
+//*  MODIFICATION HISTORY.
+//*
+//*    09AUG26  EJR  INITIAL VERSION OF THE NIGHTLY JOB STREAM.
+//*    09AUG26  EJR  DROPPED THE EXAMPLE AND PROG5 STEPS THAT USED TO
+//*                  BOOKEND THIS JOB.  BOTH PROGRAMS' SELECT/ASSIGN
+//*                  CLAUSES ARE QUOTED LITERAL FILE PATHS RATHER THAN
+//*                  DD-NAME-STYLE IDENTIFIERS, SO NO DD STATEMENT IN
+//*                  THIS JCL CAN EVER BIND TO THEM; THE STEPS THAT
+//*                  RAN THEM NEVER ACTUALLY WIRED UP.  RE-ADD THEM
+//*                  ONCE THOSE TWO PROGRAMS ARE CONVERTED TO
+//*                  DD-NAME ASSIGN CLAUSES LIKE PROG2 ALREADY USES.
+//*                  ALSO CORRECTED THE REMAINING STEP'S DD NAMES TO
+//*                  MATCH PROG2'S ACTUAL ASSIGN IDENTIFIERS, AND GAVE
+//*                  THE TREND-IN/TREND-OUT DATASETS DISTINCT NAMES
+//*                  SO THE TREND CARRY-FORWARD DOES NOT TRY TO OPEN
+//*                  THE SAME CATALOGUED DATASET SHR-FOR-READ AND
+//*                  NEW-FOR-WRITE IN THE SAME STEP.
+//*    09AUG26  EJR  ADDED THE PROG2-SORT-WORK AND PROG2-SORTED DD
+//*                  STATEMENTS THAT PROG2'S SORT/GIVING STEP AND
+//*                  ITS SUBSEQUENT READ OF THE SORTED FILE NEED;
+//*                  BOTH WERE MISSING FROM THE ORIGINAL STEP.
+//*
+//*----------------------------------------------------------------
+//* STEP010 - PROG2 - PURCHASES REPORT
+//*----------------------------------------------------------------
+//STEP010  EXEC PGM=PROG2
+//STEPLIB  DD  DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//TW5C5D   DD  DSN=PROD.PROG2.PURCHASE,DISP=SHR
+//PROG2-SORT-WORK DD UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//PROG2-SORTED DD UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//PROG2-OUT DD DSN=PROD.PROG2.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=132),
+//             SPACE=(CYL,(5,5))
+//PROG2-EXCP DD DSN=PROD.PROG2.EXCP,
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=132),
+//             SPACE=(CYL,(1,1))
+//PROG2-TRNDI DD DSN=PROD.PROG2.TREND.OLD,DISP=SHR
+//PROG2-TRNDO DD DSN=PROD.PROG2.TREND.NEW,
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=80),
+//             SPACE=(TRK,(1,1))
+//SYSOUT   DD  SYSOUT=*
+//*
