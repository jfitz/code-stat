@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      * EXCPARM  - PARAMETER AREA PASSED ON THE CALL TO EXCPLOG.
+      *            SHARED BY EVERY BATCH PROGRAM THAT LOGS A BAD OR
+      *            SKIPPED RECORD TO THE COMMON EXCEPTION FILE, SO THE
+      *            CALLER'S WORKING-STORAGE COPY AND EXCPLOG'S OWN
+      *            LINKAGE SECTION COPY NEVER DRIFT APART.
+      *----------------------------------------------------------------
+       01  EXCP-PARM-AREA.
+           05  EXCP-PROGRAM-ID                 PIC X(8).
+           05  EXCP-KEY-FIELD                  PIC X(20).
+           05  EXCP-REASON                     PIC X(30).
+           05  EXCP-RETURN-CODE                PIC 9(2).
