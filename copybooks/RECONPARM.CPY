@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------
+      * RECONPARM - PARAMETER AREA PASSED ON THE CALL TO RECONLOG.
+      *             SHARED BY EVERY BATCH PROGRAM THAT LOGS ITS RUN
+      *             TOTALS TO THE COMMON RECONCILIATION FILE, SO THE
+      *             CALLER'S WORKING-STORAGE COPY AND RECONLOG'S OWN
+      *             LINKAGE SECTION COPY NEVER DRIFT APART.
+      *----------------------------------------------------------------
+       01  RECON-PARM-AREA.
+           05  RECON-PROGRAM-ID                PIC X(8).
+           05  RECON-RUN-DATE                  PIC 9(8).
+           05  RECON-RECORD-COUNT              PIC 9(9).
+           05  RECON-DOLLAR-TOTAL              PIC S9(9)V99.
+           05  RECON-RETURN-CODE               PIC 9(2).
