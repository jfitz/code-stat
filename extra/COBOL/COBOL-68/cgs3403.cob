@@ -1,114 +1,454 @@
-        IDENTIFICATION DIVISION. 
-        PROGRAM-ID. 
-               EXAMPLE. 
-        AUTHOR. 
-               HASKINS. 
-        INSTALLATION. 
-               UF, INTRO TO COBOL. 
-        DATE-WRITTEN. 
-               JANUARY 1, 2000. 
-        DATE-COMPILED. 
-  
-       *  EVERY program you write for this class must have information 
-       *  for the CURRENT program here.  In industry, this area 
-       *  is also used to document any changes made to the program. 
-  
-       *  Here is a sample: 
-       * This program "dumps" (i.e., directly copies)  data from an 
-       *  input file called  Transaction-File into an output file called 
-       *  Output-File.   The program is part of the catalogue system 
-       *  for Spee-Dee-Sports, a company that sells running supplies. 
-  
-        ENVIRONMENT DIVISION. 
-  
-        INPUT-OUTPUT SECTION. 
-  
-        FILE-CONTROL. 
-               SELECT  TRANSACTION-FILE   ASSIGN TO   '/class/cgs3403/c3403bgq/extrans.data'. 
-               SELECT OUTPUT-FILE                ASSIGN TO 
-                                                           'example.data' 
-                                                           ORGANIZATION IS LINE-SEQUENTIAL. 
-  
-        DATA DIVISION. 
-        FILE SECTION. 
-  
-        FD  TRANSACTION-FILE 
-              RECORD CONTAINS 60 CHARACTERS 
-              DATA RECORD IS TRANSACTION-REC. 
-  
-  
-        01  TRANSACTION-REC. 
-             05 TR-ORDER-DATE. 
-                    10 TR-OD-DD                      PIC XX. 
-                    10  TR-OD-MM                    PIC XX. 
-                    10  TR-OD-YY                     PIC X(4). 
-             05  TR-CUST-NUMBER             PIC X(8). 
-             05 TR-CAT-CODE. 
-                    10  TR-CC-SUPPLIER         PIC XX. 
-                    10  TR-CC-ITEM-NO          PIC  X(5). 
-                    10  TR-CC-SIZE                   PIC X(5). 
-                    10  TR-CC-COLOR             PIC X. 
-             05  TR-UNIT-PRICE                   PIC S9(4)V99. 
-             05  TR-QUANTITY                     PIC S9(5). 
-             05  FILLER                                  PIC X(20). 
-        FD  OUTPUT-FILE 
-              RECORD CONTAINS 133 CHARACTERS 
-              DATA RECORD IS OUTPUT-REC. 
-  
-        01  OUTPUT-REC                            PIC X(133). 
-        WORKING-STORAGE SECTION. 
-        01  END-OF-FILE                            PIC X        VALUE 'N'. 
-        01  TRANSACTION-OUTPUT-FORMAT. 
-             05  FILLER                                                 PIC X        VALUE SPACES. 
-             05  TRANSACTION-REC-SLOT              PIC X(60). 
-             05  FILLER                                                 PIC X(72)  VALUE SPACES. 
-        PROCEDURE DIVISION. 
-  
-     *  In a structured program there will always be a Driving Paragraph; its 
-     *  job is to trigger the execution of lower paragraphs.  In structured 
-     *  programs, control is always held in the last analysis by this paragraph, 
-     *  the point being that such programs work "top down". 
-  
-     *  In programs you do for class, comment EVERY paragraph of the Procedure 
-     *  Division (in your own words, tell the reader what that paragraph does). 
-     *  This is very important in a work setting because 80% of programming time 
-     *  involves maintenance of existing programs so you're always having to get 
-     *  familiar with programs you may not have seen before. 
-  
-      100-DRIVER. 
-             PERFORM 200-SETUP. 
-             PERFORM 300-MAINLOOP UNTIL END-OF-FILE = 'Y'. 
-             PERFORM 400-WRAPUP. 
-             STOP RUN. 
-      *  Setup performs all preparatory operations necessary 
-      *  before main processing.  Here, it opens both files and reads 
-      *  the first input record. 
-       200-SETUP. 
-  
-             OPEN INPUT       TRANSACTION-FILE 
-                       OUTPUT    OUTPUT-FILE. 
-  
-             READ TRANSACTION-FILE 
-                      AT END MOVE 'Y' TO END-OF-FILE 
-             END-READ. 
-      *  Mainloop processes the normal record.  Here 
-      *  it writes a record from the input file and reads the next 
-      *  and writes it, and so on until there are no records left. 
-  
-       300-MAINLOOP. 
-             MOVE TRANSACTION-REC TO TOF-REC-SLOT. 
-             MOVE TRANSACTION-OUTPUT-FORMAT TO OUTPUT-REC. 
-             WRITE OUTPUT-REC. 
-             READ TRANSACTION-FILE 
-                        AT END MOVE 'Y' TO END-OF-FILE 
-             END-READ. 
-  
-  
-      *  Wrapup performs  left-over operations once Mainloop is finished. 
-      *   Here it simply closes both files. 
-  
-        400-WRAPUP. 
-  
-               CLOSE TRANSACTION-FILE 
-                            OUTPUT-FILE. 
-  
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+              EXAMPLE.
+       AUTHOR.
+              HASKINS.
+       INSTALLATION.
+              UF, INTRO TO COBOL.
+       DATE-WRITTEN.
+              JANUARY 1, 2000.
+       DATE-COMPILED.
+
+      *  EVERY program you write for this class must have information
+      *  for the CURRENT program here.  In industry, this area
+      *  is also used to document any changes made to the program.
+
+      *  Here is a sample:
+      * This program "dumps" (i.e., directly copies)  data from an
+      *  input file called  Transaction-File into an output file
+      *  called Output-File.  The program is part of the catalogue
+      *  system for Spee-Dee-Sports, a company that sells running
+      *  supplies.
+
+      *  MODIFICATION HISTORY:
+      *   JAN 1, 2000   HASKINS  ORIGINAL VERSION.
+      *   AUG 9, 2026   HASKINS  REJECT RECORDS WITH A ZERO OR
+      *                 NEGATIVE QUANTITY OR UNIT PRICE TO A NEW
+      *                 EXCEPTION FILE.  ADDED AN EXTENDED-PRICE
+      *                 DETAIL FILE WITH AN ORDER RUNNING TOTAL.
+      *                 ADDED AN OPTIONAL START/END ORDER-DATE
+      *                 RANGE ON THE PARM CARD SO A RUN CAN PULL
+      *                 JUST PART OF THE FILE.  ADDED A CUSTOMER
+      *                 NAME LOOKUP AGAINST A NEW CUSTOMER MASTER
+      *                 FILE.  ALSO FIXED TWO LONGSTANDING BUGS
+      *                 WHILE IN HERE: THE TRANSACTION-FILE ASSIGN
+      *                 CLAUSE HAD A LITERAL RUNNING PAST COLUMN
+      *                 72, AND 300-MAINLOOP MOVED TO A MISSPELLED
+      *                 TOF-REC-SLOT, WHICH DOES NOT EXIST.
+      *   AUG 9, 2026   HASKINS  CALLS RECONLOG AT END OF RUN TO LOG
+      *                 THE OUTPUT RECORD COUNT AND ORDER TOTAL TO
+      *                 THE SHARED RECONCILIATION FILE.
+      *   AUG 9, 2026   HASKINS  CALLS EXCPLOG TO ALSO LOG EACH
+      *                 REJECTED RECORD TO THE SHARED CROSS-PROGRAM
+      *                 EXCEPTION FILE.
+      *   AUG 9, 2026   HASKINS  400-WRAPUP NOW ACCEPTS TODAY DATE
+      *                 UNCONDITIONALLY SO THE RECONLOG CALL ALWAYS
+      *                 LOGS A REAL RUN DATE, EVEN ON A DATE-RANGE
+      *                 PARM RUN THAT SKIPS THE CONTROL-CARD REWRITE.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+              SELECT  TRANSACTION-FILE
+                     ASSIGN TO
+                     '/class/cgs3403/c3403bgq/extrans.data'.
+              SELECT OUTPUT-FILE
+                     ASSIGN TO 'example.data'
+                     ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT EXCEPTION-FILE
+                     ASSIGN TO 'example.excp'
+                     ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT EXTENDED-FILE
+                     ASSIGN TO 'example.ext'
+                     ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT PARM-FILE-IN
+                     ASSIGN TO 'example.parm'
+                     ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT CONTROL-FILE-IN
+                     ASSIGN TO 'example.ctl'
+                     ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT CONTROL-FILE-OUT
+                     ASSIGN TO 'example.ctl'
+                     ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT CUSTOMER-MASTER
+                     ASSIGN TO 'custmast.data'
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS RANDOM
+                     RECORD KEY IS CM-CUST-NUMBER.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  TRANSACTION-FILE
+             RECORD CONTAINS 60 CHARACTERS
+             DATA RECORD IS TRANSACTION-REC.
+
+       01  TRANSACTION-REC.
+            05 TR-ORDER-DATE.
+                   10 TR-OD-DD                      PIC XX.
+                   10  TR-OD-MM                    PIC XX.
+                   10  TR-OD-YY                     PIC X(4).
+            05  TR-CUST-NUMBER             PIC X(8).
+            05 TR-CAT-CODE.
+                   10  TR-CC-SUPPLIER         PIC XX.
+                   10  TR-CC-ITEM-NO          PIC  X(5).
+                   10  TR-CC-SIZE                   PIC X(5).
+                   10  TR-CC-COLOR             PIC X.
+            05  TR-UNIT-PRICE                   PIC S9(4)V99.
+            05  TR-QUANTITY                     PIC S9(5).
+            05  FILLER                                  PIC X(20).
+       FD  OUTPUT-FILE
+             RECORD CONTAINS 140 CHARACTERS
+             DATA RECORD IS OUTPUT-REC.
+
+       01  OUTPUT-REC                            PIC X(140).
+
+       FD  EXCEPTION-FILE
+             RECORD CONTAINS 80 CHARACTERS
+             LABEL RECORDS ARE OMITTED
+             DATA RECORD IS EXCEPTION-REC.
+
+       01  EXCEPTION-REC                         PIC X(80).
+
+       FD  EXTENDED-FILE
+             RECORD CONTAINS 80 CHARACTERS
+             LABEL RECORDS ARE OMITTED
+             DATA RECORD IS EXTENDED-REC.
+
+       01  EXTENDED-REC                          PIC X(80).
+
+       FD  PARM-FILE-IN
+             RECORD CONTAINS 80 CHARACTERS
+             LABEL RECORDS ARE OMITTED
+             DATA RECORD IS PARM-REC-IN.
+
+       01  PARM-REC-IN.
+            05  PARM-START-DATE            PIC 9(8).
+            05  PARM-END-DATE              PIC 9(8).
+            05  PARM-RUN-MODE              PIC X(1).
+            05  FILLER                     PIC X(63).
+
+       FD  CONTROL-FILE-IN
+             RECORD CONTAINS 80 CHARACTERS
+             LABEL RECORDS ARE OMITTED
+             DATA RECORD IS CONTROL-REC-IN.
+
+       01  CONTROL-REC-IN.
+            05  CTL-LAST-RUN-DATE-IN       PIC 9(8).
+            05  FILLER                     PIC X(72).
+
+       FD  CONTROL-FILE-OUT
+             RECORD CONTAINS 80 CHARACTERS
+             LABEL RECORDS ARE OMITTED
+             DATA RECORD IS CONTROL-REC-OUT.
+
+       01  CONTROL-REC-OUT.
+            05  CTL-LAST-RUN-DATE-OUT      PIC 9(8).
+            05  FILLER                     PIC X(72) VALUE SPACES.
+
+       FD  CUSTOMER-MASTER
+             LABEL RECORDS ARE STANDARD
+             DATA RECORD IS CM-REC.
+
+       01  CM-REC.
+            05  CM-CUST-NUMBER             PIC X(8).
+            05  CM-CUST-NAME               PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01  END-OF-FILE                     PIC X        VALUE 'N'.
+       01  WS-VALID-RECORD                 PIC X        VALUE 'Y'.
+       01  WS-PRICE-OK                     PIC X        VALUE 'Y'.
+       01  WS-REJECT-REASON                PIC X(30)    VALUE SPACES.
+       01  WS-CUST-NAME                    PIC X(30)    VALUE SPACES.
+
+      *  WS-TR-DATE-KEY IS BUILT FROM THE ORDER-DATE DD/MM/YYYY
+      *  FIELDS ON THE TRANSACTION AS A YYYYMMDD VALUE SO IT CAN BE
+      *  COMPARED DIRECTLY AGAINST THE PARM-CARD START/END DATES AND
+      *  AGAINST THE LAST-RUN DATE ON THE CONTROL FILE.
+
+       01  WS-TR-DATE-KEY-X.
+            05  WS-TR-DATE-KEY             PIC 9(8).
+       01  WS-LOW-DATE                     PIC 9(8)     VALUE ZERO.
+       01  WS-HIGH-DATE                    PIC 9(8)     VALUE 99999999.
+
+       01  WS-EXTENDED-PRICE               PIC S9(7)V99 VALUE ZERO.
+       01  WS-ORDER-TOTAL                  PIC S9(9)V99 VALUE ZERO.
+       01  WS-OUTPUT-REC-COUNT             PIC 9(9)     VALUE ZERO.
+       01  WS-TODAY                        PIC 9(8)     VALUE ZERO.
+       01  WS-EXCP-KEY-FIELD               PIC X(20)    VALUE SPACES.
+
+       COPY RECONPARM.
+       COPY EXCPARM.
+
+       01  TRANSACTION-OUTPUT-FORMAT.
+            05  FILLER                     PIC X        VALUE SPACES.
+            05  TOF-TRANS-SLOT             PIC X(60).
+            05  FILLER                     PIC X        VALUE SPACES.
+            05  TOF-CUST-NAME              PIC X(30).
+            05  FILLER                     PIC X        VALUE SPACES.
+            05  TOF-EXT-PRICE              PIC ZZZZZ9.99-.
+            05  FILLER                     PIC X(37)    VALUE SPACES.
+
+       01  WS-EXCEPTION-LINE.
+            05  FILLER                     PIC X        VALUE SPACES.
+            05  WX-CUST-NUMBER             PIC X(8).
+            05  FILLER                     PIC X(2)     VALUE SPACES.
+            05  WX-ORDER-DATE              PIC 9(8).
+            05  FILLER                     PIC X(2)     VALUE SPACES.
+            05  WX-REASON                  PIC X(30).
+            05  FILLER                     PIC X(29)    VALUE SPACES.
+
+       01  WS-EXT-DETAIL-LINE.
+            05  FILLER                     PIC X        VALUE SPACES.
+            05  WE-CUST-NUMBER             PIC X(8).
+            05  FILLER                     PIC X(2)     VALUE SPACES.
+            05  WE-ORDER-DATE              PIC 9(8).
+            05  FILLER                     PIC X(2)     VALUE SPACES.
+            05  WE-EXT-PRICE               PIC ZZZZZ9.99-.
+            05  FILLER                     PIC X(49)    VALUE SPACES.
+
+       01  WS-EXT-TOTAL-LINE.
+            05  FILLER                     PIC X(20)    VALUE
+                   'ORDER TOTAL........ '.
+            05  WE-TOTAL-PRICE             PIC ZZZZZZ9.99-.
+            05  FILLER                     PIC X(49)    VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+      *  In a structured program there will always be a Driving
+      *  Paragraph; its job is to trigger the execution of lower
+      *  paragraphs.  In structured programs, control is always held
+      *  in the last analysis by this paragraph, the point being
+      *  that such programs work "top down".
+
+      *  In programs you do for class, comment EVERY paragraph of
+      *  the Procedure Division (in your own words, tell the reader
+      *  what that paragraph does).  This is very important in a
+      *  work setting because 80% of programming time involves
+      *  maintenance of existing programs so you are always having
+      *  to get familiar with programs you may not have seen before.
+
+       100-DRIVER.
+             PERFORM 200-SETUP.
+             PERFORM 300-MAINLOOP UNTIL END-OF-FILE = 'Y'.
+             PERFORM 400-WRAPUP.
+             STOP RUN.
+
+      *  Setup performs all preparatory operations necessary
+      *  before main processing.  Here, it opens all the files,
+      *  reads the parm and control cards that decide which
+      *  transactions this run should keep, and reads the first
+      *  input record.
+
+       200-SETUP.
+
+             OPEN INPUT       TRANSACTION-FILE
+                               PARM-FILE-IN
+                               CONTROL-FILE-IN
+                               CUSTOMER-MASTER
+                  OUTPUT      OUTPUT-FILE
+                               EXCEPTION-FILE
+                               EXTENDED-FILE.
+
+             PERFORM 210-READ-PARM-CARD.
+             PERFORM 220-READ-CONTROL-CARD.
+             PERFORM 230-SET-DATE-BOUNDS.
+
+             READ TRANSACTION-FILE
+                     AT END MOVE 'Y' TO END-OF-FILE
+             END-READ.
+
+      *  Reads the optional parm card that carries the start/end
+      *  order-date range for this run, or a run-mode of I asking
+      *  for the incremental "changed since last run" extract
+      *  instead.  A missing or empty parm card defaults to a full
+      *  extract.
+
+       210-READ-PARM-CARD.
+
+             READ PARM-FILE-IN
+                     AT END MOVE ZERO  TO PARM-START-DATE
+                                          PARM-END-DATE
+                            MOVE SPACES TO PARM-RUN-MODE
+             END-READ.
+             CLOSE PARM-FILE-IN.
+
+      *  Reads the one-record control card left behind by the
+      *  previous run, giving the order-date this run should treat
+      *  as its incremental low-water mark.
+
+       220-READ-CONTROL-CARD.
+
+             READ CONTROL-FILE-IN
+                     AT END MOVE ZERO TO CTL-LAST-RUN-DATE-IN
+             END-READ.
+             CLOSE CONTROL-FILE-IN.
+
+      *  Works out the low and high order dates this run will keep.
+      *  Run-mode I ignores the parm-card dates and instead only
+      *  keeps transactions dated after the last run; otherwise the
+      *  parm-card start/end dates are used, with zero meaning "no
+      *  limit" on that end of the range.
+
+       230-SET-DATE-BOUNDS.
+
+             IF PARM-RUN-MODE = 'I'
+                   MOVE CTL-LAST-RUN-DATE-IN TO WS-LOW-DATE
+                   MOVE 99999999            TO WS-HIGH-DATE
+             ELSE
+                   MOVE PARM-START-DATE TO WS-LOW-DATE
+                   MOVE PARM-END-DATE   TO WS-HIGH-DATE
+                   IF WS-HIGH-DATE = ZERO
+                         MOVE 99999999 TO WS-HIGH-DATE
+                   END-IF
+             END-IF.
+
+      *  Mainloop processes one input record at a time.  Records
+      *  outside the selected date range are skipped entirely;
+      *  records inside the range are validated, and either written
+      *  through (enriched with the customer name and the extended
+      *  price) or turned aside to the exception file.
+
+       300-MAINLOOP.
+             PERFORM 305-BUILD-DATE-KEY.
+             IF WS-TR-DATE-KEY >= WS-LOW-DATE
+                    AND WS-TR-DATE-KEY <= WS-HIGH-DATE
+                   PERFORM 310-VALIDATE-RECORD
+                   IF WS-VALID-RECORD = 'Y'
+                         PERFORM 320-LOOKUP-CUSTOMER
+                         PERFORM 330-BUILD-OUTPUT-RECORDS
+                   ELSE
+                         PERFORM 340-WRITE-EXCEPTION
+                   END-IF
+             END-IF.
+             READ TRANSACTION-FILE
+                       AT END MOVE 'Y' TO END-OF-FILE
+             END-READ.
+
+      *  Builds a comparable YYYYMMDD key out of the order date
+      *  separate day/month/year fields.
+
+       305-BUILD-DATE-KEY.
+             STRING TR-OD-YY  DELIMITED BY SIZE
+                    TR-OD-MM  DELIMITED BY SIZE
+                    TR-OD-DD  DELIMITED BY SIZE
+                    INTO WS-TR-DATE-KEY-X
+             END-STRING.
+
+      *  Rejects any record whose quantity or unit price is not a
+      *  positive amount; a real order cannot call for zero or a
+      *  negative number of items at a negative or free price.
+
+       310-VALIDATE-RECORD.
+             MOVE 'Y' TO WS-VALID-RECORD.
+             IF TR-QUANTITY NOT > ZERO
+                   MOVE 'N' TO WS-VALID-RECORD
+                   MOVE 'INVALID QUANTITY' TO WS-REJECT-REASON
+             ELSE
+                   IF TR-UNIT-PRICE NOT > ZERO
+                         MOVE 'N' TO WS-VALID-RECORD
+                         MOVE 'INVALID UNIT PRICE' TO
+                               WS-REJECT-REASON
+                   END-IF
+             END-IF.
+
+      *  Looks up the customer name for the customer number on this
+      *  transaction against the customer master file, so it can be
+      *  carried onto the output line.  A customer number not on
+      *  file is reported rather than allowed to abend the run.
+
+       320-LOOKUP-CUSTOMER.
+             MOVE TR-CUST-NUMBER TO CM-CUST-NUMBER.
+             READ CUSTOMER-MASTER
+                     INVALID KEY
+                           MOVE 'CUSTOMER NOT ON FILE' TO
+                                 WS-CUST-NAME
+                     NOT INVALID KEY
+                           MOVE CM-CUST-NAME TO WS-CUST-NAME
+             END-READ.
+
+      *  Computes the extended price for this line, adds it to the
+      *  running order total, and writes both the enriched output
+      *  record and the extended-price detail line.  A quantity and
+      *  unit price that multiply out to more than WS-EXTENDED-PRICE
+      *  can hold is turned aside to the exception file rather than
+      *  silently truncated.
+
+       330-BUILD-OUTPUT-RECORDS.
+             MOVE 'Y' TO WS-PRICE-OK.
+             COMPUTE WS-EXTENDED-PRICE
+                   = TR-UNIT-PRICE * TR-QUANTITY
+                   ON SIZE ERROR
+                         MOVE 'N' TO WS-PRICE-OK
+                         MOVE 'EXTENDED PRICE OVERFLOW' TO
+                               WS-REJECT-REASON
+             END-COMPUTE.
+
+             IF WS-PRICE-OK = 'N'
+                   PERFORM 340-WRITE-EXCEPTION
+             ELSE
+                   ADD WS-EXTENDED-PRICE TO WS-ORDER-TOTAL
+                   ADD 1 TO WS-OUTPUT-REC-COUNT
+
+                   MOVE TRANSACTION-REC     TO TOF-TRANS-SLOT
+                   MOVE WS-CUST-NAME        TO TOF-CUST-NAME
+                   MOVE WS-EXTENDED-PRICE   TO TOF-EXT-PRICE
+                   MOVE TRANSACTION-OUTPUT-FORMAT TO OUTPUT-REC
+                   WRITE OUTPUT-REC
+
+                   MOVE TR-CUST-NUMBER      TO WE-CUST-NUMBER
+                   MOVE WS-TR-DATE-KEY      TO WE-ORDER-DATE
+                   MOVE WS-EXTENDED-PRICE   TO WE-EXT-PRICE
+                   MOVE WS-EXT-DETAIL-LINE  TO EXTENDED-REC
+                   WRITE EXTENDED-REC
+             END-IF.
+
+      *  Writes a rejected record key fields and reject reason to
+      *  the exception file instead of copying it through silently.
+
+       340-WRITE-EXCEPTION.
+             MOVE TR-CUST-NUMBER      TO WX-CUST-NUMBER.
+             MOVE WS-TR-DATE-KEY      TO WX-ORDER-DATE.
+             MOVE WS-REJECT-REASON    TO WX-REASON.
+             MOVE WS-EXCEPTION-LINE   TO EXCEPTION-REC.
+             WRITE EXCEPTION-REC.
+             MOVE TR-CUST-NUMBER      TO WS-EXCP-KEY-FIELD.
+             MOVE "EXAMPLE"           TO EXCP-PROGRAM-ID.
+             MOVE WS-EXCP-KEY-FIELD   TO EXCP-KEY-FIELD.
+             MOVE WS-REJECT-REASON    TO EXCP-REASON.
+             CALL "EXCPLOG" USING EXCP-PARM-AREA.
+
+      *  Wrapup performs left-over operations once Mainloop is
+      *  finished.  Here it writes the order running total and closes
+      *  all the files.  The control card is only rewritten for an
+      *  incremental (run-mode I) extract; a date-range parm run does
+      *  not own the low-water mark and must not advance it.
+
+       400-WRAPUP.
+
+             MOVE WS-ORDER-TOTAL     TO WE-TOTAL-PRICE.
+             MOVE WS-EXT-TOTAL-LINE  TO EXTENDED-REC.
+             WRITE EXTENDED-REC.
+
+             ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+
+             IF PARM-RUN-MODE = 'I'
+                   MOVE WS-TODAY TO CTL-LAST-RUN-DATE-OUT
+                   OPEN OUTPUT CONTROL-FILE-OUT
+                   WRITE CONTROL-REC-OUT
+                   CLOSE CONTROL-FILE-OUT
+             END-IF.
+
+             CLOSE TRANSACTION-FILE
+                          OUTPUT-FILE
+                          EXCEPTION-FILE
+                          EXTENDED-FILE
+                          CUSTOMER-MASTER.
+
+             MOVE "EXAMPLE"          TO RECON-PROGRAM-ID.
+             MOVE WS-TODAY           TO RECON-RUN-DATE.
+             MOVE WS-OUTPUT-REC-COUNT TO RECON-RECORD-COUNT.
+             MOVE WS-ORDER-TOTAL     TO RECON-DOLLAR-TOTAL.
+             CALL "RECONLOG" USING RECON-PARM-AREA.
