@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------
+      * DEPTOREG - LAYOUT DO REGISTRO DO CADASTRO DE DEPARTAMENTOS
+      *            (CADEPTO), COMPARTILHADO POR TODOS OS PROGRAMAS
+      *            QUE ACESSAM O ARQUIVO.
+      *----------------------------------------------------------------
+       01 REGDEPTO.
+                03 CODIGO        PIC 9(03).
+                03 DENOMINACAO   PIC X(15).
+                03 CENTROCUSTO   PIC 9(02).
+      		03 FILLER        PIC X(39).
