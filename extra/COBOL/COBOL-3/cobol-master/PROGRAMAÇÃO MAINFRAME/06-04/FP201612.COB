@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FP201612.
+       AUTHOR. LEANDRO.
+      **************************************
+      * RELACAO IMPRESSA DO CADASTRO DE    *
+      * DEPARTAMENTOS, EM ORDEM ALFABETICA *
+      * DE DENOMINACAO, COM CONTAGEM DE    *
+      * DEPARTAMENTOS POR CENTRO DE CUSTO. *
+      **************************************
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09 LEANDRO   VERSAO ORIGINAL.
+      * 2026-08-09 LEANDRO   CORRIGIDO O FILLER DE
+      *            "TOTAL DE DEPARTAMENTOS = " (25 CARACTERES) QUE
+      *            ESTAVA DECLARADO PIC X(21) E TRUNCAVA O TEXTO.
+      * 2026-08-09 LEANDRO   WT-CENTROCUSTO (PIC 9(02)) NUNCA CHEGAVA A
+      *            100 SEM ESTOURAR, ENTAO "UNTIL WT-CENTROCUSTO > 99"
+      *            NUNCA FICAVA VERDADEIRO.  O LACO AGORA PARA EM
+      *            WT-CENTROCUSTO = 99 E O CENTRO DE CUSTO 99 E
+      *            IMPRESSO SEPARADAMENTE LOGO EM SEGUIDA.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADEPTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                               WITH DUPLICATES.
+       SELECT RELDEPTO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-R.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADEPTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADEPTO.DAT".
+           COPY DEPTOREG.
+      *
+       FD RELDEPTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELDEPTO.DAT".
+       01 REG-RELDEPTO               PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 ST-ERRO-R     PIC X(02) VALUE "00".
+       77 W-EOF         PIC X(01) VALUE "N".
+
+       01 W-CONTADORES.
+                03 W-CONTA-CC OCCURS 100 TIMES PIC 9(05) VALUE ZEROS.
+                03 W-TOTAL-GERAL              PIC 9(05) VALUE ZEROS.
+
+       01 W-LINHA-DETALHE.
+                03 FILLER            PIC X(02) VALUE SPACES.
+                03 WL-CODIGO         PIC 9(03).
+                03 FILLER            PIC X(03) VALUE SPACES.
+                03 WL-DENOMINACAO    PIC X(15).
+                03 FILLER            PIC X(03) VALUE SPACES.
+                03 WL-CENTROCUSTO    PIC 9(02).
+                03 FILLER            PIC X(50) VALUE SPACES.
+
+       01 W-LINHA-TITULO.
+                03 FILLER            PIC X(80) VALUE
+                    "COD  DENOMINACAO       CC".
+
+       01 W-LINHA-TOTAL.
+                03 FILLER            PIC X(05) VALUE SPACES.
+                03 FILLER            PIC X(21) VALUE
+                    "TOTAL CENTRO CUSTO : ".
+                03 WT-CENTROCUSTO    PIC 9(02).
+                03 FILLER            PIC X(03) VALUE " = ".
+                03 WT-QUANTIDADE     PIC ZZZZ9.
+                03 FILLER            PIC X(44) VALUE SPACES.
+
+       01 W-LINHA-TOTAL-GERAL.
+                03 FILLER            PIC X(05) VALUE SPACES.
+                03 FILLER            PIC X(25) VALUE
+                    "TOTAL DE DEPARTAMENTOS = ".
+                03 WTG-QUANTIDADE    PIC ZZZZ9.
+                03 FILLER            PIC X(45) VALUE SPACES.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       A00-MAINLINE-PARA.
+                OPEN INPUT CADEPTO
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "*** ERRO NA ABERTURA DO ARQUIVO CADEPTO ***"
+                   GO TO A99-FIM-PARA.
+                OPEN OUTPUT RELDEPTO
+                IF ST-ERRO-R NOT = "00"
+                   DISPLAY "*** ERRO NA ABERTURA DO ARQUIVO RELDEPTO **"
+                   CLOSE CADEPTO
+                   GO TO A99-FIM-PARA.
+                MOVE W-LINHA-TITULO TO REG-RELDEPTO
+                WRITE REG-RELDEPTO.
+                MOVE SPACES TO REG-RELDEPTO
+                WRITE REG-RELDEPTO.
+                PERFORM B10-LE-PRIMEIRO-PARA.
+                PERFORM B20-PROCESSA-PARA
+                   UNTIL W-EOF = "S".
+                PERFORM C10-TOTAIS-PARA.
+                CLOSE CADEPTO RELDEPTO.
+       A99-FIM-PARA.
+                STOP RUN.
+      *
+       B10-LE-PRIMEIRO-PARA.
+                MOVE SPACES TO DENOMINACAO.
+                START CADEPTO KEY IS NOT LESS THAN DENOMINACAO
+                   INVALID KEY MOVE "S" TO W-EOF.
+                IF W-EOF NOT = "S"
+                   READ CADEPTO NEXT RECORD
+                      AT END MOVE "S" TO W-EOF.
+      *
+       B20-PROCESSA-PARA.
+                MOVE SPACES TO W-LINHA-DETALHE
+                MOVE CODIGO      TO WL-CODIGO
+                MOVE DENOMINACAO TO WL-DENOMINACAO
+                MOVE CENTROCUSTO TO WL-CENTROCUSTO
+                MOVE W-LINHA-DETALHE TO REG-RELDEPTO
+                WRITE REG-RELDEPTO
+                ADD 1 TO W-CONTA-CC (CENTROCUSTO + 1)
+                ADD 1 TO W-TOTAL-GERAL
+                READ CADEPTO NEXT RECORD
+                   AT END MOVE "S" TO W-EOF.
+      *
+       C10-TOTAIS-PARA.
+                MOVE SPACES TO REG-RELDEPTO
+                WRITE REG-RELDEPTO.
+                MOVE 0 TO WT-CENTROCUSTO.
+                PERFORM C20-IMPRIME-TOTAL-CC-PARA
+                   VARYING WT-CENTROCUSTO FROM 0 BY 1
+                   UNTIL WT-CENTROCUSTO = 99.
+                PERFORM C20-IMPRIME-TOTAL-CC-PARA.
+                MOVE SPACES TO REG-RELDEPTO
+                WRITE REG-RELDEPTO.
+                MOVE W-TOTAL-GERAL TO WTG-QUANTIDADE
+                MOVE W-LINHA-TOTAL-GERAL TO REG-RELDEPTO
+                WRITE REG-RELDEPTO.
+      *
+       C20-IMPRIME-TOTAL-CC-PARA.
+                MOVE W-CONTA-CC (WT-CENTROCUSTO + 1) TO WT-QUANTIDADE
+                MOVE W-LINHA-TOTAL TO REG-RELDEPTO
+                WRITE REG-RELDEPTO.
