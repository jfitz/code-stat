@@ -1,9 +1,29 @@
-      IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. FP201611.
        AUTHOR. LEANDRO.
       **************************************
       * MANUTENCAO DO CADASTRO DE DEPTO.   *
       **************************************
+      * HISTORICO DE ALTERACOES
+      * 2016-11-04 LEANDRO   VERSAO ORIGINAL.
+      * 2026-08-09 LEANDRO   INCLUIDO ARQUIVO CADEPTO-HIST PARA
+      *                      TRILHA DE AUDITORIA DAS INCLUSOES,
+      *                      ALTERACOES E EXCLUSOES DE DEPARTAMENTO.
+      * 2026-08-09 LEANDRO   TECLA ESC EM INC-002/INC-003/INC-004/
+      *                      ALT-OPC AGORA GRAVA UM REGISTRO DE
+      *                      ABANDONO NO CADEPTO-HIST, COM O QUE
+      *                      JA TINHA SIDO DIGITADO.
+      * 2026-08-09 LEANDRO   ALT-OPC ESTAVA CHAMANDO ROT-HIST-ABANDONO,
+      *                      QUE GRAVA ZEROS/BRANCOS NO "-ANT" DO
+      *                      HISTORICO; ISSO ESTA CERTO PARA O ABANDONO
+      *                      DE UMA INCLUSAO (NAO HAVIA REGISTRO ANTES),
+      *                      MAS APAGAVA O DEPTO ANTIGO (OLD-REGDEPTO)
+      *                      QUANDO SE DESISTIA DE UMA ALTERACAO.
+      *                      ALT-OPC AGORA CHAMA A NOVA
+      *                      ROT-HIST-ABANDONO-ALT, QUE GRAVA
+      *                      OLD-CODIGO/OLD-DENOMINACAO/OLD-CENTROCUSTO
+      *                      NO "-ANT", DA MESMA FORMA QUE
+      *                      GRAVA-ALTERACAO JA FAZIA.
       *----------------------------------------------------------------
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -18,6 +38,15 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS DENOMINACAO
                                WITH DUPLICATES.
+       SELECT CADEPTO-HIST ASSIGN TO DISK
+                    FILE STATUS  IS ST-ERRO-H.
+       SELECT ARQ-LOTE ASSIGN TO DISK
+                    FILE STATUS  IS ST-ERRO-L.
+       SELECT CADCC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CC-CODIGO
+                    FILE STATUS  IS ST-ERRO-C.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -25,12 +54,41 @@
        FD CADEPTO
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADEPTO.DAT".
-       01 REGDEPTO.
-                03 CODIGO        PIC 9(03).
-                03 DENOMINACAO   PIC X(15).
-                03 CENTROCUSTO   PIC 9(1).
-      		03 FILLER        PIC X(40).
-0		
+           COPY DEPTOREG.
+      *
+       FD CADEPTO-HIST
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADEPTOH.DAT".
+       01 REGDEPTO-HIST.
+                03 HIST-CODIGO          PIC 9(03).
+                03 HIST-DENOMINACAO     PIC X(15).
+                03 HIST-CENTROCUSTO     PIC 9(02).
+                03 HIST-CODIGO-ANT      PIC 9(03).
+                03 HIST-DENOMINACAO-ANT PIC X(15).
+                03 HIST-CENTROCUSTO-ANT PIC 9(02).
+                03 HIST-OPERACAO        PIC X(01).
+                     88 HIST-OP-INCLUSAO  VALUE "I".
+                     88 HIST-OP-ALTERACAO VALUE "A".
+                     88 HIST-OP-EXCLUSAO  VALUE "E".
+                     88 HIST-OP-ABANDONO  VALUE "X".
+                03 HIST-DATA            PIC 9(08).
+                03 HIST-HORA            PIC 9(08).
+                03 HIST-OPERADOR        PIC X(08).
+      *
+       FD ARQ-LOTE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADEPTOL.DAT".
+       01 REG-LOTE.
+                03 LOTE-CODIGO        PIC 9(03).
+                03 LOTE-DENOMINACAO   PIC X(15).
+                03 LOTE-CENTROCUSTO   PIC 9(02).
+      *
+       FD CADCC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCC.DAT".
+       01 REGCC.
+                03 CC-CODIGO     PIC 9(02).
+                03 CC-NOME       PIC X(25).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -39,15 +97,61 @@
        77 W-CONT       PIC 9(06) VALUE ZEROS.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRO-H    PIC X(02) VALUE "00".
+       77 ST-ERRO-L    PIC X(02) VALUE "00".
+       77 ST-ERRO-C    PIC X(02) VALUE "00".
+       77 W-CC-IDX     PIC 9(02) VALUE ZEROS.
+       77 W-CON-NOME   PIC X(15) VALUE SPACES.
        77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 W-OPERADOR   PIC X(08) VALUE SPACES.
+       77 W-MODO       PIC X(01) VALUE "I".
+       77 W-EOF-LOTE   PIC X(01) VALUE "N".
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
+
+       01 OLD-REGDEPTO.
+                03 OLD-CODIGO        PIC 9(03).
+                03 OLD-DENOMINACAO   PIC X(15).
+                03 OLD-CENTROCUSTO   PIC 9(02).
+
+       01 TAB-CENTROCUSTO-DADOS.
+                03 FILLER PIC X(27) VALUE "01PRESIDENCIA             ".
+                03 FILLER PIC X(27) VALUE "02VICE-PRESIDENCIA        ".
+                03 FILLER PIC X(27) VALUE "03DIRETORIA ADMINISTRATIVA".
+                03 FILLER PIC X(27) VALUE "04DIRETORIA COMERCIAL     ".
+                03 FILLER PIC X(27) VALUE "05DIRETORIA INDUSTRIAL    ".
+                03 FILLER PIC X(27) VALUE "06DIRETORIA DESENVOLVIMENTO".
+                03 FILLER PIC X(27) VALUE "07FILIAL A                ".
+                03 FILLER PIC X(27) VALUE "08FILIAL B                ".
+                03 FILLER PIC X(27) VALUE "09FILIAL C                ".
+                03 FILLER PIC X(27) VALUE "00REPRESENTANTES          ".
+
+       01 TAB-CENTROCUSTO REDEFINES TAB-CENTROCUSTO-DADOS.
+                03 TAB-CC-ITEM OCCURS 10 TIMES INDEXED BY CC-IDX.
+                     05 TAB-CC-CODIGO PIC 9(02).
+                     05 TAB-CC-NOME   PIC X(25).
+
+       SCREEN SECTION.
+       01 TELA1.
+           05 BLANK SCREEN.
+           05 LINE 02 COLUMN 20 VALUE "MANUTENCAO DO CADASTRO DE DEPTO".
+           05 LINE 06 COLUMN 12 VALUE "CODIGO.......:".
+           05 TCODIGO      LINE 06 COLUMN 27 PIC 9(03) USING CODIGO.
+           05 LINE 08 COLUMN 12 VALUE "DENOMINACAO..:".
+           05 TDENOMINACAO LINE 08 COLUMN 27 PIC X(15) USING
+                                                          DENOMINACAO.
+           05 LINE 10 COLUMN 12 VALUE "CENTRO CUSTO.:".
+           05 TCENTROCUSTO LINE 10 COLUMN 27 PIC 9(02) USING
+                                                          CENTROCUSTO.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
 
        INICIO.
       *
        INC-OP0.
+           DISPLAY (01, 01) ERASE
+           DISPLAY (03, 20) "CODIGO DO OPERADOR: "
+           ACCEPT  (03, 41) W-OPERADOR
            OPEN I-O CADEPTO
            IF ST-ERRO NOT = "00"
                IF ST-ERRO = "30"
@@ -62,27 +166,42 @@
                       GO TO ROT-FIM
            ELSE
                NEXT SENTENCE.
+           OPEN EXTEND CADEPTO-HIST
+           IF ST-ERRO-H NOT = "00"
+               OPEN OUTPUT CADEPTO-HIST
+               CLOSE CADEPTO-HIST
+               OPEN EXTEND CADEPTO-HIST.
+           OPEN I-O CADCC
+           IF ST-ERRO-C = "30"
+               PERFORM ROT-CC-SEMEIA
+               OPEN I-O CADCC.
+           DISPLAY (04, 20) "MODO (I=INTERATIVO  L=LOTE): "
+           ACCEPT  (04, 50) W-MODO
+           IF W-MODO = "L" OR "l"
+              GO TO LOTE-INICIO.
        INC-001.
                 MOVE ZEROS  TO CODIGO CENTROCUSTO
                 MOVE SPACES TO DENOMINACAO.
-                DISPLAY TELA1.  
-                
+                DISPLAY TELA1.
+
        INC-002.
                 ACCEPT  TCODIGO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02
-                   CLOSE CADEPTO
+                   PERFORM ROT-HIST-ABANDONO
+                   CLOSE CADEPTO CADEPTO-HIST CADCC
                    GO TO ROT-FIM.
                 IF CODIGO  = ZEROS
                    MOVE "*** CODIGO INVALIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-002.
-                
+
        LER-CLIENTE01.
                 MOVE 0 TO W-SEL
-                READ CADNOTA
+                READ CADEPTO
                 IF ST-ERRO NOT = "23"
                    IF ST-ERRO = "00"
+                      MOVE REGDEPTO TO OLD-REGDEPTO
                       DISPLAY  TCODIGO
                       DISPLAY  TDENOMINACAO
                       DISPLAY  TCENTROCUSTO
@@ -97,50 +216,44 @@
                       GO TO ROT-FIM
                 ELSE
                    NEXT SENTENCE.
-       
+
        INC-003.
                 ACCEPT TDENOMINACAO
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-002.
+                IF W-ACT = 02
+                   PERFORM ROT-HIST-ABANDONO
+                   GO TO INC-002.
        INC-004.
                 ACCEPT TCENTROCUSTO
                 IF DENOMINACAO = SPACES
                    MOVE "***CENTRO DE CUSTO EM BRANCO***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   MOVE SPACES TO CENROCUSTO
+                   MOVE ZEROS TO CENTROCUSTO
                    DISPLAY (06, 12) CENTROCUSTO
-                   GO TO INC-004.               
-                IF CENTROCUSTO = 1
-                   DISPLAY (06, 26) "PRESIDENCIA".
-                IF CENTROCUSTO = 2
-                   DISPLAY (06, 26) "VICE-PRESIDENCIA".
-                IF CENTROCUSTO = 3
-                   DISPLAY (06, 26) "DIRETORIA ADMINISTRATIVA".
-                IF CENTROCUSTO = 4
-                   DISPLAY (06, 26) "DIRETORIA COMERCIAL".
-                IF CENTROCUSTO = 5
-                   DISPLAY (06, 26) "DIRETORIA INDUSTRIAL".
-                IF CENTROCUSTO = 6
-                   DISPLAY (06, 26) "DIRETORIA DESENVOLVIMENTO".
-                IF CENTROCUSTO = 7
-                   DISPLAY (06, 26) "FILIAL A".
-                IF CENTROCUSTO = 8
-                   DISPLAY (06, 26) "FILIAL B".
-                IF CENTROCUSTO = 9
-                   DISPLAY (06, 26) "FILIAL C".
-                IF CENTROCUSTO = 0
-                   DISPLAY (06, 26) "REPRESENTANTES".
-                ACCEPT W-ACT FROM ESCAPE KEY              
-                IF W-ACT = 02 GO TO INC-003.
-
-                           
+                   GO TO INC-004.
+                MOVE CENTROCUSTO TO CC-CODIGO
+                READ CADCC
+                   INVALID KEY
+                      MOVE "*** CENTRO DE CUSTO INVALIDO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE ZEROS TO CENTROCUSTO
+                      DISPLAY (06, 12) CENTROCUSTO
+                      GO TO INC-004
+                   NOT INVALID KEY
+                      DISPLAY (06, 26) CC-NOME.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   PERFORM ROT-HIST-ABANDONO
+                   GO TO INC-003.
+
+
                 IF W-SEL = 1
                             GO TO ALT-OPC.
 
-               
-                
-                       
-      
+
+
+
+
        INC-OPC.
                 MOVE "S" TO W-OPCAO
                 DISPLAY (23, 40) "DADOS OK (S/N) : ".
@@ -155,8 +268,10 @@
                    MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
+       INC-005.
+                GO TO INC-004.
        INC-WR1.
-                WRITE REGDEPTO
+                PERFORM GRAVA-INCLUSAO
                 IF ST-ERRO = "00" OR "02"
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -178,9 +293,11 @@
        ACE-001.
                 DISPLAY (23, 12)
                      "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                DISPLAY (23, 58) "F5=CONSULTA POR NOME"
                 ACCEPT (23, 55) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                                  AND W-ACT NOT = 05
                    GO TO ACE-001.
                 MOVE SPACES TO MENS
                 DISPLAY (23, 12) MENS
@@ -189,6 +306,50 @@
                    GO TO INC-001.
                 IF W-ACT = 03
                    GO TO INC-002.
+                IF W-ACT = 04
+                   GO TO EXC-OPC.
+                IF W-ACT = 05
+                   GO TO CON-001.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA DE DEPTO POR NOME  *
+      *****************************************
+      *
+       CON-001.
+                DISPLAY (23, 12) "DENOMINACAO PARA CONSULTA: "
+                ACCEPT  (23, 40) W-CON-NOME
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+                MOVE W-CON-NOME TO DENOMINACAO
+                START CADEPTO KEY IS = DENOMINACAO
+                   INVALID KEY
+                      MOVE "*** NENHUM DEPTO COM ESSE NOME ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-002.
+       CON-002.
+                READ CADEPTO NEXT RECORD
+                   AT END
+                      MOVE "*** FIM DA CONSULTA ***           " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-002.
+                IF DENOMINACAO NOT = W-CON-NOME
+                   MOVE "*** FIM DA CONSULTA ***           " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+                MOVE REGDEPTO TO OLD-REGDEPTO
+                DISPLAY  TCODIGO
+                DISPLAY  TDENOMINACAO
+                DISPLAY  TCENTROCUSTO
+                DISPLAY (23, 12) "E ESTE O DEPTO (S/N=PROXIMO) : "
+                ACCEPT  (23, 43) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+                IF W-OPCAO = "S" OR "s"
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS
+                   MOVE 1 TO W-SEL
+                   GO TO ACE-001.
+                GO TO CON-002.
       *
        EXC-OPC.
                 DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
@@ -204,6 +365,14 @@
        EXC-DL1.
                 DELETE CADEPTO RECORD
                 IF ST-ERRO = "00"
+                   MOVE ZEROS       TO HIST-CODIGO
+                                       HIST-CENTROCUSTO
+                   MOVE SPACES      TO HIST-DENOMINACAO
+                   MOVE OLD-CODIGO      TO HIST-CODIGO-ANT
+                   MOVE OLD-DENOMINACAO TO HIST-DENOMINACAO-ANT
+                   MOVE OLD-CENTROCUSTO TO HIST-CENTROCUSTO-ANT
+                   SET HIST-OP-EXCLUSAO TO TRUE
+                   PERFORM ROT-HIST-GRAVA
                    MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -215,7 +384,9 @@
                 DISPLAY (23, 40) "ALTERAR  (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-005.
+                IF W-ACT = 02
+                   PERFORM ROT-HIST-ABANDONO-ALT
+                   GO TO INC-005.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -225,7 +396,7 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
-                REWRITE REGDEPTO
+                PERFORM GRAVA-ALTERACAO
                 IF ST-ERRO = "00" OR "02"
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -234,9 +405,151 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
+      **************************************
+      * ROTINA DE INCLUSAO/ALTERACAO DO CADEPTO, COM HISTORICO *
+      * (USADAS PELA TELA DE MANUTENCAO E PELA CARGA EM LOTE)  *
+      **************************************
+      *
+       GRAVA-INCLUSAO.
+                WRITE REGDEPTO
+                IF ST-ERRO = "00" OR "02"
+                   MOVE CODIGO      TO HIST-CODIGO
+                   MOVE DENOMINACAO TO HIST-DENOMINACAO
+                   MOVE CENTROCUSTO TO HIST-CENTROCUSTO
+                   MOVE ZEROS       TO HIST-CODIGO-ANT
+                                       HIST-CENTROCUSTO-ANT
+                   MOVE SPACES      TO HIST-DENOMINACAO-ANT
+                   SET HIST-OP-INCLUSAO TO TRUE
+                   PERFORM ROT-HIST-GRAVA.
+      *
+       GRAVA-ALTERACAO.
+                REWRITE REGDEPTO
+                IF ST-ERRO = "00" OR "02"
+                   MOVE CODIGO          TO HIST-CODIGO
+                   MOVE DENOMINACAO     TO HIST-DENOMINACAO
+                   MOVE CENTROCUSTO     TO HIST-CENTROCUSTO
+                   MOVE OLD-CODIGO      TO HIST-CODIGO-ANT
+                   MOVE OLD-DENOMINACAO TO HIST-DENOMINACAO-ANT
+                   MOVE OLD-CENTROCUSTO TO HIST-CENTROCUSTO-ANT
+                   SET HIST-OP-ALTERACAO TO TRUE
+                   PERFORM ROT-HIST-GRAVA.
+      *
+      **************************************
+      * ROTINA DE ABANDONO (TECLA ESC) COM HISTORICO                *
+      * GRAVA O QUE JA TINHA SIDO DIGITADO NO CADEPTO-HIST QUANDO   *
+      * O OPERADOR DESISTE NO MEIO DE UMA INCLUSAO OU ALTERACAO     *
+      **************************************
+      *
+       ROT-HIST-ABANDONO.
+                MOVE CODIGO      TO HIST-CODIGO
+                MOVE DENOMINACAO TO HIST-DENOMINACAO
+                MOVE CENTROCUSTO TO HIST-CENTROCUSTO
+                MOVE ZEROS       TO HIST-CODIGO-ANT
+                                    HIST-CENTROCUSTO-ANT
+                MOVE SPACES      TO HIST-DENOMINACAO-ANT
+                SET HIST-OP-ABANDONO TO TRUE
+                PERFORM ROT-HIST-GRAVA.
+      *
+      **************************************
+      * ROTINA DE ABANDONO (TECLA ESC) DE UMA ALTERACAO, COM HISTORICO *
+      * O REGISTRO ANTIGO (OLD-REGDEPTO) JA ESTAVA CADASTRADO, ENTAO   *
+      * O -ANT DO HISTORICO TEM QUE MOSTRAR O DEPTO COMO ELE ESTAVA   *
+      * ANTES DA ALTERACAO SER DESISTIDA, E NAO ZEROS/BRANCOS         *
+      **************************************
+      *
+       ROT-HIST-ABANDONO-ALT.
+                MOVE CODIGO          TO HIST-CODIGO
+                MOVE DENOMINACAO     TO HIST-DENOMINACAO
+                MOVE CENTROCUSTO     TO HIST-CENTROCUSTO
+                MOVE OLD-CODIGO      TO HIST-CODIGO-ANT
+                MOVE OLD-DENOMINACAO TO HIST-DENOMINACAO-ANT
+                MOVE OLD-CENTROCUSTO TO HIST-CENTROCUSTO-ANT
+                SET HIST-OP-ABANDONO TO TRUE
+                PERFORM ROT-HIST-GRAVA.
+      *
+      **************************************
+      * ROTINA DE GRAVACAO DO HISTORICO    *
+      **************************************
+      *
+       ROT-HIST-GRAVA.
+                ACCEPT HIST-DATA FROM DATE YYYYMMDD.
+                ACCEPT HIST-HORA FROM TIME.
+                MOVE W-OPERADOR TO HIST-OPERADOR.
+                WRITE REGDEPTO-HIST.
+      *
+      **************************************
+      * ROTINA DE CARGA INICIAL DO CADCC   *
+      * (EXECUTADA SO NA PRIMEIRA VEZ, QUANDO O ARQUIVO AINDA *
+      * NAO EXISTE, A PARTIR DA TABELA DE CENTROS DE CUSTO)   *
+      **************************************
+      *
+       ROT-CC-SEMEIA.
+                OPEN OUTPUT CADCC
+                MOVE 1 TO W-CC-IDX
+                PERFORM ROT-CC-SEMEIA-GRAVA THRU ROT-CC-SEMEIA-GRAVA-FIM
+                   VARYING W-CC-IDX FROM 1 BY 1
+                   UNTIL W-CC-IDX > 10.
+                CLOSE CADCC.
+      *
+       ROT-CC-SEMEIA-GRAVA.
+                MOVE TAB-CC-CODIGO (W-CC-IDX) TO CC-CODIGO
+                MOVE TAB-CC-NOME   (W-CC-IDX) TO CC-NOME
+                WRITE REGCC.
+       ROT-CC-SEMEIA-GRAVA-FIM.
+                EXIT.
+      *
+      **************************************
+      * ROTINA DE MENSAGEM NA LINHA 24     *
+      **************************************
+      *
+       ROT-MENS.
+                DISPLAY (24, 10) MENS.
+       ROT-MENS-FIM.
+                DISPLAY (24, 10) LIMPA.
+                MOVE SPACES TO MENS.
+      *
+      **************************************
+      * ROTINA DE CARGA EM LOTE DO CADEPTO *
+      **************************************
+      *
+       LOTE-INICIO.
+                OPEN INPUT ARQ-LOTE
+                IF ST-ERRO-L NOT = "00"
+                   DISPLAY "*** ERRO NA ABERTURA DO ARQUIVO DE LOTE ***"
+                   GO TO ROT-FIM.
+                READ ARQ-LOTE
+                   AT END MOVE "S" TO W-EOF-LOTE.
+                PERFORM LOTE-PROCESSA THRU LOTE-PROCESSA-FIM
+                   UNTIL W-EOF-LOTE = "S".
+                CLOSE ARQ-LOTE.
+                GO TO ROT-FIM.
+      *
+       LOTE-PROCESSA.
+                MOVE LOTE-CODIGO TO CODIGO.
+                READ CADEPTO
+                IF ST-ERRO = "00"
+                   MOVE REGDEPTO TO OLD-REGDEPTO
+                   MOVE LOTE-DENOMINACAO TO DENOMINACAO
+                   MOVE LOTE-CENTROCUSTO TO CENTROCUSTO
+                   PERFORM GRAVA-ALTERACAO
+                ELSE
+                   MOVE ZEROS  TO OLD-CODIGO OLD-CENTROCUSTO
+                   MOVE SPACES TO OLD-DENOMINACAO
+                   MOVE LOTE-DENOMINACAO TO DENOMINACAO
+                   MOVE LOTE-CENTROCUSTO TO CENTROCUSTO
+                   PERFORM GRAVA-INCLUSAO
+                END-IF.
+                IF ST-ERRO NOT = "00" AND ST-ERRO NOT = "02"
+                   DISPLAY "*** ERRO NO LOTE, CODIGO " LOTE-CODIGO
+                           " STATUS " ST-ERRO.
+       LOTE-PROCESSA-FIM.
+                READ ARQ-LOTE
+                   AT END MOVE "S" TO W-EOF-LOTE.
+      *
       **********************
       * ROTINA DE FIM      *
       **********************
       *
        ROT-FIM.
                 DISPLAY (01, 01) ERASE
+                STOP RUN.
