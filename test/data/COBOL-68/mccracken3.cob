@@ -1,58 +1,261 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+              MCCRACKEN3.
+       AUTHOR.
+              MCCRACKEN.
+       INSTALLATION.
+              UF, INTRO TO COBOL.
+       DATE-WRITTEN.
+              JANUARY 1, 2000.
+       DATE-COMPILED.
+
+      *  EVERY program you write for this class must have information
+      *  for the CURRENT program here.  In industry, this area
+      *  is also used to document any changes made to the program.
+
+      *  This program reads employee master cards and builds an
+      *  18-row by 16-column statistical table crossing age bracket
+      *  and length-of-service bracket against sex and management
+      *  status, then prints the table.
+
+      *  MODIFICATION HISTORY:
+      *   JAN 1, 2000   MCCRACKEN  ORIGINAL VERSION.
+      *   AUG 9, 2026   MCCRACKEN  ADDED A PERCENT-OF-TOTAL COLUMN TO
+      *                 EACH PRINTED ROW SHOWING WHAT SHARE OF THE
+      *                 GRAND TOTAL THAT ROW REPRESENTS.  ALSO FILLED
+      *                 OUT THE IDENTIFICATION, ENVIRONMENT, AND DATA
+      *                 DIVISIONS, WHICH THE ORIGINAL LISTING NEVER
+      *                 CARRIED, SO THE PROCEDURE DIVISION HAS FILES
+      *                 AND WORKING-STORAGE ITEMS TO RUN AGAINST.
+      *   AUG 9, 2026   MCCRACKEN  ADDED A TREND-FILE-OUT EXTRACT SO
+      *                 THE BUCKET COUNTS BEHIND EACH PRINTED ROW ARE
+      *                 ALSO KEPT ON A SEQUENTIAL FILE, ONE RECORD PER
+      *                 ROW PER RUN, SO AGE/SERVICE DISTRIBUTION CAN
+      *                 BE TRENDED PAY-PERIOD OVER PAY-PERIOD.
+      *   AUG 9, 2026   MCCRACKEN  AGE-TABLE AND LOS-TABLE ARE NOW
+      *                 LOADED FROM A BREAKPOINT-FILE-IN PARAMETER
+      *                 FILE AT STARTUP INSTEAD OF BEING COMPILED IN,
+      *                 SO HR CAN REDEFINE THE AGE OR SERVICE BANDS
+      *                 WITHOUT A RECOMPILE.  A MISSING OR EMPTY
+      *                 BREAKPOINT FILE FALLS BACK TO THE ORIGINAL
+      *                 NINE AGE BRACKETS AND EIGHT SERVICE BRACKETS.
+      *                 ROW LABELS ARE NOW BUILT FROM THE LOADED AGE
+      *                 BREAKPOINT INSTEAD OF A COMPILED-IN TABLE OF
+      *                 TEXT, SINCE THE NUMBER OF ROWS CAN NOW VARY.
+      *   AUG 9, 2026   MCCRACKEN  SEARCH AGE-TABLE AND SEARCH LOS-TABLE
+      *                 IN 2B2-SEARCH-AND-TALLY HAD NO AT END CLAUSE, SO
+      *                 AN AGE OR LOS EQUAL TO THE LAST BREAKPOINT VALUE
+      *                 (99) RAN THE SEARCH PAST THE END OF THE TABLE,
+      *                 LEAVING ROW-INDEX/COL-INDEX ONE PAST THE LAST
+      *                 ENTRY AND ABLE TO DRIVE STAT-TABLE OUT OF
+      *                 BOUNDS.  BOTH SEARCHES NOW CLAMP THEIR INDEX TO
+      *                 THE LAST TABLE ENTRY ON AT END.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+              C01 IS NEW-PAGE.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+              SELECT EMP-MASTER-CARD-IN
+                     ASSIGN TO 'empmast.dat'
+                     ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT PRINT-FILE
+                     ASSIGN TO 'mccracken3.prt'
+                     ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT TREND-FILE-OUT
+                     ASSIGN TO 'mccracken3.trend'
+                     ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT OPTIONAL BREAKPOINT-FILE-IN
+                     ASSIGN TO 'mccracken3.bkpt'
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-BKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  EMP-MASTER-CARD-IN
+             RECORD CONTAINS 80 CHARACTERS
+             DATA RECORD IS EMP-MASTER-CARD-IN-REC.
+
+       01  EMP-MASTER-CARD-IN-REC.
+            05  EMP-NAME                   PIC X(20).
+            05  AGE                        PIC 99.
+            05  LOS                        PIC 99.
+            05  SEX-CODE                   PIC X.
+                   88  MALE                VALUE 'M'.
+                   88  FEMALE              VALUE 'F'.
+            05  MGT-CODE                   PIC X.
+                   88  MGT                 VALUE 'M'.
+                   88  NON-MGT             VALUE 'N'.
+            05  FILLER                     PIC X(54).
+
+       FD  PRINT-FILE
+             RECORD CONTAINS 132 CHARACTERS
+             DATA RECORD IS PRINT-RECORD.
+
+       01  PRINT-RECORD.
+            05  PRINT-LINE                 PIC X(132).
+
+       FD  TREND-FILE-OUT
+             RECORD CONTAINS 131 CHARACTERS
+             DATA RECORD IS TREND-REC-OUT.
+
+       01  TREND-REC-OUT.
+            05  TR-RUN-DATE                PIC 9(8).
+            05  FILLER                     PIC X        VALUE SPACES.
+            05  TR-ROW-IDENT               PIC X(18).
+            05  FILLER                     PIC X        VALUE SPACES.
+            05  TR-BUCKET-COUNT OCCURS 24 TIMES PIC ZZZ9.
+            05  FILLER                     PIC X        VALUE SPACES.
+            05  TR-ROW-TOTAL               PIC ZZZZZ9.
+
+       FD  BREAKPOINT-FILE-IN
+             RECORD CONTAINS 80 CHARACTERS
+             DATA RECORD IS BREAKPOINT-REC-IN.
+
+       01  BREAKPOINT-REC-IN.
+            05  BP-TYPE                    PIC X.
+                   88  BP-TYPE-AGE         VALUE 'A'.
+                   88  BP-TYPE-LOS         VALUE 'L'.
+            05  BP-VALUE                   PIC 99.
+            05  FILLER                     PIC X(77).
+
+       WORKING-STORAGE SECTION.
+       01  END-OF-FILE-FLAG                PIC X        VALUE SPACES.
+              88  END-OF-FILE              VALUE 'X'.
+
+       01  WS-RUN-DATE                     PIC 9(8)     VALUE ZERO.
+
+       01  WS-BKPT-EOF-FLAG                PIC X        VALUE SPACES.
+              88  WS-BKPT-EOF              VALUE 'X'.
+
+       01  WS-BKPT-FILE-STATUS             PIC X(2)     VALUE SPACES.
+              88  WS-BKPT-FILE-NOT-FOUND   VALUE '35'.
+
+       01  WS-AGE-TABLE-COUNT              PIC 99       VALUE ZERO.
+       01  WS-LOS-TABLE-COUNT              PIC 99       VALUE ZERO.
+       01  WS-AGE-TABLE-COUNT-P1           PIC 99       VALUE ZERO.
+       01  WS-TOTAL-ROW-COUNT              PIC 99       VALUE ZERO.
+       01  WS-TOTAL-COL-COUNT              PIC 99       VALUE ZERO.
+
+       01  AGE-TABLE-AREA.
+            05  AGE-TABLE OCCURS 1 TO 12 TIMES
+                     DEPENDING ON WS-AGE-TABLE-COUNT
+                     INDEXED BY AGE-INDEX  PIC 99.
+
+       01  LOS-TABLE-AREA.
+            05  LOS-TABLE OCCURS 1 TO 12 TIMES
+                     DEPENDING ON WS-LOS-TABLE-COUNT
+                     INDEXED BY LOS-INDEX  PIC 99.
+
+       01  WS-LABEL-AGE-SUB                PIC 99       VALUE ZERO.
+       01  WS-LABEL-AGE-DISPLAY            PIC Z9.
+
+       01  STAT-TABLE.
+            05  STAT-ROW OCCURS 24 TIMES INDEXED BY ROW-INDEX.
+                   10  STAT OCCURS 24 TIMES
+                            INDEXED BY COL-INDEX PIC S9(4) COMP.
+
+       01  WS-ROW-TOTAL                    PIC S9(6)    VALUE ZERO.
+       01  WS-GRAND-TOTAL                  PIC S9(7)    VALUE ZERO.
+       01  WS-ROW-PERCENT                  PIC S9(3)V99 VALUE ZERO.
+
+       01  TEMP-AREA.
+            05  ROW-IDENT-OUT              PIC X(18).
+            05  FILLER                     PIC X        VALUE SPACES.
+            05  BUCKET OCCURS 24 TIMES
+                     INDEXED BY BUCKET-INDEX PIC ZZZ9.
+            05  FILLER                     PIC X(2)     VALUE SPACES.
+            05  TEMP-PERCENT-OUT           PIC ZZ9.99.
+            05  FILLER                     PIC X        VALUE '%'.
+
+       01  HEADER-1                        PIC X(132)   VALUE
+              'EMPLOYEE AGE / LENGTH-OF-SERVICE STATISTICAL TABLE'.
+       01  HEADER-2                        PIC X(132)   VALUE
+              'CROSS-TABULATED BY SEX AND MANAGEMENT STATUS'.
+       01  HEADER-3                        PIC X(132)   VALUE
+              'SPEE-DEE-SPORTS PERSONNEL DEPARTMENT'.
+       01  HEADER-4                        PIC X(132)   VALUE
+              '   MALE                        FEMALE          PCT'.
+       01  HEADER-5                        PIC X(132)   VALUE
+              ' AGE  (CONTINUED)'.
+
        PROCEDURE DIVISION.
-           MAIN-LINE-ROUTINE. 
+           MAIN-LINE-ROUTINE.
 
        PERFORM 1A-HOUSEKEEPING.
            PERFORM 1B-PROCESS-INPUT
                UNTIL END-OF-FILE.
            PERFORM 1C-PRINT-TABLE.
            PERFORM 1D-WRAPUP.
-           STOP RUN. 
+           STOP RUN.
 
-      ********** FIRST-LEVEL PERFORMED ROUTINES 
+      ********** FIRST-LEVEL PERFORMED ROUTINES
        1A-HOUSEKEEPING.
            OPEN INPUT EMP-MASTER-CARD-IN
-                OUTPUT PRINT-FILE.
-           MOVE LOW-VALUES TO STAT-TABLE. 
+                OUTPUT PRINT-FILE
+                       TREND-FILE-OUT.
+           MOVE LOW-VALUES TO STAT-TABLE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM 1A1-LOAD-BREAKPOINTS.
 
        1B-PROCESS-INPUT.
            PERFORM 2B1-READ-INPUT.
            IF NOT END-OF-FILE
-               PERFORM 2B2-SEARCH-AND-TALLY. 
+               PERFORM 2B2-SEARCH-AND-TALLY.
 
        1C-PRINT-TABLE.
+           PERFORM 2C0-COMPUTE-GRAND-TOTAL.
            PERFORM 2C2-PRINT-UPPER-HEADER.
            PERFORM 2C1-PRINT-TABLE-ROW VARYING ROW-INDEX FROM 1 BY 1
-               UNTIL ROW-INDEX > 9.
+               UNTIL ROW-INDEX > WS-AGE-TABLE-COUNT.
            PERFORM 2CS-PRINT-LOWER-HEADER.
-           PERFORM 2C1-PRINT-TABLE-ROW VARYING ROW-INDEX FROM 10 BY 1
-               UNTIL ROW-INDEX > 18. 
+           PERFORM 2C1-PRINT-TABLE-ROW
+                   VARYING ROW-INDEX FROM WS-AGE-TABLE-COUNT-P1 BY 1
+               UNTIL ROW-INDEX > WS-TOTAL-ROW-COUNT.
 
        1D-WRAPUP.
            CLOSE EMP-MASTER-CARD-IN
-                 PRINT-FILE.
+                 PRINT-FILE
+                 TREND-FILE-OUT.
 
-      ******** SECOND-LEVEL PERFORMED ROUTINES 
+      ******** SECOND-LEVEL PERFORMED ROUTINES
        2B1-READ-INPUT.
            READ EMP-MASTER-CARD-IN
-               AT END MOVE 'X' TO END-OF-FILE-FLAG. 
+               AT END MOVE 'X' TO END-OF-FILE-FLAG.
 
        2B2-SEARCH-AND-TALLY.
            SET AGE-INDEX ROW-INDEX TO 1.
            SEARCH AGE-TABLE VARYING ROW-INDEX
+               AT END SET AGE-INDEX ROW-INDEX TO WS-AGE-TABLE-COUNT
                WHEN AGE < AGE-TABLE (AGE-INDEX) NEXT SENTENCE.
            SET LOS-INDEX COL-INDEX TO 1.
            SEARCH LOS-TABLE VARYING COL-INDEX
+               AT END SET LOS-INDEX COL-INDEX TO WS-LOS-TABLE-COUNT
                WHEN LOS < LOS-TABLE (LOS-INDEX) NEXT SENTENCE.
-           IF FEMALE SET COL-INDEX UP BY 8.
-           IF NON-MGT SET ROW-INDEX UP BY 9.
-           ADD 1 TO STAT (ROW-INDEX, COL-INDEX). 
+           IF FEMALE SET COL-INDEX UP BY WS-LOS-TABLE-COUNT.
+           IF NON-MGT SET ROW-INDEX UP BY WS-AGE-TABLE-COUNT.
+           ADD 1 TO STAT (ROW-INDEX, COL-INDEX).
+
+       2C0-COMPUTE-GRAND-TOTAL.
+           MOVE ZERO TO WS-GRAND-TOTAL.
+           PERFORM 3C0A-SUM-ROW VARYING ROW-INDEX FROM 1 BY 1
+               UNTIL ROW-INDEX > WS-TOTAL-ROW-COUNT.
 
        2C1-PRINT-TABLE-ROW.
+           MOVE ZERO TO WS-ROW-TOTAL.
            PERFORM 3CIA-FILL-BUCKETS VARYING COL-INDEX FROM 1 BY 1
-               UNTIL COL-INDEX > 16.
-           SET ROW-IDENT-INDEX TO ROW-INDEX.
-           MOVE ROW-IDENT (ROW-IDENT-INDEX) TO ROW-IDENT-OUT.
-           WRITE PRINT-RECORD FROM TEMP-AREA AFTER ADVANCING 1 LINES. 
+               UNTIL COL-INDEX > WS-TOTAL-COL-COUNT.
+           PERFORM 3C1B-COMPUTE-ROW-PERCENT.
+           PERFORM 2C1E-BUILD-ROW-LABEL.
+           MOVE WS-ROW-PERCENT TO TEMP-PERCENT-OUT.
+           WRITE PRINT-RECORD FROM TEMP-AREA AFTER ADVANCING 1 LINES.
+           PERFORM 3C1C-WRITE-TREND-RECORD.
 
        2C2-PRINT-UPPER-HEADER.
            MOVE HEADER-1 TO PRINT-LINE.
@@ -66,15 +269,157 @@
            MOVE ' AGE' TO PRINT-LINE.
            WRITE PRINT-RECORD AFTER ADVANCING 2 LINES.
            MOVE SPACES TO PRINT-LINE.
-           WRITE PRINT-RECORD AFTER ADVANCING 1 LINES. 
+           WRITE PRINT-RECORD AFTER ADVANCING 1 LINES.
 
-       2C3-PRINT-LOWER-HEADER.
+       2CS-PRINT-LOWER-HEADER.
            MOVE HEADER-5 TO PRINT-LINE.
            WRITE PRINT-RECORD AFTER ADVANCING 2 LINES.
            MOVE SPACES TO PRINT-LINE.
-           WRITE PRINT-RECORD AFTER ADVANCING 1 LINES. 
+           WRITE PRINT-RECORD AFTER ADVANCING 1 LINES.
+
+       2C1E-BUILD-ROW-LABEL.
+           MOVE SPACES TO ROW-IDENT-OUT.
+           IF ROW-INDEX NOT > WS-AGE-TABLE-COUNT
+               MOVE ROW-INDEX TO WS-LABEL-AGE-SUB
+               SET AGE-INDEX TO WS-LABEL-AGE-SUB
+               MOVE AGE-TABLE (AGE-INDEX) TO WS-LABEL-AGE-DISPLAY
+               STRING 'MGT AGE <= ' DELIMITED BY SIZE
+                      WS-LABEL-AGE-DISPLAY DELIMITED BY SIZE
+                      INTO ROW-IDENT-OUT
+               END-STRING
+           ELSE
+               COMPUTE WS-LABEL-AGE-SUB = ROW-INDEX - WS-AGE-TABLE-COUNT
+               SET AGE-INDEX TO WS-LABEL-AGE-SUB
+               MOVE AGE-TABLE (AGE-INDEX) TO WS-LABEL-AGE-DISPLAY
+               STRING 'NON-MGT AGE <= ' DELIMITED BY SIZE
+                      WS-LABEL-AGE-DISPLAY DELIMITED BY SIZE
+                      INTO ROW-IDENT-OUT
+               END-STRING
+           END-IF.
+
+      ********** THIRD LEVEL PERFORMED ROUTINE **********
+       3C0A-SUM-ROW.
+           PERFORM 3C0B-SUM-CELL VARYING COL-INDEX FROM 1 BY 1
+               UNTIL COL-INDEX > WS-TOTAL-COL-COUNT.
 
-      ********** THIRD LEVEL PERFORMED ROUTINE ********** 
-       3C1A-FILL-BUCKETS.
+       3C0B-SUM-CELL.
+           ADD STAT (ROW-INDEX, COL-INDEX) TO WS-GRAND-TOTAL.
+
+       3CIA-FILL-BUCKETS.
            SET BUCKET-INDEX TO COL-INDEX.
-           MOVE STAT (ROW-INDEX, COL-INDEX) TO BUCKET (BUCKET-INDEX). 
+           MOVE STAT (ROW-INDEX, COL-INDEX) TO BUCKET (BUCKET-INDEX).
+           ADD STAT (ROW-INDEX, COL-INDEX) TO WS-ROW-TOTAL.
+
+       3C1B-COMPUTE-ROW-PERCENT.
+           IF WS-GRAND-TOTAL > ZERO
+               COMPUTE WS-ROW-PERCENT ROUNDED =
+                   (WS-ROW-TOTAL / WS-GRAND-TOTAL) * 100
+           ELSE
+               MOVE ZERO TO WS-ROW-PERCENT
+           END-IF.
+
+       3C1C-WRITE-TREND-RECORD.
+           MOVE WS-RUN-DATE TO TR-RUN-DATE.
+           MOVE ROW-IDENT-OUT TO TR-ROW-IDENT.
+           PERFORM 3C1D-COPY-BUCKET VARYING BUCKET-INDEX FROM 1 BY 1
+               UNTIL BUCKET-INDEX > WS-TOTAL-COL-COUNT.
+           MOVE WS-ROW-TOTAL TO TR-ROW-TOTAL.
+           WRITE TREND-REC-OUT.
+
+       3C1D-COPY-BUCKET.
+           MOVE BUCKET (BUCKET-INDEX) TO TR-BUCKET-COUNT (BUCKET-INDEX).
+
+      ********** BREAKPOINT-TABLE LOAD ROUTINES **********
+       1A1-LOAD-BREAKPOINTS.
+           MOVE ZERO TO WS-AGE-TABLE-COUNT.
+           MOVE ZERO TO WS-LOS-TABLE-COUNT.
+           MOVE SPACES TO WS-BKPT-EOF-FLAG.
+           OPEN INPUT BREAKPOINT-FILE-IN.
+           IF NOT WS-BKPT-FILE-NOT-FOUND
+               PERFORM 1A2-READ-BREAKPOINT-CARD
+               PERFORM 1A3-LOAD-BREAKPOINT-CARD
+                   UNTIL WS-BKPT-EOF
+               CLOSE BREAKPOINT-FILE-IN
+           END-IF.
+           IF WS-AGE-TABLE-COUNT = ZERO
+               PERFORM 1A4-DEFAULT-AGE-TABLE.
+           IF WS-LOS-TABLE-COUNT = ZERO
+               PERFORM 1A5-DEFAULT-LOS-TABLE.
+           PERFORM 1A6-VALIDATE-BREAKPOINT-COVERAGE.
+           COMPUTE WS-AGE-TABLE-COUNT-P1 = WS-AGE-TABLE-COUNT + 1.
+           COMPUTE WS-TOTAL-ROW-COUNT = WS-AGE-TABLE-COUNT * 2.
+           COMPUTE WS-TOTAL-COL-COUNT = WS-LOS-TABLE-COUNT * 2.
+
+       1A2-READ-BREAKPOINT-CARD.
+           READ BREAKPOINT-FILE-IN
+               AT END MOVE 'X' TO WS-BKPT-EOF-FLAG.
+
+       1A3-LOAD-BREAKPOINT-CARD.
+           IF BP-TYPE-AGE
+               IF WS-AGE-TABLE-COUNT > 11
+                   DISPLAY 'MCCRACKEN3: TOO MANY AGE BREAKPOINT CARDS'
+                   DISPLAY 'MCCRACKEN3: LIMIT IS 12 - JOB TERMINATED'
+                   STOP RUN
+               END-IF
+               ADD 1 TO WS-AGE-TABLE-COUNT
+               SET AGE-INDEX TO WS-AGE-TABLE-COUNT
+               MOVE BP-VALUE TO AGE-TABLE (AGE-INDEX)
+           ELSE
+               IF BP-TYPE-LOS
+                   IF WS-LOS-TABLE-COUNT > 11
+                       DISPLAY 'MCCRACKEN3: TOO MANY LOS BKPT CARDS'
+                       DISPLAY 'MCCRACKEN3: LIMIT IS 12 - JOB ENDED'
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-LOS-TABLE-COUNT
+                   SET LOS-INDEX TO WS-LOS-TABLE-COUNT
+                   MOVE BP-VALUE TO LOS-TABLE (LOS-INDEX)
+               END-IF
+           END-IF.
+           PERFORM 1A2-READ-BREAKPOINT-CARD.
+
+      *  Confirms the loaded AGE and LOS breakpoint tables cover the
+      *  whole 0-99 domain.  2B2-SEARCH-AND-TALLY's AT END clauses keep
+      *  ROW-INDEX/COL-INDEX from running past STAT-TABLE regardless of
+      *  what the breakpoint file contains, but a table whose last
+      *  entry is under 99 would still silently fold every AGE or LOS
+      *  above that entry into the last bucket.  Requiring the last
+      *  breakpoint to be 99 catches that data-entry mistake here, at
+      *  load time, instead of letting it pass unnoticed.
+
+       1A6-VALIDATE-BREAKPOINT-COVERAGE.
+           SET AGE-INDEX TO WS-AGE-TABLE-COUNT.
+           IF AGE-TABLE (AGE-INDEX) NOT = 99
+               DISPLAY 'MCCRACKEN3: LAST AGE BREAKPOINT MUST BE 99'
+               DISPLAY 'MCCRACKEN3: BREAKPOINT FILE REJECTED'
+               STOP RUN
+           END-IF.
+           SET LOS-INDEX TO WS-LOS-TABLE-COUNT.
+           IF LOS-TABLE (LOS-INDEX) NOT = 99
+               DISPLAY 'MCCRACKEN3: LAST LOS BREAKPOINT MUST BE 99'
+               DISPLAY 'MCCRACKEN3: BREAKPOINT FILE REJECTED'
+               STOP RUN
+           END-IF.
+
+       1A4-DEFAULT-AGE-TABLE.
+           MOVE 9 TO WS-AGE-TABLE-COUNT.
+           MOVE 25 TO AGE-TABLE (1).
+           MOVE 30 TO AGE-TABLE (2).
+           MOVE 35 TO AGE-TABLE (3).
+           MOVE 40 TO AGE-TABLE (4).
+           MOVE 45 TO AGE-TABLE (5).
+           MOVE 50 TO AGE-TABLE (6).
+           MOVE 55 TO AGE-TABLE (7).
+           MOVE 60 TO AGE-TABLE (8).
+           MOVE 99 TO AGE-TABLE (9).
+
+       1A5-DEFAULT-LOS-TABLE.
+           MOVE 8 TO WS-LOS-TABLE-COUNT.
+           MOVE 05 TO LOS-TABLE (1).
+           MOVE 10 TO LOS-TABLE (2).
+           MOVE 15 TO LOS-TABLE (3).
+           MOVE 20 TO LOS-TABLE (4).
+           MOVE 25 TO LOS-TABLE (5).
+           MOVE 30 TO LOS-TABLE (6).
+           MOVE 35 TO LOS-TABLE (7).
+           MOVE 99 TO LOS-TABLE (8).
