@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EXCPLOG.
+      *AUTHOR.        ERIC.
+      *INSTALLATION.  WSC.
+      *DATE-WRITTEN.  AUG 9,2026.
+      *DATE-COMPILED. AUG 9,2026.
+      *SECURITY.      NONE.
+      *
+      *  AUG 9, 2026  ERIC  ORIGINAL VERSION.  A SMALL SHARED
+      *               SUBPROGRAM THAT PROG1, PROG2, PROG5 AND EXAMPLE
+      *               EACH CALL TO APPEND ONE LINE TO A COMMON
+      *               EXCEPTION FILE (SOURCE PROGRAM, KEY FIELD, AND
+      *               REASON) WHENEVER THEY TURN ASIDE A BAD OR
+      *               SKIPPED RECORD, SO OPERATIONS HAS ONE PLACE TO
+      *               REVIEW DATA PROBLEMS ACROSS THE WHOLE SUITE.
+
+
+       ENVIRONMENT DIVISION.
+
+
+       INPUT-OUTPUT SECTION.
+
+
+       FILE-CONTROL.
+           SELECT EXCP-FILE-OUT
+               ASSIGN TO EXCPLOG-FILE.
+
+
+       DATA DIVISION.
+
+
+       FILE SECTION.
+
+
+       FD  EXCP-FILE-OUT
+               RECORD CONTAINS 80 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS EXCP-REC-OUT.
+
+       01  EXCP-REC-OUT.
+           05  XL-PROGRAM-ID-OUT                   PIC X(8).
+           05  FILLER                               PIC X(1).
+           05  XL-KEY-FIELD-OUT                     PIC X(20).
+           05  FILLER                               PIC X(1).
+           05  XL-REASON-OUT                        PIC X(30).
+           05  FILLER                               PIC X(1).
+           05  FILLER                               PIC X(19).
+
+
+       WORKING-STORAGE SECTION.
+
+
+       LINKAGE SECTION.
+
+           COPY EXCPARM.
+
+
+       PROCEDURE DIVISION USING EXCP-PARM-AREA.
+
+
+       A00-MAINLINE-PARA.
+           OPEN EXTEND EXCP-FILE-OUT.
+           MOVE SPACES TO EXCP-REC-OUT.
+           MOVE EXCP-PROGRAM-ID TO XL-PROGRAM-ID-OUT.
+           MOVE EXCP-KEY-FIELD TO XL-KEY-FIELD-OUT.
+           MOVE EXCP-REASON TO XL-REASON-OUT.
+           WRITE EXCP-REC-OUT.
+           CLOSE EXCP-FILE-OUT.
+           MOVE ZERO TO EXCP-RETURN-CODE.
+           GOBACK.
