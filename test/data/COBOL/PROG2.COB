@@ -6,13 +6,34 @@
       *DATE-COMPILED. OCT 24,2002.
       *SECURITY.      NONE.
       *
-      *
-      *
-      *
-      *
-      *
-      *
-      *
+      *MODIFICATION HISTORY.
+      *
+      *  09AUG26  EJR  ADDED SORT BY CUSTOMER NAME AND A CUSTOMER
+      *                SUBTOTAL BREAK BETWEEN THE DETAIL LINES AND
+      *                THE GRAND TOTAL LINE.
+      *  09AUG26  EJR  ADDED RANGE VALIDATION ON DISCOUNT PERCENT AND
+      *                PURCHASE AMOUNT WITH AN EXCEPTION LINE FOR
+      *                OUT-OF-RANGE TRANSACTIONS.
+      *  09AUG26  EJR  ADDED A TOP-CUSTOMER RANKING SECTION AFTER THE
+      *                AVERAGE AMOUNTS LINE.
+      *  09AUG26  EJR  ADDED A PERIOD-OVER-PERIOD TREND COMPARISON
+      *                CARRIED FORWARD IN A SMALL TREND FILE.
+      *  09AUG26  EJR  CALLS RECONLOG AT END OF RUN TO LOG THE
+      *                TRANSACTION COUNT AND NET AMOUNT TOTAL TO THE
+      *                SHARED RECONCILIATION FILE.
+      *  09AUG26  EJR  CALLS EXCPLOG TO ALSO LOG EACH OUT-OF-RANGE
+      *                TRANSACTION TO THE SHARED CROSS-PROGRAM
+      *                EXCEPTION FILE.
+      *  09AUG26  EJR  STORED THE TREND FILE'S CARRIED-FORWARD DOLLAR
+      *                AMOUNTS AS PACKED DECIMAL INSTEAD OF ZONED.
+      *  09AUG26  EJR  C20-PROCESS-AVGS-PARA DIVIDED BY
+      *                WS-TOT-TRANSACTIONS WITH NO GUARD, WHICH ONLY
+      *                MATTERED ON AN EMPTY INPUT FILE UNTIL THE
+      *                RANGE-VALIDATION EXCEPTION PATH WAS ADDED; A RUN
+      *                WHERE EVERY RECORD FAILS VALIDATION NOW ZERO-
+      *                DIVIDES TOO.  THE DIVIDES ONLY EXECUTE WHEN
+      *                WS-TOT-TRANSACTIONS IS GREATER THAN ZERO;
+      *                OTHERWISE THE AVERAGES ARE SET TO ZERO.
       *
        ENVIRONMENT DIVISION.
       *
@@ -22,8 +43,19 @@
        FILE-CONTROL.
            SELECT PURCHASES-FILE-IN
                ASSIGN TO TW5C5D.
+           SELECT SORT-WORK-FILE
+               ASSIGN TO PROG2-SORT-WORK.
+           SELECT PURCHASES-SORTED-FILE-IN
+               ASSIGN TO PROG2-SORTED.
            SELECT PURCHASES-FILE-OUT
                ASSIGN TO PROG2-OUT.
+           SELECT EXCEPTION-FILE-OUT
+               ASSIGN TO PROG2-EXCP.
+           SELECT OPTIONAL TREND-FILE-IN
+               ASSIGN TO PROG2-TRNDI
+               FILE STATUS IS WS-TRND-FILE-STATUS.
+           SELECT TREND-FILE-OUT
+               ASSIGN TO PROG2-TRNDO.
       *
       *
       *
@@ -33,6 +65,21 @@
        FILE SECTION.
       *
        FD  PURCHASES-FILE-IN
+               RECORD CONTAINS 80 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS PURCHASES-REC-RAW-IN.
+      *
+       01  PURCHASES-REC-RAW-IN                 PIC X(80).
+      *
+       SD  SORT-WORK-FILE
+               DATA RECORD IS SW-SORT-REC.
+      *
+       01  SW-SORT-REC.
+           05  FILLER                           PIC X(5).
+           05  SW-CUST-NAME                     PIC X(24).
+           05  FILLER                           PIC X(51).
+      *
+       FD  PURCHASES-SORTED-FILE-IN
                RECORD CONTAINS 80 CHARACTERS
                LABEL RECORDS ARE OMITTED
                DATA RECORD IS PURCHASES-REC-IN.
@@ -88,12 +135,136 @@
            05  FILLER                           PIC X(3).
            05  AA-AVG-NET-PURCH-AMT-OUT         PIC ZZ,ZZZ,ZZ9.99.
            05  FILLER                           PIC X(61).
+      *
+       01  CUST-TOTAL-LINE.
+           05  FILLER                           PIC X(4).
+           05  CT-TITLE-OUT                     PIC X(9).
+           05  FILLER                           PIC X(1).
+           05  CT-CUST-NAME-OUT                 PIC X(24).
+           05  FILLER                           PIC X(2).
+           05  CT-TOT-PURCH-AMT-OUT             PIC Z,ZZZ,ZZ9.99.
+           05  FILLER                           PIC X(2).
+           05  CT-TOT-DISC-AMT-OUT              PIC ZZZ,ZZ9.99.
+           05  FILLER                           PIC X(2).
+           05  CT-TOT-NET-AMT-OUT               PIC ZZ,ZZZ,ZZ9.99.
+           05  FILLER                           PIC X(53).
+      *
+       01  TOP-CUST-HDR-LINE.
+           05  FILLER                           PIC X(4).
+           05  TCH-TITLE-OUT                    PIC X(33).
+           05  FILLER                           PIC X(95).
+      *
+       01  TOP-CUST-LINE.
+           05  FILLER                           PIC X(4).
+           05  TC-RANK-OUT                      PIC Z9.
+           05  FILLER                           PIC X(2).
+           05  TC-CUST-NAME-OUT                 PIC X(24).
+           05  FILLER                           PIC X(4).
+           05  TC-NET-AMT-OUT                   PIC ZZ,ZZZ,ZZ9.99-.
+           05  FILLER                           PIC X(82).
+      *
+       FD  EXCEPTION-FILE-OUT
+               RECORD CONTAINS 132 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS EX-PURCHASES-LINE-OUT.
+      *
+       01  EX-PURCHASES-LINE-OUT                PIC X(132).
+      *
+       01  TREND-HDR-LINE.
+           05  FILLER                           PIC X(4).
+           05  TRH-TITLE-OUT                    PIC X(50).
+           05  FILLER                           PIC X(78).
+      *
+       01  TREND-CMP-LINE.
+           05  FILLER                           PIC X(4).
+           05  TCM-LABEL-OUT                    PIC X(20).
+           05  FILLER                           PIC X(2).
+           05  TCM-PRIOR-OUT                    PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                           PIC X(2).
+           05  TCM-CURRENT-OUT                  PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                           PIC X(2).
+           05  TCM-VARIANCE-OUT                 PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                           PIC X(57).
+      *
+       FD  TREND-FILE-IN
+               RECORD CONTAINS 80 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS TR-TREND-REC-IN.
+      *
+       01  TR-TREND-REC-IN.
+           05  TR-PRIOR-PURCH-AMT-IN            PIC 9(7)V99 COMP-3.
+           05  TR-PRIOR-DISC-AMT-IN             PIC 9(7)V99 COMP-3.
+           05  TR-PRIOR-NET-AMT-IN              PIC 9(8)V99 COMP-3.
+           05  FILLER                           PIC X(64).
+      *
+       FD  TREND-FILE-OUT
+               RECORD CONTAINS 80 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS TR-TREND-REC-OUT.
+      *
+       01  TR-TREND-REC-OUT.
+           05  TR-PURCH-AMT-OUT                 PIC 9(7)V99 COMP-3.
+           05  TR-DISC-AMT-OUT                  PIC 9(7)V99 COMP-3.
+           05  TR-NET-AMT-OUT                   PIC 9(8)V99 COMP-3.
+           05  FILLER                           PIC X(64).
       *
       *
        WORKING-STORAGE SECTION.
       *
        01  WS-SWITCHES.
            05  WS-EOF-SWITCH                    PIC X(3).
+           05  WS-FIRST-CUST-SWITCH             PIC X(3)  VALUE "YES".
+           05  WS-VALID-SWITCH                  PIC X(3).
+           05  WS-TREND-AVAIL-SWITCH            PIC X(3)  VALUE "NO".
+      *
+       01  WS-TRND-FILE-STATUS                  PIC X(2)  VALUE SPACES.
+           88  WS-TRND-FILE-NOT-FOUND               VALUE "35".
+      *
+       01  WS-PRIOR-AMTS.
+           05  WS-PRIOR-PURCH-AMT               PIC 9(7)V99 VALUE ZERO.
+           05  WS-PRIOR-DISC-AMT                PIC 9(7)V99 VALUE ZERO.
+           05  WS-PRIOR-NET-AMT                 PIC 9(8)V99 VALUE ZERO.
+      *
+       01  WS-VARIANCE-AMTS.
+           05  WS-VAR-PURCH-AMT                 PIC S9(7)V99 VALUE ZERO.
+           05  WS-VAR-DISC-AMT                  PIC S9(7)V99 VALUE ZERO.
+           05  WS-VAR-NET-AMT                   PIC S9(8)V99 VALUE ZERO.
+      *
+       01  WS-PREV-CUST-NAME                    PIC X(24) VALUE SPACES.
+      *
+       01  WS-CUST-SUBTOTALS.
+           05  WS-CUST-TRANS-CNT                PIC 9(4).
+           05  WS-CUST-PURCH-AMT                PIC S9(7)V99.
+           05  WS-CUST-DISC-AMT                 PIC S9(7)V99.
+           05  WS-CUST-NET-AMT                  PIC S9(7)V99.
+      *
+       01  WS-CUST-RANK-COUNT                   PIC 9(4)  VALUE ZERO.
+      *
+       01  CUST-RANK-TABLE.
+           05  CUST-RANK-ENTRY OCCURS 500 TIMES.
+               10  CR-CUST-NAME                 PIC X(24).
+               10  CR-NET-AMT                   PIC S9(7)V99.
+      *
+       01  WS-TOP-N                             PIC 9(2)  VALUE 5.
+       01  WS-TOP-PRINTED                       PIC 9(2)  VALUE ZERO.
+       01  WS-RANK-I                            PIC 9(4)  VALUE ZERO.
+       01  WS-RANK-J                            PIC 9(4)  VALUE ZERO.
+       01  WS-RANK-MAX-IDX                      PIC 9(4)  VALUE ZERO.
+       01  WS-RANK-TEMP-NAME                    PIC X(24) VALUE SPACES.
+       01  WS-RANK-TEMP-AMT                     PIC S9(7)V99 VALUE ZERO.
+      *
+       01  WS-EXCEPTION-REASON                  PIC X(24) VALUE SPACES.
+      *
+       01  WS-EXCEPTION-LINE.
+           05  FILLER                           PIC X(1).
+           05  WS-EX-CUST-NAME-OUT              PIC X(24).
+           05  FILLER                           PIC X(2).
+           05  WS-EX-DISC-PCT-OUT               PIC .99.
+           05  FILLER                           PIC X(2).
+           05  WS-EX-PURCH-AMT-OUT              PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER                           PIC X(2).
+           05  WS-EX-REASON-OUT                 PIC X(24).
+           05  FILLER                           PIC X(61).
       *
        01  WS-TEMP-AMTS.
            05  WS-DISC-AMT                      PIC S9(7)V99.
@@ -109,6 +280,12 @@
            05  WS-AVG-PURCH-AMT                 PIC ZZZ,ZZ9.99.
            05  WS-AVG-DISC-AMT                  PIC ZZZ,ZZ9.99.
            05  WS-AVG-NET-AMT                   PIC ZZZ,ZZ9.99.
+      *
+       01  WS-TODAY                             PIC 9(8) VALUE ZERO.
+       01  WS-EXCP-KEY-FIELD                    PIC X(20) VALUE SPACES.
+      *
+           COPY RECONPARM.
+           COPY EXCPARM.
       *
       *
       *
@@ -117,18 +294,31 @@
       *
        A00-MAINLINE-PARA.
       *
-           OPEN INPUT PURCHASES-FILE-IN
-                OUTPUT PURCHASES-FILE-OUT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-CUST-NAME
+               USING PURCHASES-FILE-IN
+               GIVING PURCHASES-SORTED-FILE-IN.
+           OPEN INPUT PURCHASES-SORTED-FILE-IN
+                OUTPUT PURCHASES-FILE-OUT
+                       EXCEPTION-FILE-OUT.
            PERFORM B10-INIT-PARA.
-           READ PURCHASES-FILE-IN
+           READ PURCHASES-SORTED-FILE-IN
                AT END MOVE "YES" TO WS-EOF-SWITCH.
            PERFORM B20-PROCESS-DETAILS-PARA UNTIL
                WS-EOF-SWITCH IS EQUAL TO "YES".
+           IF WS-FIRST-CUST-SWITCH IS EQUAL TO "NO"
+               PERFORM C15-CUST-CTRL-BRK-PARA
+           END-IF.
            PERFORM C10-PROCESS-TOTALS-PARA.
            PERFORM C20-PROCESS-AVGS-PARA.
+           PERFORM C30-TOP-CUSTOMERS-PARA.
+           PERFORM C40-TREND-COMPARE-PARA.
+           PERFORM C50-SAVE-TREND-PARA.
       *
-           CLOSE PURCHASES-FILE-IN
-                 PURCHASES-FILE-OUT.
+           CLOSE PURCHASES-SORTED-FILE-IN
+                 PURCHASES-FILE-OUT
+                 EXCEPTION-FILE-OUT.
+           PERFORM C60-LOG-RECON-PARA.
       *
            STOP RUN.
       *
@@ -136,26 +326,124 @@
        B10-INIT-PARA.
       *
            MOVE "NO" TO WS-EOF-SWITCH.
+           PERFORM B15-READ-PRIOR-TREND-PARA.
+      *
+      *
+       B15-READ-PRIOR-TREND-PARA.
+      *
+           OPEN INPUT TREND-FILE-IN.
+           IF WS-TRND-FILE-NOT-FOUND
+               MOVE "NO" TO WS-TREND-AVAIL-SWITCH
+           ELSE
+               READ TREND-FILE-IN
+                   AT END MOVE "NO" TO WS-TREND-AVAIL-SWITCH
+                   NOT AT END
+                       MOVE "YES" TO WS-TREND-AVAIL-SWITCH
+                       MOVE TR-PRIOR-PURCH-AMT-IN TO WS-PRIOR-PURCH-AMT
+                       MOVE TR-PRIOR-DISC-AMT-IN TO WS-PRIOR-DISC-AMT
+                       MOVE TR-PRIOR-NET-AMT-IN TO WS-PRIOR-NET-AMT
+               END-READ
+           END-IF.
+           CLOSE TREND-FILE-IN.
       *
       *
        B20-PROCESS-DETAILS-PARA.
+      *
+           IF WS-FIRST-CUST-SWITCH IS EQUAL TO "YES"
+               MOVE "NO" TO WS-FIRST-CUST-SWITCH
+               MOVE PR-CUST-NAME-IN TO WS-PREV-CUST-NAME
+           ELSE
+               IF PR-CUST-NAME-IN NOT EQUAL TO WS-PREV-CUST-NAME
+                   PERFORM C15-CUST-CTRL-BRK-PARA
+                   MOVE PR-CUST-NAME-IN TO WS-PREV-CUST-NAME
+               END-IF
+           END-IF.
+           PERFORM B25-VALIDATE-PARA.
+           IF WS-VALID-SWITCH IS EQUAL TO "YES"
+               MOVE SPACES TO SALES-REPORT-OUT
+               ADD 1 TO WS-TOT-TRANSACTIONS
+               ADD 1 TO WS-CUST-TRANS-CNT
+               MULTIPLY PR-PURCH-AMT-IN BY PR-DISC-PERCENT-IN
+                   GIVING WS-DISC-AMT ROUNDED
+               SUBTRACT WS-DISC-AMT FROM PR-PURCH-AMT-IN
+                   GIVING WS-NET-AMT
+               ADD WS-NET-AMT TO WS-TOT-NET-AMT
+               ADD WS-DISC-AMT TO WS-TOT-DISC-AMT
+               ADD PR-PURCH-AMT-IN TO WS-TOT-PURCH-AMT
+               ADD WS-NET-AMT TO WS-CUST-NET-AMT
+               ADD WS-DISC-AMT TO WS-CUST-DISC-AMT
+               ADD PR-PURCH-AMT-IN TO WS-CUST-PURCH-AMT
+               MOVE PR-CUST-NAME-IN TO SR-CUST-NAME-OUT
+               MOVE PR-PURCH-AMT-IN TO SR-PURCH-AMT-OUT
+               MOVE WS-DISC-AMT TO SR-DISC-AMT-OUT
+               MOVE WS-NET-AMT TO SR-NET-AMT-OUT
+               WRITE SALES-REPORT-OUT
+                   AFTER ADVANCING 2 LINES
+           ELSE
+               PERFORM B26-WRITE-EXCEPTION-PARA
+           END-IF.
+           READ PURCHASES-SORTED-FILE-IN
+               AT END MOVE "YES" TO WS-EOF-SWITCH.
+      *
+      *
+       B25-VALIDATE-PARA.
+      *
+           MOVE "YES" TO WS-VALID-SWITCH.
+           IF PR-DISC-PERCENT-IN > .50
+               MOVE "NO" TO WS-VALID-SWITCH
+               MOVE "DISC PCT TOO HIGH" TO WS-EXCEPTION-REASON
+           END-IF.
+           IF PR-PURCH-AMT-IN NOT > ZERO
+               MOVE "NO" TO WS-VALID-SWITCH
+               MOVE "PURCH AMT NOT POSITIVE" TO WS-EXCEPTION-REASON
+           END-IF.
+           IF PR-PURCH-AMT-IN > 500000.00
+               MOVE "NO" TO WS-VALID-SWITCH
+               MOVE "PURCH AMT TOO HIGH" TO WS-EXCEPTION-REASON
+           END-IF.
+      *
+      *
+       B26-WRITE-EXCEPTION-PARA.
+      *
+           MOVE SPACES TO WS-EXCEPTION-LINE.
+           MOVE PR-CUST-NAME-IN TO WS-EX-CUST-NAME-OUT.
+           MOVE PR-DISC-PERCENT-IN TO WS-EX-DISC-PCT-OUT.
+           MOVE PR-PURCH-AMT-IN TO WS-EX-PURCH-AMT-OUT.
+           MOVE WS-EXCEPTION-REASON TO WS-EX-REASON-OUT.
+           MOVE SPACES TO EX-PURCHASES-LINE-OUT.
+           WRITE EX-PURCHASES-LINE-OUT FROM WS-EXCEPTION-LINE
+               AFTER ADVANCING 1 LINE.
+           MOVE PR-CUST-NAME-IN TO WS-EXCP-KEY-FIELD.
+           MOVE "PROG2" TO EXCP-PROGRAM-ID.
+           MOVE WS-EXCP-KEY-FIELD TO EXCP-KEY-FIELD.
+           MOVE WS-EXCEPTION-REASON TO EXCP-REASON.
+           CALL "EXCPLOG" USING EXCP-PARM-AREA.
+      *
+      *
+       C15-CUST-CTRL-BRK-PARA.
       *
            MOVE SPACES TO SALES-REPORT-OUT.
-           ADD 1 TO WS-TOT-TRANSACTIONS.
-           MULTIPLY PR-PURCH-AMT-IN BY PR-DISC-PERCENT-IN
-               GIVING WS-DISC-AMT ROUNDED.
-           SUBTRACT WS-DISC-AMT  FROM PR-PURCH-AMT-IN GIVING WS-NET-AMT.
-           ADD WS-NET-AMT TO WS-TOT-NET-AMT.
-           ADD WS-DISC-AMT TO WS-TOT-DISC-AMT.
-           ADD PR-PURCH-AMT-IN TO WS-TOT-PURCH-AMT.
-           MOVE PR-CUST-NAME-IN TO SR-CUST-NAME-OUT.
-           MOVE PR-PURCH-AMT-IN TO SR-PURCH-AMT-OUT.
-           MOVE WS-DISC-AMT TO SR-DISC-AMT-OUT.
-           MOVE WS-NET-AMT TO SR-NET-AMT-OUT.
-           WRITE SALES-REPORT-OUT
+           MOVE "CUSTOMER:" TO CT-TITLE-OUT.
+           MOVE WS-PREV-CUST-NAME TO CT-CUST-NAME-OUT.
+           MOVE WS-CUST-PURCH-AMT TO CT-TOT-PURCH-AMT-OUT.
+           MOVE WS-CUST-DISC-AMT TO CT-TOT-DISC-AMT-OUT.
+           MOVE WS-CUST-NET-AMT TO CT-TOT-NET-AMT-OUT.
+           WRITE CUST-TOTAL-LINE
                AFTER ADVANCING 2 LINES.
-           READ PURCHASES-FILE-IN
-               AT END MOVE "YES" TO WS-EOF-SWITCH.
+           IF WS-CUST-RANK-COUNT IS EQUAL TO 500
+               DISPLAY "PROG2: CUST-RANK-TABLE FULL - CUSTOMER "
+                   WS-PREV-CUST-NAME " OMITTED FROM RANKING"
+           ELSE
+               ADD 1 TO WS-CUST-RANK-COUNT
+               MOVE WS-PREV-CUST-NAME
+                   TO CR-CUST-NAME (WS-CUST-RANK-COUNT)
+               MOVE WS-CUST-NET-AMT
+                   TO CR-NET-AMT (WS-CUST-RANK-COUNT)
+           END-IF.
+           MOVE ZERO TO WS-CUST-TRANS-CNT
+                        WS-CUST-PURCH-AMT
+                        WS-CUST-DISC-AMT
+                        WS-CUST-NET-AMT.
       *
       *
        C10-PROCESS-TOTALS-PARA.
@@ -175,16 +463,144 @@
       *
        C20-PROCESS-AVGS-PARA.
       *
-           DIVIDE WS-TOT-PURCH-AMT BY WS-TOT-TRANSACTIONS
-               GIVING WS-AVG-PURCH-AMT.
-           DIVIDE WS-TOT-DISC-AMT BY WS-TOT-TRANSACTIONS
-               GIVING WS-AVG-DISC-AMT.
-           DIVIDE WS-TOT-NET-AMT BY WS-TOT-TRANSACTIONS
-               GIVING WS-AVG-NET-AMT.
+           IF WS-TOT-TRANSACTIONS > ZERO
+               DIVIDE WS-TOT-PURCH-AMT BY WS-TOT-TRANSACTIONS
+                   GIVING WS-AVG-PURCH-AMT
+               DIVIDE WS-TOT-DISC-AMT BY WS-TOT-TRANSACTIONS
+                   GIVING WS-AVG-DISC-AMT
+               DIVIDE WS-TOT-NET-AMT BY WS-TOT-TRANSACTIONS
+                   GIVING WS-AVG-NET-AMT
+           ELSE
+               MOVE ZERO TO WS-AVG-PURCH-AMT
+                            WS-AVG-DISC-AMT
+                            WS-AVG-NET-AMT
+           END-IF.
            MOVE SPACES TO SALES-REPORT-OUT.
            MOVE "AVERAGE AMOUNTS" TO AA-TITLE-OUT.
            MOVE WS-AVG-PURCH-AMT TO AA-AVG-PURCH-AMT-OUT.
            MOVE WS-AVG-DISC-AMT TO AA-AVG-DISC-AMT-OUT.
            MOVE WS-AVG-NET-AMT TO AA-AVG-NET-PURCH-AMT-OUT.
            WRITE AVG-AMTS-OUT
-               AFTER ADVANCING 2 LINES. 
\ No newline at end of file
+               AFTER ADVANCING 2 LINES.
+      *
+      *
+       C30-TOP-CUSTOMERS-PARA.
+      *
+           MOVE SPACES TO SALES-REPORT-OUT.
+           MOVE "TOP CUSTOMERS BY NET PURCHASE AMOUNT" TO TCH-TITLE-OUT.
+           WRITE TOP-CUST-HDR-LINE
+               AFTER ADVANCING 3 LINES.
+           MOVE 1 TO WS-RANK-I.
+           PERFORM C31-SELECTION-SORT-OUTER-PARA
+               UNTIL WS-RANK-I >= WS-CUST-RANK-COUNT.
+           MOVE ZERO TO WS-TOP-PRINTED.
+           MOVE 1 TO WS-RANK-I.
+           PERFORM C33-PRINT-TOP-CUSTOMER-PARA
+               UNTIL WS-RANK-I > WS-CUST-RANK-COUNT
+                  OR WS-TOP-PRINTED >= WS-TOP-N.
+      *
+      *
+       C31-SELECTION-SORT-OUTER-PARA.
+      *
+           MOVE WS-RANK-I TO WS-RANK-MAX-IDX.
+           COMPUTE WS-RANK-J = WS-RANK-I + 1.
+           PERFORM C32-SELECTION-SORT-INNER-PARA
+               UNTIL WS-RANK-J > WS-CUST-RANK-COUNT.
+           IF WS-RANK-MAX-IDX NOT EQUAL TO WS-RANK-I
+               MOVE CR-CUST-NAME (WS-RANK-I)        TO WS-RANK-TEMP-NAME
+               MOVE CR-NET-AMT (WS-RANK-I)          TO WS-RANK-TEMP-AMT
+               MOVE CR-CUST-NAME (WS-RANK-MAX-IDX)
+                   TO CR-CUST-NAME (WS-RANK-I)
+               MOVE CR-NET-AMT (WS-RANK-MAX-IDX)
+                   TO CR-NET-AMT (WS-RANK-I)
+               MOVE WS-RANK-TEMP-NAME
+                   TO CR-CUST-NAME (WS-RANK-MAX-IDX)
+               MOVE WS-RANK-TEMP-AMT
+                   TO CR-NET-AMT (WS-RANK-MAX-IDX)
+           END-IF.
+           ADD 1 TO WS-RANK-I.
+      *
+      *
+       C32-SELECTION-SORT-INNER-PARA.
+      *
+           IF CR-NET-AMT (WS-RANK-J) > CR-NET-AMT (WS-RANK-MAX-IDX)
+               MOVE WS-RANK-J TO WS-RANK-MAX-IDX
+           END-IF.
+           ADD 1 TO WS-RANK-J.
+      *
+      *
+       C33-PRINT-TOP-CUSTOMER-PARA.
+      *
+           MOVE SPACES TO SALES-REPORT-OUT.
+           MOVE WS-RANK-I TO TC-RANK-OUT.
+           MOVE CR-CUST-NAME (WS-RANK-I) TO TC-CUST-NAME-OUT.
+           MOVE CR-NET-AMT (WS-RANK-I) TO TC-NET-AMT-OUT.
+           WRITE TOP-CUST-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-RANK-I.
+           ADD 1 TO WS-TOP-PRINTED.
+      *
+      *
+       C40-TREND-COMPARE-PARA.
+      *
+           MOVE SPACES TO TREND-HDR-LINE.
+           IF WS-TREND-AVAIL-SWITCH IS EQUAL TO "YES"
+               MOVE "PERIOD-OVER-PERIOD TREND COMPARISON"
+                   TO TRH-TITLE-OUT
+               WRITE TREND-HDR-LINE
+                   AFTER ADVANCING 3 LINES
+               COMPUTE WS-VAR-PURCH-AMT =
+                   WS-TOT-PURCH-AMT - WS-PRIOR-PURCH-AMT
+               COMPUTE WS-VAR-DISC-AMT =
+                   WS-TOT-DISC-AMT - WS-PRIOR-DISC-AMT
+               COMPUTE WS-VAR-NET-AMT =
+                   WS-TOT-NET-AMT - WS-PRIOR-NET-AMT
+               MOVE SPACES TO TREND-CMP-LINE
+               MOVE "PURCHASE AMOUNT" TO TCM-LABEL-OUT
+               MOVE WS-PRIOR-PURCH-AMT TO TCM-PRIOR-OUT
+               MOVE WS-TOT-PURCH-AMT TO TCM-CURRENT-OUT
+               MOVE WS-VAR-PURCH-AMT TO TCM-VARIANCE-OUT
+               WRITE TREND-CMP-LINE
+                   AFTER ADVANCING 2 LINES
+               MOVE SPACES TO TREND-CMP-LINE
+               MOVE "DISCOUNT AMOUNT" TO TCM-LABEL-OUT
+               MOVE WS-PRIOR-DISC-AMT TO TCM-PRIOR-OUT
+               MOVE WS-TOT-DISC-AMT TO TCM-CURRENT-OUT
+               MOVE WS-VAR-DISC-AMT TO TCM-VARIANCE-OUT
+               WRITE TREND-CMP-LINE
+                   AFTER ADVANCING 1 LINE
+               MOVE SPACES TO TREND-CMP-LINE
+               MOVE "NET AMOUNT" TO TCM-LABEL-OUT
+               MOVE WS-PRIOR-NET-AMT TO TCM-PRIOR-OUT
+               MOVE WS-TOT-NET-AMT TO TCM-CURRENT-OUT
+               MOVE WS-VAR-NET-AMT TO TCM-VARIANCE-OUT
+               WRITE TREND-CMP-LINE
+                   AFTER ADVANCING 1 LINE
+           ELSE
+               MOVE "NO PRIOR PERIOD DATA AVAILABLE FOR COMPARISON"
+                   TO TRH-TITLE-OUT
+               WRITE TREND-HDR-LINE
+                   AFTER ADVANCING 3 LINES
+           END-IF.
+      *
+      *
+       C50-SAVE-TREND-PARA.
+      *
+           OPEN OUTPUT TREND-FILE-OUT.
+           MOVE SPACES TO TR-TREND-REC-OUT.
+           MOVE WS-TOT-PURCH-AMT TO TR-PURCH-AMT-OUT.
+           MOVE WS-TOT-DISC-AMT TO TR-DISC-AMT-OUT.
+           MOVE WS-TOT-NET-AMT TO TR-NET-AMT-OUT.
+           WRITE TR-TREND-REC-OUT.
+           CLOSE TREND-FILE-OUT.
+      *
+      *
+       C60-LOG-RECON-PARA.
+      *
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           MOVE "PROG2" TO RECON-PROGRAM-ID.
+           MOVE WS-TODAY TO RECON-RUN-DATE.
+           MOVE WS-TOT-TRANSACTIONS TO RECON-RECORD-COUNT.
+           MOVE WS-TOT-NET-AMT TO RECON-DOLLAR-TOTAL.
+           CALL "RECONLOG" USING RECON-PARM-AREA.
+
