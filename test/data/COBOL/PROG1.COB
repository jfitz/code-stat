@@ -4,6 +4,17 @@
       *INSTALLATION.  WSC.
       *DATE WRITTEN.  SEPT 20,2002.
       *SECURITY.      NONE.
+      *
+      *  AUG 9, 2026  ERIC  SORTED THE ROSTER BY DEPARTMENT NUMBER AND
+      *               LAST NAME BEFORE PRINTING, SO DEPARTMENT HEADS
+      *               NO LONGER HAVE TO HUNT THROUGH THE WHOLE COMPANY
+      *               ROSTER FOR THEIR PEOPLE.
+      *  AUG 9, 2026  ERIC  CALLS RECONLOG AT END OF RUN TO LOG THE
+      *               TOTAL EMPLOYEE COUNT TO THE SHARED RECONCILIATION
+      *               FILE.
+      *  AUG 9, 2026  ERIC  CALLS EXCPLOG TO ALSO LOG EACH REJECTED
+      *               RECORD TO THE SHARED CROSS-PROGRAM EXCEPTION
+      *               FILE.
 
 
 
@@ -18,8 +29,14 @@
        FILE-CONTROL.
            SELECT EMPL-FILE-IN
                ASSIGN TO COBOLDATA2D.
-           SELECT EMPL-REPORT-OUT 
+           SELECT SORT-WORK-FILE
+               ASSIGN TO PROG1-SORT-WORK.
+           SELECT EMPL-SORTED-FILE-IN
+               ASSIGN TO PROG1-SORTED.
+           SELECT EMPL-REPORT-OUT
                ASSIGN TO PROG1-OUT.
+           SELECT EXCEPTION-REPORT-OUT
+               ASSIGN TO PROG1-EXCP.
 
 
            
@@ -30,6 +47,26 @@
 
 
        FD  EMPL-FILE-IN
+               RECORD CONTAINS 80 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS ER-EMPL-REC-RAW-IN.
+
+
+       01  ER-EMPL-REC-RAW-IN                      PIC X(80).
+
+
+       SD  SORT-WORK-FILE
+               DATA RECORD IS SW-SORT-REC.
+
+
+       01  SW-SORT-REC.
+           05  SW-DEPT-NUM                         PIC 9(2).
+           05  FILLER                              PIC X(9).
+           05  SW-LAST-NAME                        PIC X(12).
+           05  FILLER                              PIC X(57).
+
+
+       FD  EMPL-SORTED-FILE-IN
                RECORD CONTAINS 80 CHARACTERS
                LABEL RECORDS ARE OMITTED
                DATA RECORD IS ER-EMPL-REC-IN.
@@ -53,7 +90,7 @@
            05  ER-PHONE-NUM-IN.
                10  ER-PHONE-PREFIX-IN              PIC 9(3).
                10  ER-PHONE-LINE-IN                PIC 9(4).
-          
+
        FD  EMPL-REPORT-OUT
                RECORD CONTAINS 132 CHARACTERS
                LABEL RECORDS ARE OMITTED
@@ -93,12 +130,55 @@
            05  FILLER                              PIC X(24).
 
 
+       FD  EXCEPTION-REPORT-OUT
+               RECORD CONTAINS 132 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS EX-EMPL-LINE-OUT.
+
+
+       01  EX-EMPL-LINE-OUT                        PIC X(132).
+
+
 
        WORKING-STORAGE SECTION.
 
 
        01  WS-PROGRAM-SWITCHES.
            05 WS-EOF-SWITCH                        PIC X(3).
+           05 WS-FIRST-DEPT-SWITCH             PIC X(3) VALUE "YES".
+
+       01  WS-PREV-DEPT                        PIC 9(2) VALUE ZERO.
+       01  WS-DEPT-EMPL-COUNT                  PIC 9(4) VALUE ZERO.
+       01  WS-GRAND-EMPL-COUNT                 PIC 9(9) VALUE ZERO.
+       01  WS-TODAY                            PIC 9(8) VALUE ZERO.
+       01  WS-EXCP-KEY-FIELD                   PIC X(20) VALUE SPACES.
+
+           COPY RECONPARM.
+           COPY EXCPARM.
+
+       01  WS-EXCEPTION-REASON                 PIC X(13) VALUE SPACES.
+
+       01  WS-EXCEPTION-LINE.
+           05  FILLER                     PIC X(1)  VALUE SPACES.
+           05  WS-EX-DEPT-NUM-OUT         PIC 9(2).
+           05  FILLER                     PIC X(2)  VALUE SPACES.
+           05  WS-EX-LAST-NAME-OUT        PIC X(12).
+           05  FILLER                     PIC X(1)  VALUE SPACES.
+           05  WS-EX-FIRST-NAME-OUT       PIC X(11).
+           05  FILLER                     PIC X(2)  VALUE SPACES.
+           05  WS-EX-REASON-OUT           PIC X(13).
+           05  FILLER                     PIC X(88) VALUE SPACES.
+
+       01  WS-DEPT-TOTAL-LINE.
+           05  FILLER                     PIC X(1)   VALUE SPACES.
+           05  FILLER                     PIC X(10)  VALUE "DEPARTMENT".
+           05  FILLER                     PIC X(1)   VALUE SPACES.
+           05  WS-DT-DEPT-NUM-OUT         PIC 9(2).
+           05  FILLER                     PIC X(2)   VALUE SPACES.
+           05  FILLER                     PIC X(6)   VALUE "COUNT:".
+           05  FILLER                     PIC X(1)   VALUE SPACES.
+           05  WS-DT-EMPL-COUNT-OUT       PIC ZZZ9.
+           05  FILLER                     PIC X(105) VALUE SPACES.
 
 
 
@@ -110,15 +190,26 @@
        A00-MAINLINE-PARA.
 
 
-           OPEN INPUT EMPL-FILE-IN
-               OUTPUT EMPL-REPORT-OUT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-DEPT-NUM
+                                SW-LAST-NAME
+               USING EMPL-FILE-IN
+               GIVING EMPL-SORTED-FILE-IN.
+           OPEN INPUT EMPL-SORTED-FILE-IN
+               OUTPUT EMPL-REPORT-OUT
+                      EXCEPTION-REPORT-OUT.
            PERFORM B10-INIT-PARA.
-           READ EMPL-FILE-IN
+           READ EMPL-SORTED-FILE-IN
                AT END MOVE "YES" TO WS-EOF-SWITCH.
            PERFORM B20-PROCESS-PARA
                UNTIL WS-EOF-SWITCH IS EQUAL TO "YES".
-           CLOSE EMPL-FILE-IN
-                 EMPL-REPORT-OUT.
+           IF WS-FIRST-DEPT-SWITCH IS EQUAL TO "NO"
+               PERFORM C20-DEPT-CTRL-BRK-PARA
+           END-IF.
+           CLOSE EMPL-SORTED-FILE-IN
+                 EMPL-REPORT-OUT
+                 EXCEPTION-REPORT-OUT.
+           PERFORM C30-LOG-RECON-PARA.
            STOP RUN.
 
 
@@ -128,6 +219,15 @@
 
 
        B20-PROCESS-PARA.
+           IF WS-FIRST-DEPT-SWITCH IS EQUAL TO "YES"
+               MOVE "NO" TO WS-FIRST-DEPT-SWITCH
+               MOVE ER-EMPL-DEPT-NUM-IN TO WS-PREV-DEPT
+           ELSE
+               IF ER-EMPL-DEPT-NUM-IN NOT EQUAL TO WS-PREV-DEPT
+                   PERFORM C20-DEPT-CTRL-BRK-PARA
+                   MOVE ER-EMPL-DEPT-NUM-IN TO WS-PREV-DEPT
+               END-IF
+           END-IF.
            MOVE SPACES TO EL-EMPL-LINE-OUT.
            MOVE ER-LAST-NAME-IN TO EL-LAST-NAME-OUT.
            MOVE ER-FIRST-NAME-IN TO EL-FIRST-NAME-OUT.
@@ -148,5 +248,58 @@
            MOVE ER-EMPL-DEPT-NUM-IN TO EL-EMPL-CODE-LAST2-CHAR-OUT.
            WRITE EL-EMPL-LINE-OUT
                AFTER ADVANCING 2 LINES.
-           READ EMPL-FILE-IN
-               AT END MOVE "YES" TO WS-EOF-SWITCH. 
\ No newline at end of file
+           PERFORM B25-EXCEPTION-CHECK-PARA.
+           ADD 1 TO WS-DEPT-EMPL-COUNT.
+           ADD 1 TO WS-GRAND-EMPL-COUNT.
+           READ EMPL-SORTED-FILE-IN
+               AT END MOVE "YES" TO WS-EOF-SWITCH.
+
+       B25-EXCEPTION-CHECK-PARA.
+           IF (ER-SSN-1ST-3-CHAR-IN = 0 AND ER-SSN-MID-2-CHAR-IN = 0
+                   AND ER-SSN-LST-4-CHAR-IN = 0)
+              OR (ER-SSN-1ST-3-CHAR-IN = 999
+                   AND ER-SSN-MID-2-CHAR-IN = 99
+                   AND ER-SSN-LST-4-CHAR-IN = 9999)
+               MOVE "INVALID SSN" TO WS-EXCEPTION-REASON
+               PERFORM B26-WRITE-EXCEPTION-PARA
+           END-IF.
+           IF (ER-PHONE-PREFIX-IN = 0 AND ER-PHONE-LINE-IN = 0)
+              OR (ER-PHONE-PREFIX-IN = 999 AND ER-PHONE-LINE-IN = 9999)
+               MOVE "INVALID PHONE" TO WS-EXCEPTION-REASON
+               PERFORM B26-WRITE-EXCEPTION-PARA
+           END-IF.
+
+       B26-WRITE-EXCEPTION-PARA.
+           MOVE SPACES TO WS-EXCEPTION-LINE.
+           MOVE ER-EMPL-DEPT-NUM-IN TO WS-EX-DEPT-NUM-OUT.
+           MOVE ER-LAST-NAME-IN TO WS-EX-LAST-NAME-OUT.
+           MOVE ER-FIRST-NAME-IN TO WS-EX-FIRST-NAME-OUT.
+           MOVE WS-EXCEPTION-REASON TO WS-EX-REASON-OUT.
+           MOVE SPACES TO EX-EMPL-LINE-OUT.
+           WRITE EX-EMPL-LINE-OUT FROM WS-EXCEPTION-LINE
+               AFTER ADVANCING 1 LINE.
+           STRING ER-EMPL-DEPT-NUM-IN DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  ER-LAST-NAME-IN DELIMITED BY SIZE
+               INTO WS-EXCP-KEY-FIELD.
+           MOVE "PROG1" TO EXCP-PROGRAM-ID.
+           MOVE WS-EXCP-KEY-FIELD TO EXCP-KEY-FIELD.
+           MOVE WS-EXCEPTION-REASON TO EXCP-REASON.
+           CALL "EXCPLOG" USING EXCP-PARM-AREA.
+
+       C20-DEPT-CTRL-BRK-PARA.
+           MOVE SPACES TO WS-DEPT-TOTAL-LINE.
+           MOVE WS-PREV-DEPT TO WS-DT-DEPT-NUM-OUT.
+           MOVE WS-DEPT-EMPL-COUNT TO WS-DT-EMPL-COUNT-OUT.
+           MOVE SPACES TO EL-EMPL-LINE-OUT.
+           WRITE EL-EMPL-LINE-OUT FROM WS-DEPT-TOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+           MOVE ZERO TO WS-DEPT-EMPL-COUNT.
+
+       C30-LOG-RECON-PARA.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           MOVE "PROG1" TO RECON-PROGRAM-ID.
+           MOVE WS-TODAY TO RECON-RUN-DATE.
+           MOVE WS-GRAND-EMPL-COUNT TO RECON-RECORD-COUNT.
+           MOVE ZERO TO RECON-DOLLAR-TOTAL.
+           CALL "RECONLOG" USING RECON-PARM-AREA.
