@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RECONRPT.
+      *AUTHOR.        ERIC.
+      *INSTALLATION.  WSC.
+      *DATE-WRITTEN.  AUG 9,2002.
+      *DATE-COMPILED. AUG 9,2002.
+      *SECURITY.      NONE.
+      *
+      *  AUG 9, 2026  ERIC  ORIGINAL VERSION.  READS THE SHARED
+      *               RECONCILIATION FILE THAT PROG1, PROG2, PROG5
+      *               AND EXAMPLE EACH APPEND TO VIA RECONLOG, AND
+      *               FOR THE RUN DATE ON THE PARM CARD, PRINTS ONE
+      *               LINE PER EXPECTED PROGRAM SHOWING WHETHER ITS
+      *               ENTRY IS MISSING, PRESENT ONCE, OR DUPLICATED.
+      *  AUG 9, 2026  ERIC  RL-DOLLAR-TOTAL-IN IS NOW PACKED DECIMAL
+      *               AND RECORD CONTAINS IS 77, TO MATCH THE PACKED
+      *               DOLLAR TOTAL RECONLOG NOW WRITES.
+
+
+       ENVIRONMENT DIVISION.
+
+
+       INPUT-OUTPUT SECTION.
+
+
+       FILE-CONTROL.
+           SELECT RECON-FILE-IN
+               ASSIGN TO RECONLOG-FILE.
+           SELECT PARM-FILE-IN
+               ASSIGN TO RECONRPT-PARM.
+           SELECT BALANCE-REPORT-OUT
+               ASSIGN TO RECONRPT-OUT.
+
+
+       DATA DIVISION.
+
+
+       FILE SECTION.
+
+
+       FD  RECON-FILE-IN
+               RECORD CONTAINS 77 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS RECON-REC-IN.
+
+       01  RECON-REC-IN.
+           05  RL-PROGRAM-ID-IN                    PIC X(8).
+           05  FILLER                               PIC X(1).
+           05  RL-RUN-DATE-IN                       PIC 9(8).
+           05  FILLER                               PIC X(1).
+           05  RL-RECORD-COUNT-IN                   PIC 9(9).
+           05  FILLER                               PIC X(1).
+           05  RL-DOLLAR-TOTAL-IN                   PIC S9(9)V99
+                                                       COMP-3.
+           05  FILLER                               PIC X(43).
+
+
+       FD  PARM-FILE-IN
+               RECORD CONTAINS 80 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS WS-PARM-REC-IN.
+
+       01  WS-PARM-REC-IN.
+           05  WS-PARM-RUN-DATE                    PIC 9(8).
+           05  FILLER                               PIC X(72).
+
+
+       FD  BALANCE-REPORT-OUT
+               RECORD CONTAINS 132 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS BAL-REPORT-LINE-OUT.
+
+       01  BAL-REPORT-LINE-OUT                     PIC X(132).
+
+
+       WORKING-STORAGE SECTION.
+
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH                        PIC X(3).
+
+       01  WS-EP-IDX                                PIC 9(1) VALUE ZERO.
+       01  WS-EP-MATCH-IDX                          PIC 9(1) VALUE ZERO.
+       01  WS-PRINT-IDX                             PIC 9(1) VALUE ZERO.
+
+       01  WS-EXPECTED-PROGRAM-LIST.
+           05  FILLER                     PIC X(8) VALUE "EXAMPLE".
+           05  FILLER                     PIC X(8) VALUE "PROG1".
+           05  FILLER                     PIC X(8) VALUE "PROG2".
+           05  FILLER                     PIC X(8) VALUE "PROG5".
+
+       01  WS-EXPECTED-PROGRAM-TABLE
+               REDEFINES WS-EXPECTED-PROGRAM-LIST.
+           05  WS-EP-PROGRAM-NAME OCCURS 4 TIMES PIC X(8).
+
+       01  WS-EP-SEEN-COUNTS.
+           05  WS-EP-SEEN-COUNT OCCURS 4 TIMES        PIC 9(3).
+
+       01  WS-BAL-HDR-LINE.
+           05  FILLER                               PIC X(4).
+           05  WS-BH-TITLE-OUT                      PIC X(50).
+           05  FILLER                               PIC X(78).
+
+       01  WS-BAL-DETAIL-LINE.
+           05  FILLER                               PIC X(1).
+           05  WS-BL-PROGRAM-OUT                    PIC X(8).
+           05  FILLER                               PIC X(3).
+           05  WS-BL-SEEN-COUNT-OUT                 PIC ZZ9.
+           05  FILLER                               PIC X(3).
+           05  WS-BL-STATUS-OUT                     PIC X(9).
+           05  FILLER                               PIC X(3).
+           05  WS-BL-RUN-DATE-OUT                   PIC 9(8).
+           05  FILLER                               PIC X(94).
+
+
+       PROCEDURE DIVISION.
+
+
+       A00-MAINLINE-PARA.
+           OPEN INPUT RECON-FILE-IN
+                       PARM-FILE-IN
+                OUTPUT BALANCE-REPORT-OUT.
+           PERFORM B10-INIT-PARA.
+           READ RECON-FILE-IN
+               AT END MOVE "YES" TO WS-EOF-SWITCH.
+           PERFORM B20-PROCESS-PARA
+               UNTIL WS-EOF-SWITCH IS EQUAL TO "YES".
+           PERFORM C10-PRINT-BALANCE-PARA.
+           CLOSE RECON-FILE-IN
+                 PARM-FILE-IN
+                 BALANCE-REPORT-OUT.
+           STOP RUN.
+
+
+       B10-INIT-PARA.
+           MOVE "NO" TO WS-EOF-SWITCH.
+           READ PARM-FILE-IN
+               AT END MOVE ZERO TO WS-PARM-RUN-DATE.
+           CLOSE PARM-FILE-IN.
+           MOVE ZERO TO WS-EP-SEEN-COUNT (1).
+           MOVE ZERO TO WS-EP-SEEN-COUNT (2).
+           MOVE ZERO TO WS-EP-SEEN-COUNT (3).
+           MOVE ZERO TO WS-EP-SEEN-COUNT (4).
+
+
+       B20-PROCESS-PARA.
+           IF RL-RUN-DATE-IN IS EQUAL TO WS-PARM-RUN-DATE
+               PERFORM B25-MATCH-PROGRAM-PARA
+               IF WS-EP-MATCH-IDX NOT EQUAL TO ZERO
+                   ADD 1 TO WS-EP-SEEN-COUNT (WS-EP-MATCH-IDX)
+               END-IF
+           END-IF.
+           READ RECON-FILE-IN
+               AT END MOVE "YES" TO WS-EOF-SWITCH.
+
+
+       B25-MATCH-PROGRAM-PARA.
+           MOVE 1 TO WS-EP-IDX.
+           MOVE ZERO TO WS-EP-MATCH-IDX.
+           PERFORM B26-MATCH-CHECK-PARA
+               UNTIL WS-EP-IDX > 4
+                  OR WS-EP-MATCH-IDX NOT EQUAL TO ZERO.
+
+
+       B26-MATCH-CHECK-PARA.
+           IF RL-PROGRAM-ID-IN
+                   IS EQUAL TO WS-EP-PROGRAM-NAME (WS-EP-IDX)
+               MOVE WS-EP-IDX TO WS-EP-MATCH-IDX
+           END-IF.
+           ADD 1 TO WS-EP-IDX.
+
+
+       C10-PRINT-BALANCE-PARA.
+           MOVE SPACES TO WS-BAL-HDR-LINE.
+           MOVE "DAILY RECONCILIATION BALANCING REPORT"
+               TO WS-BH-TITLE-OUT.
+           MOVE SPACES TO BAL-REPORT-LINE-OUT.
+           WRITE BAL-REPORT-LINE-OUT FROM WS-BAL-HDR-LINE
+               AFTER ADVANCING PAGE.
+           MOVE 1 TO WS-PRINT-IDX.
+           PERFORM C11-PRINT-ONE-PARA UNTIL WS-PRINT-IDX > 4.
+
+
+       C11-PRINT-ONE-PARA.
+           MOVE SPACES TO WS-BAL-DETAIL-LINE.
+           MOVE WS-EP-PROGRAM-NAME (WS-PRINT-IDX) TO WS-BL-PROGRAM-OUT.
+           MOVE WS-EP-SEEN-COUNT (WS-PRINT-IDX) TO WS-BL-SEEN-COUNT-OUT.
+           MOVE WS-PARM-RUN-DATE TO WS-BL-RUN-DATE-OUT.
+           IF WS-EP-SEEN-COUNT (WS-PRINT-IDX) IS EQUAL TO ZERO
+               MOVE "MISSING" TO WS-BL-STATUS-OUT
+           ELSE
+               IF WS-EP-SEEN-COUNT (WS-PRINT-IDX) IS EQUAL TO 1
+                   MOVE "OK" TO WS-BL-STATUS-OUT
+               ELSE
+                   MOVE "DUPLICATE" TO WS-BL-STATUS-OUT
+               END-IF
+           END-IF.
+           MOVE SPACES TO BAL-REPORT-LINE-OUT.
+           WRITE BAL-REPORT-LINE-OUT FROM WS-BAL-DETAIL-LINE
+               AFTER ADVANCING 2 LINES.
+           ADD 1 TO WS-PRINT-IDX.
