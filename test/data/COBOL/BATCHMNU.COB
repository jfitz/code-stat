@@ -0,0 +1,242 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BATCHMNU.
+      *AUTHOR.        ERIC.
+      *INSTALLATION.  WSC.
+      *DATE-WRITTEN.  AUG 9,2026.
+      *DATE-COMPILED. AUG 9,2026.
+      *SECURITY.      NONE.
+      *
+      *  AUG 9, 2026  ERIC  ORIGINAL VERSION.  OPERATOR-FACING SCREEN
+      *               MENU FOR THE NIGHTLY BATCH SUITE, BUILT ON THE
+      *               SAME SCREEN-DIALOG STYLE AS FP201611.  LETS THE
+      *               OPERATOR PICK PROG1, PROG2, PROG5 OR UNLDBCU2
+      *               AND KEY IN ITS RUN PARAMETERS INTERACTIVELY
+      *               INSTEAD OF HAND-EDITING JCL FOR AN AD HOC RUN.
+      *               PROG1 AND PROG2 TAKE NO RUN-TIME PARAMETER CARD
+      *               TODAY, SO THOSE TWO OPTIONS ONLY CONFIRM THE
+      *               CHOICE AND REMIND THE OPERATOR TO SUBMIT THE
+      *               NORMAL JCL; PROG5'S PARAMETER CARD AND
+      *               UNLDBCU2'S SYSIN CARDS ARE WRITTEN OUT FOR THE
+      *               NEXT JCL SUBMISSION TO PICK UP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROG5-PARM-OUT
+               ASSIGN TO "PROG5_PARM.DAT".
+           SELECT SYSIN-FILE-OUT
+               ASSIGN TO DA-S-SYSIN.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROG5-PARM-OUT
+               RECORD CONTAINS 80 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS PROG5-PARM-REC-OUT.
+       01  PROG5-PARM-REC-OUT.
+           05  PP-PERIODS-TO-DATE           PIC 9(2).
+           05  PP-THRESHOLD-PCT             PIC 9(3).
+           05  PP-RUN-MODE                  PIC X(1).
+           05  PP-RESTART-PLANT             PIC X(3).
+           05  PP-LINES-PER-PAGE            PIC 9(3).
+           05  PP-LINES-BREAK               PIC 9(3).
+           05  FILLER                       PIC X(65).
+
+       FD  SYSIN-FILE-OUT
+               RECORD CONTAINS 80 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORDS ARE SYSIN-TABLE-CARD-OUT
+                                SYSIN-WHERE-CARD-OUT.
+       01  SYSIN-TABLE-CARD-OUT.
+           05  SC-TABLE-NAME-OUT            PIC X(72).
+           05  FILLER                       PIC X(08).
+       01  SYSIN-WHERE-CARD-OUT.
+           05  SC-WHERE-TAG-OUT             PIC X(06).
+           05  SC-WHERE-BODY-OUT            PIC X(74).
+
+       WORKING-STORAGE SECTION.
+       77  W-OPT           PIC 9(01) VALUE ZERO.
+       77  W-ACT           PIC 9(02) VALUE ZERO.
+       77  W-UNLD-DONE     PIC X(01) VALUE "N".
+       77  MENS            PIC X(50) VALUE SPACES.
+       77  LIMPA           PIC X(50) VALUE SPACES.
+
+       SCREEN SECTION.
+       01  TELA-MENU.
+           05  BLANK SCREEN.
+           05  LINE 02 COLUMN 22 VALUE "BATCH JOB SUBMISSION MENU".
+           05  LINE 06 COLUMN 16 VALUE
+                   "1 - EMPLOYEE ROSTER REPORT (PROG1)".
+           05  LINE 08 COLUMN 16 VALUE
+                   "2 - CUSTOMER PURCHASES REPORT (PROG2)".
+           05  LINE 10 COLUMN 16 VALUE
+                   "3 - PAYROLL EARNINGS REPORT (PROG5)".
+           05  LINE 12 COLUMN 16 VALUE
+                   "4 - DB2 TABLE UNLOAD (UNLDBCU2)".
+           05  LINE 16 COLUMN 16 VALUE
+                   "ENTER OPTION (1-4), OR ESC TO EXIT: ".
+           05  TOPT LINE 16 COLUMN 55 PIC 9(01) USING W-OPT.
+
+       01  TELA-PROG5.
+           05  BLANK SCREEN.
+           05  LINE 02 COLUMN 14 VALUE
+                   "PROG5 - PAYROLL EARNINGS REPORT PARAMETERS".
+           05  LINE 06 COLUMN 12 VALUE "PERIODS TO DATE..........:".
+           05  TPERIODS LINE 06 COLUMN 40 PIC 9(02)
+                   USING PP-PERIODS-TO-DATE.
+           05  LINE 08 COLUMN 12 VALUE "THRESHOLD PERCENT.........:".
+           05  TTHRESH LINE 08 COLUMN 40 PIC 9(03)
+                   USING PP-THRESHOLD-PCT.
+           05  LINE 10 COLUMN 12 VALUE
+                   "RUN MODE (D=DETAIL S=SUMMARY):".
+           05  TMODE LINE 10 COLUMN 44 PIC X(01)
+                   USING PP-RUN-MODE.
+           05  LINE 12 COLUMN 12 VALUE
+                   "RESTART PLANT (BLANK=NONE)...:".
+           05  TRESTART LINE 12 COLUMN 44 PIC X(03)
+                   USING PP-RESTART-PLANT.
+           05  LINE 14 COLUMN 12 VALUE
+                   "LINES PER PAGE (0=DEFAULT)...:".
+           05  TLPP LINE 14 COLUMN 44 PIC 9(03)
+                   USING PP-LINES-PER-PAGE.
+           05  LINE 16 COLUMN 12 VALUE
+                   "LINES PER BREAK (0=DEFAULT)..:".
+           05  TLB LINE 16 COLUMN 44 PIC 9(03)
+                   USING PP-LINES-BREAK.
+
+       01  TELA-UNLD.
+           05  BLANK SCREEN.
+           05  LINE 02 COLUMN 14 VALUE
+                   "UNLDBCU2 - DB2 TABLE UNLOAD PARAMETERS".
+           05  LINE 06 COLUMN 12 VALUE
+                   "TABLE NAME (BLANK TO END LIST)....:".
+           05  TTABLE LINE 06 COLUMN 50 PIC X(30)
+                   USING SC-TABLE-NAME-OUT.
+           05  LINE 09 COLUMN 12 VALUE
+                   "WHERE CLAUSE (BLANK = NONE)........:".
+           05  TWHERE LINE 09 COLUMN 50 PIC X(60)
+                   USING SC-WHERE-BODY-OUT.
+
+      *----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       INICIO.
+       MENU-001.
+                MOVE ZERO TO W-OPT.
+                DISPLAY TELA-MENU.
+       MENU-002.
+                ACCEPT TOPT.
+                ACCEPT W-ACT FROM ESCAPE KEY.
+                IF W-ACT = 02
+                   GO TO ROT-FIM.
+                IF W-OPT < 1 OR W-OPT > 4
+                   MOVE "*** ENTER A NUMBER FROM 1 TO 4 ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO MENU-002.
+                IF W-OPT = 1
+                   GO TO MENU-PROG1.
+                IF W-OPT = 2
+                   GO TO MENU-PROG2.
+                IF W-OPT = 3
+                   GO TO MENU-PROG5.
+                GO TO MENU-UNLD.
+      *
+      **************************************
+      * PROG1 AND PROG2 TAKE NO RUN-TIME   *
+      * PARAMETER CARD, SO THERE IS        *
+      * NOTHING TO KEY IN BEYOND THE       *
+      * OPERATOR'S CONFIRMATION.           *
+      **************************************
+      *
+       MENU-PROG1.
+                MOVE "PROG1 TAKES NO PARAMETERS. SUBMIT PROG1 JCL."
+                   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO MENU-001.
+      *
+       MENU-PROG2.
+                MOVE "PROG2 TAKES NO PARAMETERS. SUBMIT PROG2 JCL."
+                   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO MENU-001.
+      *
+      **************************************
+      * PROG5 - PROMPT FOR THE RUN-CONTROL *
+      * CARD AND WRITE IT TO PROG5_PARM.DAT*
+      **************************************
+      *
+       MENU-PROG5.
+                MOVE SPACES TO PROG5-PARM-REC-OUT.
+                MOVE ZERO   TO PP-PERIODS-TO-DATE PP-THRESHOLD-PCT
+                               PP-LINES-PER-PAGE  PP-LINES-BREAK.
+                MOVE "D"    TO PP-RUN-MODE.
+                MOVE SPACES TO PP-RESTART-PLANT.
+                DISPLAY TELA-PROG5.
+                ACCEPT TPERIODS.
+                ACCEPT W-ACT FROM ESCAPE KEY.
+                IF W-ACT = 02
+                   GO TO MENU-001.
+                ACCEPT TTHRESH.
+                ACCEPT TMODE.
+                ACCEPT TRESTART.
+                ACCEPT TLPP.
+                ACCEPT TLB.
+                OPEN OUTPUT PROG5-PARM-OUT.
+                WRITE PROG5-PARM-REC-OUT.
+                CLOSE PROG5-PARM-OUT.
+                MOVE "PARAMETER CARD WRITTEN. SUBMIT PROG5 JCL."
+                   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO MENU-001.
+      *
+      **************************************
+      * UNLDBCU2 - PROMPT FOR ONE OR MORE  *
+      * TABLE NAME / WHERE CLAUSE CARDS    *
+      * AND WRITE THEM TO SYSIN            *
+      **************************************
+      *
+       MENU-UNLD.
+                MOVE "N" TO W-UNLD-DONE.
+                OPEN OUTPUT SYSIN-FILE-OUT.
+                PERFORM MENU-UNLD-CARD-PARA THRU MENU-UNLD-CARD-FIM
+                   UNTIL W-UNLD-DONE = "Y".
+                CLOSE SYSIN-FILE-OUT.
+                MOVE "SYSIN CARDS WRITTEN. SUBMIT UNLDBCU2 JCL."
+                   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO MENU-001.
+      *
+       MENU-UNLD-CARD-PARA.
+                MOVE SPACES TO SYSIN-TABLE-CARD-OUT.
+                DISPLAY TELA-UNLD.
+                ACCEPT TTABLE.
+                ACCEPT W-ACT FROM ESCAPE KEY.
+                IF W-ACT = 02 OR SC-TABLE-NAME-OUT = SPACES
+                   MOVE "Y" TO W-UNLD-DONE
+                   GO TO MENU-UNLD-CARD-FIM.
+                WRITE SYSIN-TABLE-CARD-OUT.
+                MOVE SPACES TO SYSIN-WHERE-CARD-OUT.
+                ACCEPT TWHERE.
+                IF SC-WHERE-BODY-OUT NOT = SPACES
+                   MOVE "WHERE " TO SC-WHERE-TAG-OUT
+                   WRITE SYSIN-WHERE-CARD-OUT.
+       MENU-UNLD-CARD-FIM.
+                EXIT.
+      *
+      **************************************
+      * ROTINA DE MENSAGEM NA LINHA 24     *
+      **************************************
+      *
+       ROT-MENS.
+                DISPLAY (24, 10) MENS.
+       ROT-MENS-FIM.
+                DISPLAY (24, 10) LIMPA.
+                MOVE SPACES TO MENS.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE.
+                STOP RUN.
