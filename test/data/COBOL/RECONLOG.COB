@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RECONLOG.
+      *AUTHOR.        ERIC.
+      *INSTALLATION.  WSC.
+      *DATE-WRITTEN.  AUG 9,2026.
+      *DATE-COMPILED. AUG 9,2026.
+      *SECURITY.      NONE.
+      *
+      *  AUG 9, 2026  ERIC  ORIGINAL VERSION.  A SMALL SHARED
+      *               SUBPROGRAM THAT PROG1, PROG2, PROG5 AND EXAMPLE
+      *               EACH CALL AT END OF RUN TO APPEND ONE LINE TO A
+      *               COMMON RECONCILIATION FILE, SO THAT RECORD
+      *               COUNTS AND DOLLAR TOTALS FOR A DAY'S RUNS CAN BE
+      *               BALANCED ACROSS THE WHOLE SUITE INSTEAD OF ONLY
+      *               SURVIVING IN EACH PROGRAM'S OWN SYSOUT.
+      *  AUG 9, 2026  ERIC  STORED RL-DOLLAR-TOTAL-OUT AS PACKED
+      *               DECIMAL SINCE THIS FILE GROWS BY ONE RECORD
+      *               EVERY BATCH RUN.
+      *  AUG 9, 2026  ERIC  CORRECTED RECORD CONTAINS TO 77 TO MATCH
+      *               THE ACTUAL RECORD LENGTH NOW THAT THE DOLLAR
+      *               TOTAL IS PACKED DECIMAL INSTEAD OF ZONED.
+
+
+       ENVIRONMENT DIVISION.
+
+
+       INPUT-OUTPUT SECTION.
+
+
+       FILE-CONTROL.
+           SELECT RECON-FILE-OUT
+               ASSIGN TO RECONLOG-FILE.
+
+
+       DATA DIVISION.
+
+
+       FILE SECTION.
+
+
+       FD  RECON-FILE-OUT
+               RECORD CONTAINS 77 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS RECON-REC-OUT.
+
+       01  RECON-REC-OUT.
+           05  RL-PROGRAM-ID-OUT                   PIC X(8).
+           05  FILLER                               PIC X(1).
+           05  RL-RUN-DATE-OUT                      PIC 9(8).
+           05  FILLER                               PIC X(1).
+           05  RL-RECORD-COUNT-OUT                  PIC 9(9).
+           05  FILLER                               PIC X(1).
+           05  RL-DOLLAR-TOTAL-OUT                  PIC S9(9)V99
+                                                       COMP-3.
+           05  FILLER                               PIC X(43).
+
+
+       WORKING-STORAGE SECTION.
+
+
+       LINKAGE SECTION.
+
+           COPY RECONPARM.
+
+
+       PROCEDURE DIVISION USING RECON-PARM-AREA.
+
+
+       A00-MAINLINE-PARA.
+           OPEN EXTEND RECON-FILE-OUT.
+           MOVE SPACES TO RECON-REC-OUT.
+           MOVE RECON-PROGRAM-ID TO RL-PROGRAM-ID-OUT.
+           MOVE RECON-RUN-DATE TO RL-RUN-DATE-OUT.
+           MOVE RECON-RECORD-COUNT TO RL-RECORD-COUNT-OUT.
+           MOVE RECON-DOLLAR-TOTAL TO RL-DOLLAR-TOTAL-OUT.
+           WRITE RECON-REC-OUT.
+           CLOSE RECON-FILE-OUT.
+           MOVE ZERO TO RECON-RETURN-CODE.
+           GOBACK.
