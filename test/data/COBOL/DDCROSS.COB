@@ -0,0 +1,145 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DDCROSS.
+      *AUTHOR.        ERIC.
+      *INSTALLATION.  WSC.
+      *DATE-WRITTEN.  AUG 9,2026.
+      *DATE-COMPILED. AUG 9,2026.
+      *SECURITY.      NONE.
+      *
+      *  AUG 9, 2026  ERIC  ORIGINAL VERSION.  ONE-TIME SCAN-AND-
+      *               REPORT UTILITY.  REGDEPTO (FP201611),
+      *               PURCHASES-REC-IN/SALES-REPORT-OUT (PROG2),
+      *               ER-EMPL-REC-IN (PROG1) AND THE PAYROLL
+      *               LAYOUTS IN PROG5 ALL DEFINE OVERLAPPING
+      *               CONCEPTS -- EMPLOYEE, DEPARTMENT, DOLLAR
+      *               AMOUNT -- UNDER DIFFERENT FIELD NAMES.  THIS
+      *               CATALOG WAS BUILT BY HAND FROM THOSE FOUR
+      *               PROGRAMS' RECORD LAYOUTS SO NEW DEVELOPMENT
+      *               DOES NOT HAVE TO REREAD EVERY PROGRAM TO FIND
+      *               OUT WHAT ALREADY EXISTS.  WHEN A LAYOUT
+      *               CHANGES, RE-RUN THIS PROGRAM AGAINST THE
+      *               UPDATED WS-CATALOG-DATA TABLE BELOW TO REFRESH
+      *               THE PRINTED CATALOG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DD-REPORT-OUT
+               ASSIGN TO DDCROSS-OUT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DD-REPORT-OUT
+               RECORD CONTAINS 132 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS DD-REPORT-LINE-OUT.
+       01  DD-REPORT-LINE-OUT                      PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WS-CAT-IDX                              PIC 9(2) VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * CATALOG OF OVERLAPPING FIELDS ACROSS THE FOUR RECORD LAYOUTS.
+      * OWNING PROGRAM, FIELD NAME, PIC CLAUSE -- ONE ROW PER FIELD.
+      *----------------------------------------------------------------
+       01  WS-CATALOG-DATA.
+           05  FILLER  PIC X(60) VALUE
+           "FP201611CODIGO                        PIC 9(03)".
+           05  FILLER  PIC X(60) VALUE
+           "FP201611DENOMINACAO                   PIC X(15)".
+           05  FILLER  PIC X(60) VALUE
+           "FP201611CENTROCUSTO                   PIC 9(02)".
+           05  FILLER  PIC X(60) VALUE
+           "PROG1   ER-EMPL-DEPT-NUM-IN           PIC 9(2)".
+           05  FILLER  PIC X(60) VALUE
+           "PROG1   ER-SSN-1ST-3-CHAR-IN          PIC 9(3)".
+           05  FILLER  PIC X(60) VALUE
+           "PROG1   ER-LAST-NAME-IN               PIC X(12)".
+           05  FILLER  PIC X(60) VALUE
+           "PROG1   ER-FIRST-NAME-IN              PIC X(11)".
+           05  FILLER  PIC X(60) VALUE
+           "PROG1   ER-ADDRESS-IN                 PIC X(15)".
+           05  FILLER  PIC X(60) VALUE
+           "PROG1   ER-CITY-IN                    PIC X(13)".
+           05  FILLER  PIC X(60) VALUE
+           "PROG2   PR-CUST-NAME-IN               PIC X(24)".
+           05  FILLER  PIC X(60) VALUE
+           "PROG2   PR-DISC-PERCENT-IN            PIC V99".
+           05  FILLER  PIC X(60) VALUE
+           "PROG2   PR-PURCH-AMT-IN               PIC S9(7)V99".
+           05  FILLER  PIC X(60) VALUE
+           "PROG2   SR-CUST-NAME-OUT              PIC X(24)".
+           05  FILLER  PIC X(60) VALUE
+           "PROG2   SR-PURCH-AMT-OUT              PIC Z,ZZZ,ZZ9.99-".
+           05  FILLER  PIC X(60) VALUE
+           "PROG5   WS-PR-SSN-3-IN-02             PIC X(3)".
+           05  FILLER  PIC X(60) VALUE
+           "PROG5   WS-PR-EMPL-NAME-IN-02         PIC X(18)".
+           05  FILLER  PIC X(60) VALUE
+           "PROG5   WS-EARN-THIS-PER-IN-02        PIC 9(5)V99".
+           05  FILLER  PIC X(60) VALUE
+           "PROG5   WS-DEPT-NUM-IN-02             PIC X(4)".
+           05  FILLER  PIC X(60) VALUE
+           "PROG5   WS-YTD-EARNINGS-IN-02         PIC 9(6)V99".
+       01  WS-CATALOG-TABLE REDEFINES WS-CATALOG-DATA.
+           05  WS-CATALOG-ENTRY OCCURS 19 TIMES.
+               10  WS-CAT-PROGRAM                  PIC X(8).
+               10  WS-CAT-FIELD-NAME                PIC X(30).
+               10  WS-CAT-PIC-CLAUSE                PIC X(22).
+
+       01  WS-DD-HDR-LINE.
+           05  FILLER                               PIC X(4).
+           05  WS-DH-TITLE-OUT                       PIC X(60).
+           05  FILLER                                PIC X(68).
+
+       01  WS-DD-COL-LINE.
+           05  FILLER                               PIC X(4).
+           05  FILLER                               PIC X(8) VALUE
+                   "PROGRAM".
+           05  FILLER                               PIC X(1).
+           05  FILLER                               PIC X(30) VALUE
+                   "FIELD NAME".
+           05  FILLER                               PIC X(1).
+           05  FILLER                               PIC X(22) VALUE
+                   "PIC CLAUSE".
+           05  FILLER                               PIC X(66).
+
+       01  WS-DD-DETAIL-LINE.
+           05  FILLER                               PIC X(4).
+           05  WS-DD-PROGRAM-OUT                     PIC X(8).
+           05  FILLER                               PIC X(1).
+           05  WS-DD-FIELD-NAME-OUT                  PIC X(30).
+           05  FILLER                               PIC X(1).
+           05  WS-DD-PIC-CLAUSE-OUT                  PIC X(22).
+           05  FILLER                               PIC X(66).
+
+      *----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       A00-MAINLINE-PARA.
+           OPEN OUTPUT DD-REPORT-OUT.
+           PERFORM B10-PRINT-HEADER-PARA.
+           MOVE 1 TO WS-CAT-IDX.
+           PERFORM B20-PRINT-ENTRY-PARA
+               UNTIL WS-CAT-IDX > 19.
+           CLOSE DD-REPORT-OUT.
+           STOP RUN.
+
+       B10-PRINT-HEADER-PARA.
+           MOVE SPACES TO WS-DD-HDR-LINE.
+           MOVE "CROSS-PROGRAM DATA DICTIONARY" TO WS-DH-TITLE-OUT.
+           MOVE SPACES TO DD-REPORT-LINE-OUT.
+           WRITE DD-REPORT-LINE-OUT FROM WS-DD-HDR-LINE
+               AFTER ADVANCING PAGE.
+           MOVE SPACES TO DD-REPORT-LINE-OUT.
+           WRITE DD-REPORT-LINE-OUT FROM WS-DD-COL-LINE
+               AFTER ADVANCING 2 LINES.
+
+       B20-PRINT-ENTRY-PARA.
+           MOVE SPACES TO WS-DD-DETAIL-LINE.
+           MOVE WS-CAT-PROGRAM (WS-CAT-IDX) TO WS-DD-PROGRAM-OUT.
+           MOVE WS-CAT-FIELD-NAME (WS-CAT-IDX) TO WS-DD-FIELD-NAME-OUT.
+           MOVE WS-CAT-PIC-CLAUSE (WS-CAT-IDX) TO WS-DD-PIC-CLAUSE-OUT.
+           MOVE SPACES TO DD-REPORT-LINE-OUT.
+           WRITE DD-REPORT-LINE-OUT FROM WS-DD-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-CAT-IDX.
