@@ -0,0 +1,591 @@
+      **** RLDDBCU2- DB2 SAMPLE BATCH COBOL RELOAD PROGRAM  ***********
+      *                                                               *
+      *   MODULE NAME = RLDDBCU2                                      *
+      *                                                               *
+      *   DESCRIPTIVE NAME = DB2  SAMPLE APPLICATION                  *
+      *                      RELOAD PROGRAM                           *
+      *                      BATCH                                    *
+      *                      ENTERPRISE COBOL FOR Z/OS                *
+      *                                                               *
+      *   STATUS = VERSION 1 RELEASE 1, LEVEL 0                       *
+      *                                                               *
+      *   FUNCTION = THIS MODULE IS THE COMPANION TO UNLDBCU2.  IT    *
+      *              ACCEPTS A TABLE NAME AND READS UNLDBCU2'S        *
+      *              SYSREC01 OUTPUT (DD SYSREC01, RECORD REC01)      *
+      *              BACK IN, REINSERTING EACH ROW INTO THE NAMED     *
+      *              TABLE.  THE '?' NULL MARKERS WRITTEN BY          *
+      *              UNLDBCU2'S WRITE-AND-FETCH/NULLCHK LOGIC ARE     *
+      *              RECOGNIZED HERE AND TURNED BACK INTO NULL        *
+      *              INDICATORS ON THE INSERT.                        *
+      *                                                               *
+      *   NOTES =                                                     *
+      *     DEPENDENCIES = IBM ENTERPRISE COBOL FOR Z/OS              *
+      *                    IS REQUIRED.                               *
+      *                                                               *
+      *     RESTRICTIONS =                                            *
+      *               THE SQLDA IS LIMITED TO 33016 BYTES.            *
+      *               THIS SIZE ALLOWS FOR THE DB2 MAXIMUM            *
+      *               OF 750 COLUMNS.                                 *
+      *                                                               *
+      *               THE TARGET TABLE MUST HAVE THE SAME COLUMN      *
+      *               ORDER, COUNT, AND TYPES AS THE TABLE THAT WAS   *
+      *               ORIGINALLY UNLOADED BY UNLDBCU2 - THIS PROGRAM  *
+      *               RE-DESCRIBES THE TARGET TABLE VIA PREPARE TO    *
+      *               LEARN THE COLUMN LAYOUT, IT DOES NOT READ ANY   *
+      *               LAYOUT INFORMATION FROM SYSREC01 ITSELF.        *
+      *                                                               *
+      *               ONE TABLE NAME IS ALLOWED PER RUN.              *
+      *                                                               *
+      *   MODULE TYPE = ENTERPRISE COBOL FOR Z/OS                     *
+      *      PROCESSOR   = DB2  PRECOMPILER, COBOL COMPILER           *
+      *      MODULE SIZE = SEE LINK EDIT                              *
+      *      ATTRIBUTES  = REENTRANT                                  *
+      *                                                               *
+      *      INPUT   = SYMBOLIC LABEL/NAME = SYSIN                    *
+      *                DESCRIPTION = INPUT REQUEST - TABLE NAME       *
+      *                                                               *
+      *                SYMBOLIC LABEL/NAME = SYSREC01                 *
+      *                DESCRIPTION = UNLOADED TABLE DATA, AS          *
+      *                              PRODUCED BY UNLDBCU2             *
+      *                                                               *
+      *      OUTPUT  = SYMBOLIC LABEL/NAME = SYSPRINT                 *
+      *                DESCRIPTION = PRINTED RESULTS                  *
+      *                                                               *
+      *   EXIT-NORMAL = RETURN CODE 0 NORMAL COMPLETION               *
+      *   EXIT-ERROR =                                                *
+      *      RETURN CODE = 12 ON ANY SQL ERROR                        *
+      *      ABEND CODES =  NONE                                      *
+      *      ERROR-MESSAGES =                                         *
+      *          DSNT590I SAMPLE COBOL DATA RELOAD PROGRAM RELEASE 1.0*
+      *                   -  THIS IS THE HEADER, INDICATING A NORMAL  *
+      *                   -  START FOR THIS PROGRAM.                  *
+      *          DSNT593I SQL ERROR, SQLCODE = NNNNNNNN               *
+      *                   -  AN SQL ERROR OR WARNING WAS ENCOUNTERED  *
+      *                   -  ADDITIONAL INFORMATION FROM DSNTIAR      *
+      *                   -  FOLLOWS THIS MESSAGE.                    *
+      *          DSNT595I SUCCESSFUL RELOAD XXXXXXXX ROWS INTO        *
+      *                   TABLE TTTTTTTT                              *
+      *                   -  THE RELOAD WAS SUCCESSFUL.  XXXXXXXX IS  *
+      *                   -  THE NUMBER OF ROWS RELOADED.  TTTTTTTT   *
+      *                   -  IS THE NAME OF THE TABLE RELOADED INTO.  *
+      *          DSNT596I UNRECOGNIZED DATA TYPE CODE OF NNNNN        *
+      *                   -  THE PREPARE RETURNED AN INVALID DATA     *
+      *                   -  TYPE CODE.  NNNNN IS THE CODE, PRINTED   *
+      *                   -  IN DECIMAL.  USUALLY AN ERROR IN         *
+      *                   -  THIS ROUTINE OR A NEW DATA TYPE.         *
+      *          DSNT598I ERROR, NO VALID COLUMNS FOUND               *
+      *                   -  THE PREPARE RETURNED DATA WHICH DID NOT  *
+      *                   -  PRODUCE A VALID TARGET DESCRIPTION.      *
+      *                   -  USUALLY AN ERROR IN THIS ROUTINE.        *
+      *          OTHER MESSAGES:                                      *
+      *               THE TABLE COULD NOT BE RELOADED. EXITING.       *
+      *                                                               *
+      *   EXTERNAL REFERENCES =                                       *
+      *      ROUTINES/SERVICES =                                      *
+      *            DSNTIAR  - TRANSLATE SQLCA INTO MESSAGES           *
+      *      DATA-AREAS        =    NONE                              *
+      *      CONTROL-BLOCKS    =                                      *
+      *            SQLCA    - SQL COMMUNICATION AREA                  *
+      *                                                               *
+      *   TABLES = NONE                                               *
+      *   CHANGE-ACTIVITY =                                           *
+      *      2026-08-09 - ORIGINAL VERSION, WRITTEN AS THE COMPANION  *
+      *                   RELOAD PROGRAM FOR UNLDBCU2's SYSREC01      *
+      *                   OUTPUT.                                     *
+      *                                                               *
+      *  *PSEUDOCODE*                                                 *
+      *    PROCEDURE                                                  *
+      *    EXEC SQL DECLARE INS STATEMENT      END-EXEC.              *
+      *    INITIALIZE THE DATA, OPEN FILES.                           *
+      *    OBTAIN STORAGE FOR THE SQLDA AND THE DATA RECORDS.         *
+      *    READ A TABLE NAME.                                         *
+      *    OPEN SYSREC01 FOR INPUT.                                   *
+      *    BUILD A "SELECT *" STATEMENT AND PREPARE IT SOLELY TO      *
+      *       DESCRIBE THE TARGET TABLE'S COLUMNS INTO THE SQLDA.     *
+      *    BUILD AN "INSERT INTO ... VALUES (?,?,...)" STATEMENT      *
+      *       WITH ONE PARAMETER MARKER PER DESCRIBED COLUMN, AND     *
+      *       PREPARE IT.                                             *
+      *    SET UP ADDRESSES IN THE SQLDA FOR DATA, AS UNLDBCU2 DOES.  *
+      *    INITIALIZE DATA RECORD COUNTER TO 0.                       *
+      *    DO WHILE MORE SYSREC01 RECORDS.                            *
+      *       READ A REC01 RECORD.                                    *
+      *       TURN EACH COLUMN'S LEADING '?' MARKER BACK INTO A       *
+      *          NEGATIVE NULL INDICATOR.                             *
+      *       EXEC SQL EXECUTE INS USING DESCRIPTOR :SQLDA END-EXEC.  *
+      *       INCREMENT DATA RECORD COUNTER.                          *
+      *    END.                                                       *
+      *    INDICATE THE RESULTS OF THE RELOAD OPERATION.              *
+      *    CLOSE THE SYSIN, SYSPRINT, AND SYSREC01 FILES.             *
+      *    END.                                                       *
+      *---------------------------------------------------------------*
+      /
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    RLDDBCU2
+      *
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSIN
+                  ASSIGN TO DA-S-SYSIN.
+           SELECT SYSPRINT
+                  ASSIGN TO UT-S-SYSPRINT.
+           SELECT SYSREC01
+                  ASSIGN TO DA-S-SYSREC01.
+      *
+       DATA DIVISION.
+      *-------------
+      *
+       FILE SECTION.
+       FD      SYSIN
+               RECORD CONTAINS 80 CHARACTERS
+               BLOCK CONTAINS 0 RECORDS
+               LABEL RECORDS ARE OMITTED
+               RECORDING MODE IS F.
+       01  CARDREC                    PIC X(80).
+      *
+       FD  SYSPRINT
+               RECORD CONTAINS 120 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS MSGREC
+               RECORDING MODE IS F.
+       01  MSGREC                     PIC X(120).
+      *
+       FD  SYSREC01
+               RECORD CONTAINS 5 TO 32704 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS REC01
+               RECORDING MODE IS V.
+       01  REC01.
+                02  REC01-LEN PIC S9(8) COMP.
+                02  REC01-CHAR PIC X(1) OCCURS 1 TO 32700 TIMES
+                                DEPENDING ON REC01-LEN.
+      /
+       WORKING-STORAGE SECTION.
+      *
+      *****************************************************
+      * STRUCTURE FOR INPUT                               *
+      *****************************************************
+       01  IOAREA.
+               02  TNAME         PIC X(72).
+               02  FILLER        PIC X(08).
+       01  DESCBUF.
+               49  DESCLEN       PIC S9(4) COMP VALUE 92.
+               49  DESCCHAR      PIC X(92).
+       01  DESCBLD.
+               02  FILLER        PIC X(20) VALUE 'SELECT * FROM'.
+               02  DESCTAB       PIC X(72).
+      *****************************************************
+      * INSERT STATEMENT, BUILT AFTER THE TARGET TABLE IS  *
+      * DESCRIBED - ONE '?' PARAMETER MARKER PER COLUMN    *
+      *****************************************************
+       01  INSBUF.
+               49  INSLEN        PIC S9(4) COMP VALUE 0.
+               49  INSCHAR       PIC X(1593).
+       01  INSBLD.
+               02  FILLER        PIC X(12) VALUE 'INSERT INTO '.
+               02  INSTAB        PIC X(72).
+               02  FILLER        PIC X(9)  VALUE ' VALUES ('.
+               02  INSMARKS      PIC X(1500).
+      *****************************************************
+      * REPORT HEADER STRUCTURE                           *
+      *****************************************************
+       01  HEADER.
+               02  FILLER PIC X(35)
+                   VALUE ' DSNT590I SAMPLE COBOL DATA RELOAD '.
+               02  FILLER PIC X(85) VALUE 'PROGRAM RELEASE 1.0'.
+       01  MSG-SQLERR.
+               02  FILLER PIC X(31)
+                   VALUE ' DSNT593I SQL ERROR, SQLCODE = '.
+               02  MSG-MINUS       PIC X(1).
+               02  MSG-PRINT-CODE  PIC 9(8).
+               02  FILLER PIC X(81) VALUE '            '.
+       01  MSG-OTHER-ERR.
+               02  FILLER PIC X(42)
+                   VALUE ' THE TABLE COULD NOT BE RELOADED. EXITING.'.
+               02  FILLER PIC X(78) VALUE '            '.
+       01  RELOADED.
+               02  FILLER PIC X(28)
+                   VALUE ' DSNT595I SUCCESSFUL RELOAD '.
+               02  ROWS   PIC 9(8).
+               02  FILLER PIC X(16) VALUE ' ROWS INTO TABLE '.
+               02  TABLENAM PIC X(71) VALUE '        '.
+       01  BADTYPE.
+               02  FILLER PIC X(42)
+                   VALUE ' DSNT596I UNRECOGNIZED DATA TYPE CODE OF  '.
+               02  TYPCOD PIC 9(8).
+               02  FILLER PIC X(71) VALUE '         '.
+       01  MSGRETCD.
+               02  FILLER PIC X(42)
+                   VALUE ' DSNT597I RETURN CODE FROM MESSAGE ROUTINE'.
+               02  FILLER PIC X(9) VALUE 'DSNTIAR '.
+               02  RETCODE    PIC 9(8).
+               02  FILLER PIC X(62) VALUE '          '.
+       01  MSGNOCOL.
+               02  FILLER PIC X(120)
+                   VALUE ' DSNT598I ERROR, NO VALID COLUMNS FOUND'.
+      *****************************************************
+      * WORKAREAS                                         *
+      *****************************************************
+       77  NOT-FOUND         PIC S9(8) COMP VALUE  +100.
+      *****************************************************
+      * VARIABLES FOR ERROR-MESSAGE FORMATTING             *
+      *****************************************************
+       01  ERROR-MESSAGE.
+               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.
+               02  ERROR-TEXT  PIC X(120) OCCURS 8 TIMES
+                                          INDEXED BY ERROR-INDEX.
+       77  ERROR-TEXT-LEN      PIC S9(8)  COMP VALUE +120.
+      *****************************************************
+      * SQL DESCRIPTOR AREA                               *
+      *****************************************************
+       01  SQLDA.
+               02  SQLDAID     PIC X(8)   VALUE 'SQLDA   '.
+               02  SQLDABC     PIC S9(8) COMPUTATIONAL  VALUE 33016.
+               02  SQLN        PIC S9(4) COMPUTATIONAL  VALUE 750.
+               02  SQLD        PIC S9(4) COMPUTATIONAL  VALUE 0.
+               02  SQLVAR      OCCURS 1 TO 750 TIMES
+                                        DEPENDING ON SQLN.
+                   03  SQLTYPE     PIC S9(4) COMPUTATIONAL.
+                   03  SQLLEN      PIC S9(4) COMPUTATIONAL.
+                   03  SQLDATA     POINTER.
+                   03  SQLIND      POINTER.
+                   03  SQLNAME.
+                       49  SQLNAMEL    PIC S9(4) COMPUTATIONAL.
+                       49  SQLNAMEC    PIC X(30).
+      *
+      *  DATA TYPES FOUND IN SQLTYPE, AFTER REMOVING THE NULL BIT
+      *
+       77  VARCTYPE            PIC S9(4)  COMP VALUE +448.
+       77  CHARTYPE            PIC S9(4)  COMP VALUE +452.
+       77  VARLTYPE            PIC S9(4)  COMP VALUE +456.
+       77  VARGTYPE            PIC S9(4)  COMP VALUE +464.
+       77  GTYPE               PIC S9(4)  COMP VALUE +468.
+       77  LVARGTYP            PIC S9(4)  COMP VALUE +472.
+       77  FLOATYPE            PIC S9(4)  COMP VALUE +480.
+       77  DECTYPE             PIC S9(4)  COMP VALUE +484.
+       77  INTTYPE             PIC S9(4)  COMP VALUE +496.
+       77  HWTYPE              PIC S9(4)  COMP VALUE +500.
+       77  DATETYP             PIC S9(4)  COMP VALUE +384.
+       77  TIMETYP             PIC S9(4)  COMP VALUE +388.
+       77  TIMESTMP            PIC S9(4)  COMP VALUE +392.
+      *
+       01  RECPTR POINTER.
+       01  RECNUM REDEFINES RECPTR PICTURE S9(8) COMPUTATIONAL.
+       01  IRECPTR POINTER.
+       01  IRECNUM REDEFINES IRECPTR PICTURE S9(8) COMPUTATIONAL.
+       01  I      PICTURE S9(4) COMPUTATIONAL.
+       01  J      PICTURE S9(4) COMPUTATIONAL.
+       01  DUMMY  PICTURE S9(4) COMPUTATIONAL.
+       01  MYTYPE PICTURE S9(4) COMPUTATIONAL.
+       01  COLUMN-IND PICTURE S9(4) COMPUTATIONAL.
+       01  COLUMN-LEN PICTURE S9(4) COMPUTATIONAL.
+       01  COLUMN-PREC PICTURE S9(4) COMPUTATIONAL.
+       01  COLUMN-SCALE PICTURE S9(4) COMPUTATIONAL.
+       01  MRKINDEX           PIC S9(4) COMPUTATIONAL.
+       01  ROWCOUNT           PIC S9(4) COMPUTATIONAL.
+       01  ERR-FOUND PICTURE X(1).
+       01  EOF-SYSREC01 PICTURE X(1) VALUE 'N'.
+       01  WORKAREA2.
+               02  WORKINDPTR  POINTER    OCCURS 750 TIMES.
+       01  WORKAREA3.
+               02  COLUMN-NULLABLE PIC X(1) OCCURS 750 TIMES.
+      *****************************************************
+      *   DECLARE STATEMENTS FOR DYNAMIC SQL
+      *****************************************************
+      *
+                EXEC SQL DECLARE INS STATEMENT      END-EXEC.
+      *
+      *****************************************************
+      * SQL INCLUDE FOR SQLCA                             *
+      *****************************************************
+                EXEC SQL INCLUDE SQLCA  END-EXEC.
+      *
+       77  ONE                 PIC S9(4)  COMP VALUE +1.
+       77  TWO                 PIC S9(4)  COMP VALUE +2.
+       77  FOUR                PIC S9(4)  COMP VALUE +4.
+       77  QMARK               PIC X(1)        VALUE '?'.
+      *
+       LINKAGE SECTION.
+       01  LINKAREA-IND.
+               02  IND   PIC   S9(4) COMP OCCURS 750 TIMES.
+       01  LINKAREA-REC.
+                02  REC1-LEN PIC S9(8) COMP.
+                02  REC1-CHAR PIC X(1) OCCURS 1 TO 32700 TIMES
+                                 DEPENDING ON REC1-LEN.
+       01  LINKAREA-QMARK.
+               02  INDREC PIC   X(1).
+      /
+       PROCEDURE DIVISION USING LINKAREA-IND LINKAREA-REC.
+      *
+      ***************************************************************
+      *                                                             *
+      *    MAIN-LINE SECTION.                                       *
+      *                                                             *
+      ***************************************************************
+       PROG-START.
+      *****************************************************
+      * SQL RETURN CODE HANDLING                          *
+      *****************************************************
+           EXEC SQL WHENEVER SQLERROR   GOTO SQL-ERROR-TRAP END-EXEC.
+           EXEC SQL WHENEVER SQLWARNING GOTO SQL-ERROR-TRAP END-EXEC.
+           EXEC SQL WHENEVER NOT FOUND  CONTINUE           END-EXEC.
+      *
+           SET IRECPTR TO ADDRESS OF REC1-CHAR(1).
+           MOVE 'N' TO ERR-FOUND.
+           OPEN INPUT SYSIN
+                OUTPUT SYSPRINT.
+           WRITE MSGREC FROM HEADER
+                 AFTER ADVANCING 1 LINE.
+           READ SYSIN RECORD INTO IOAREA
+              AT END
+                 MOVE 'Y' TO ERR-FOUND
+                 GO TO PROG-END.
+           OPEN INPUT SYSREC01.
+      ***************************************************************
+      *                                                             *
+      *    DESCRIBE THE TARGET TABLE, VIA A "SELECT *" PREPARE,     *
+      *    SOLELY TO OBTAIN ITS COLUMN LAYOUT.                      *
+      *                                                             *
+      ***************************************************************
+           MOVE TNAME TO DESCTAB.
+           MOVE DESCBLD TO DESCCHAR.
+           MOVE +750 TO SQLN.
+           EXEC SQL PREPARE DSC INTO :SQLDA FROM :DESCBUF  END-EXEC.
+           IF SQLD = ZERO THEN
+              WRITE MSGREC FROM MSGNOCOL
+                      AFTER ADVANCING 2 LINES
+              MOVE 'Y' TO ERR-FOUND
+              GO TO PROG-END.
+      ***************************************************************
+      *                                                             *
+      *    BUILD THE INSERT STATEMENT, ONE PARAMETER MARKER PER     *
+      *    DESCRIBED COLUMN, AND PREPARE IT.                        *
+      *                                                             *
+      ***************************************************************
+           MOVE SPACES TO INSMARKS.
+           MOVE ONE TO I.
+           MOVE ONE TO MRKINDEX.
+           PERFORM BUILD-ONE-MARK UNTIL I > SQLD.
+           MOVE ')' TO INSMARKS(MRKINDEX:1).
+           MOVE TNAME TO INSTAB.
+           MOVE INSBLD TO INSCHAR.
+           COMPUTE INSLEN = 93 + (SQLD * 2).
+           EXEC SQL PREPARE INS FROM :INSBUF  END-EXEC.
+      ***************************************************************
+      *                                                             *
+      *    SET UP ADDRESSES IN THE SQLDA FOR DATA, EXACTLY AS       *
+      *    UNLDBCU2'S COLADDR PARAGRAPH DOES FOR THE UNLOAD.        *
+      *                                                             *
+      ***************************************************************
+           MOVE ZERO TO ROWCOUNT.
+           MOVE ZERO TO REC1-LEN.
+           SET RECPTR TO IRECPTR.
+           MOVE ONE TO I.
+           PERFORM RLDADDR UNTIL I > SQLD.
+      ***************************************************************
+      *                                                             *
+      *    READ EACH SYSREC01 RECORD BACK IN AND INSERT IT.         *
+      *                                                             *
+      ***************************************************************
+           MOVE 'N' TO EOF-SYSREC01.
+           PERFORM READ-AND-INSERT
+              UNTIL EOF-SYSREC01 = 'Y' OR ERR-FOUND = 'Y'.
+      *
+       PROG-END.
+           IF ERR-FOUND = 'N' THEN
+                MOVE TNAME TO TABLENAM
+                MOVE ROWCOUNT TO ROWS
+                WRITE MSGREC FROM RELOADED
+                      AFTER ADVANCING 2 LINES
+           ELSE
+                WRITE MSGREC FROM MSG-OTHER-ERR
+                      AFTER ADVANCING 2 LINES
+                MOVE +0012 TO RETURN-CODE.
+           CLOSE SYSIN SYSPRINT SYSREC01.
+           GOBACK.
+      *
+      ***************************************************************
+      *                                                             *
+      *    PERFORMED SECTION:                                       *
+      *    APPEND ONE '?' PARAMETER MARKER TO THE INSERT TEXT       *
+      *    BEING BUILT, WITH A COMMA SEPARATOR BETWEEN COLUMNS.     *
+      *                                                             *
+      ***************************************************************
+       BUILD-ONE-MARK.
+           IF I = ONE THEN
+              MOVE '?' TO INSMARKS(MRKINDEX:1)
+              ADD ONE TO MRKINDEX
+           ELSE
+              MOVE ',?' TO INSMARKS(MRKINDEX:2)
+              ADD TWO TO MRKINDEX.
+           ADD ONE TO I.
+      *
+      ***************************************************************
+      *                                                             *
+      *    PERFORMED SECTION:                                       *
+      *    READ ONE SYSREC01 RECORD, TURN EACH COLUMN'S LEADING     *
+      *    '?' NULL MARKER BACK INTO A NEGATIVE NULL INDICATOR,     *
+      *    AND EXECUTE THE INSERT.                                  *
+      *                                                             *
+      ***************************************************************
+       READ-AND-INSERT.
+           READ SYSREC01 INTO LINKAREA-REC
+              AT END
+                 MOVE 'Y' TO EOF-SYSREC01
+                 GO TO READ-AND-INSERT-EXIT.
+           MOVE ONE TO MRKINDEX.
+           PERFORM RLDNULLCHK UNTIL MRKINDEX > SQLD.
+           EXEC SQL EXECUTE INS USING DESCRIPTOR :SQLDA  END-EXEC.
+           ADD ONE TO ROWCOUNT.
+       READ-AND-INSERT-EXIT.
+           EXIT.
+      *
+      ***************************************************************
+      *                                                             *
+      *    PERFORMED SECTION:                                       *
+      *    IF THIS COLUMN'S FIRST DATA BYTE IS THE '?' NULL         *
+      *    MARKER WRITTEN BY UNLDBCU2, RESTORE THE NEGATIVE NULL    *
+      *    INDICATOR FOR THIS COLUMN; OTHERWISE THE COLUMN IS       *
+      *    NOT NULL.  RLDADDR ONLY SETS WORKINDPTR FOR A NULLABLE   *
+      *    COLUMN, SO A NON-NULLABLE COLUMN'S ENTRY IS LEFT         *
+      *    UNINITIALIZED - CHECK COLUMN-NULLABLE BEFORE EVER        *
+      *    DEREFERENCING IT.                                        *
+      *                                                             *
+      ***************************************************************
+       RLDNULLCHK.
+           IF COLUMN-NULLABLE(MRKINDEX) = 'Y' THEN
+              SET ADDRESS OF LINKAREA-QMARK TO WORKINDPTR(MRKINDEX)
+              IF INDREC = QMARK THEN
+                 MOVE -1 TO IND(MRKINDEX)
+              ELSE
+                 MOVE ZERO TO IND(MRKINDEX)
+           ELSE
+              MOVE ZERO TO IND(MRKINDEX).
+           ADD ONE TO MRKINDEX.
+      *
+       RLDADDR.
+            SET SQLDATA(I) TO RECPTR.
+      ****************************************************************
+      *
+      *        DETERMINE THE LENGTH OF THIS COLUMN (COLUMN-LEN)
+      *        THIS DEPENDS UPON THE DATA TYPE.  MOST DATA TYPES HAVE
+      *        THE LENGTH SET, BUT VARCHAR, GRAPHIC, VARGRAPHIC, AND
+      *        DECIMAL DATA NEED TO HAVE THE BYTES CALCULATED.
+      *        THE NULL ATTRIBUTE MUST BE SEPARATED TO SIMPLIFY MATTERS.
+      *        THIS IS THE SAME CALCULATION UNLDBCU2'S COLADDR USES,
+      *        SO THE FIELD BOUNDARIES LINE UP WITH WHAT WAS UNLOADED.
+      *
+      ****************************************************************
+            MOVE SQLLEN(I) TO COLUMN-LEN.
+      *        COLUMN-IND IS 0 FOR NO NULLS AND 1 FOR NULLS
+            DIVIDE SQLTYPE(I) BY TWO GIVING DUMMY REMAINDER COLUMN-IND.
+      *        MYTYPE IS JUST THE SQLTYPE WITHOUT THE NULL BIT
+            MOVE SQLTYPE(I) TO MYTYPE.
+            SUBTRACT COLUMN-IND FROM MYTYPE.
+      *        SET THE COLUMN LENGTH, DEPENDENT UPON DATA TYPE
+            EVALUATE MYTYPE
+               WHEN     CHARTYPE  CONTINUE,
+               WHEN     DATETYP   CONTINUE,
+               WHEN     TIMETYP   CONTINUE,
+               WHEN     TIMESTMP  CONTINUE,
+               WHEN     FLOATYPE  CONTINUE,
+               WHEN     VARCTYPE
+                     ADD TWO TO COLUMN-LEN,
+               WHEN     VARLTYPE
+                     ADD TWO TO COLUMN-LEN,
+               WHEN     GTYPE
+                     MULTIPLY COLUMN-LEN BY TWO GIVING COLUMN-LEN,
+               WHEN     VARGTYPE
+                     PERFORM RLD-CALC-VARG-LEN,
+               WHEN     LVARGTYP
+                     PERFORM RLD-CALC-VARG-LEN,
+               WHEN     HWTYPE
+                     MOVE TWO TO COLUMN-LEN,
+               WHEN     INTTYPE
+                     MOVE FOUR TO COLUMN-LEN,
+               WHEN     DECTYPE
+                     PERFORM RLD-CALC-DECIMAL-LEN,
+               WHEN     OTHER
+                     PERFORM RLD-UNRECOGNIZED-ERROR,
+            END-EVALUATE.
+            ADD COLUMN-LEN TO RECNUM.
+            ADD COLUMN-LEN TO REC1-LEN.
+      ****************************************************************
+      *                                                              *
+      *    IF THIS COLUMN CAN BE NULL, AN INDICATOR VARIABLE IS      *
+      *    NEEDED.  WE ALSO NOTE WHERE THE '?' NULL MARKER WOULD     *
+      *    HAVE BEEN WRITTEN IN THE OUTPUT RECORD, SO RLDNULLCHK     *
+      *    CAN TEST IT.                                              *
+      *                                                              *
+      ****************************************************************
+           MOVE ZERO TO IND(I).
+           IF COLUMN-IND = ONE THEN
+              MOVE 'Y' TO COLUMN-NULLABLE(I)
+              SET SQLIND(I) TO ADDRESS OF IND(I)
+              SET WORKINDPTR(I) TO RECPTR
+              ADD ONE TO RECNUM
+              ADD ONE TO REC1-LEN
+           ELSE
+              MOVE 'N' TO COLUMN-NULLABLE(I).
+      *
+           ADD ONE TO I.
+      *        PERFORMED PARAGRAPH TO CALCULATE COLUMN LENGTH
+      *        FOR A DECIMAL DATA TYPE COLUMN
+       RLD-CALC-DECIMAL-LEN.
+               DIVIDE COLUMN-LEN BY 256 GIVING COLUMN-PREC
+                        REMAINDER COLUMN-SCALE.
+               MOVE COLUMN-PREC TO COLUMN-LEN.
+               ADD ONE TO COLUMN-LEN.
+               DIVIDE COLUMN-LEN BY TWO GIVING COLUMN-LEN.
+      *        PERFORMED PARAGRAPH TO CALCULATE COLUMN LENGTH
+      *        FOR A VARGRAPHIC DATA TYPE COLUMN
+       RLD-CALC-VARG-LEN.
+               MULTIPLY COLUMN-LEN BY TWO GIVING COLUMN-LEN.
+               ADD TWO TO COLUMN-LEN.
+      *        PERFORMED PARAGRAPH TO NOTE AN UNRECOGNIZED
+      *        DATA TYPE COLUMN
+       RLD-UNRECOGNIZED-ERROR.
+      *
+      *        ERROR MESSAGE FOR UNRECOGNIZED DATA TYPE
+      *
+               MOVE  SQLTYPE(I) TO TYPCOD
+               MOVE 'Y' TO ERR-FOUND
+               WRITE MSGREC FROM BADTYPE
+                      AFTER ADVANCING 2 LINES
+               GO TO PROG-END.
+      *
+      ***************************************************************
+      *                                                             *
+      *    PERFORMED SECTION:                                       *
+      *    AN SQL ERROR WAS DETECTED - PRINT THE SQLCODE AND CALL   *
+      *    DSNTIAR FOR A FULLER EXPLANATION, JUST AS UNLDBCU2 DOES. *
+      *                                                             *
+      ***************************************************************
+       SQL-ERROR-TRAP.
+      *                                          **SQL ERROR
+           MOVE 'Y' TO ERR-FOUND.
+           MOVE SQLCODE TO MSG-PRINT-CODE.
+           IF SQLCODE < 0 THEN MOVE '-' TO MSG-MINUS.
+           WRITE MSGREC FROM MSG-SQLERR
+              AFTER ADVANCING 2 LINES.
+           CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
+           IF RETURN-CODE = ZERO
+              PERFORM RLD-ERROR-PRINT VARYING ERROR-INDEX
+                 FROM 1 BY 1 UNTIL ERROR-INDEX GREATER THAN 8
+           ELSE
+      *                                       **ERROR FOUND IN DSNTIAR
+      *                                       **PRINT ERROR MESSAGE
+              MOVE RETURN-CODE TO RETCODE
+              WRITE MSGREC FROM MSGRETCD
+                 AFTER ADVANCING 2 LINES.
+           GO TO PROG-END.
+      *
+      *****************************************************
+      *    PRINT MESSAGE TEXT                             *
+      *****************************************************
+       RLD-ERROR-PRINT.
+                WRITE MSGREC FROM ERROR-TEXT (ERROR-INDEX)
+                   AFTER ADVANCING 1 LINE.
