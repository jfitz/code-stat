@@ -0,0 +1,242 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PROG5YE.
+      *AUTHOR.        ERIC.
+      *INSTALLATION.  WSC.
+      *DATE-WRITTEN.  AUG 9,2026.
+      *DATE-COMPILED. AUG 9,2026.
+      *SECURITY.      NONE.
+      *
+      *  AUG 9, 2026  ERIC  ORIGINAL VERSION.  RUN ONCE AT PLAN-YEAR
+      *               BOUNDARY, AFTER THE LAST PROG5 RUN FOR THE
+      *               CLOSING YEAR AND BEFORE THE FIRST PROG5 RUN OF
+      *               THE NEW YEAR.  RE-READS THE CLOSING YEAR'S
+      *               FINAL PAYROLL EXTRACT TO REBUILD EACH
+      *               DEPARTMENT'S CLOSING YTD TOTAL (THE SAME
+      *               ACCUMULATION PROG5 ITSELF DOES) AND APPENDS IT
+      *               TO A PERMANENT YTD HISTORY FILE, THEN READS THE
+      *               NEW YEAR'S FIRST PAYROLL EXTRACT AND CONFIRMS
+      *               EVERY DETAIL RECORD'S YTD-TO-DATE FIELD IS
+      *               ZERO, FLAGGING ANY THAT ARE NOT.
+      *  AUG 9, 2026  ERIC  BOTH INPUT FILES CARRY A HEADER RECORD
+      *               (-01) AHEAD OF THE DETAIL RECORDS (-02), THE
+      *               SAME AS PROG5'S OWN PAYROLL EXTRACT.  ADDED THE
+      *               MISSING PRIMING READ OF THAT HEADER RECORD SO
+      *               THE FIRST DETAIL RECORD NO LONGER GOT MISREAD
+      *               AS THE HEADER.
+      *  AUG 9, 2026  ERIC  B20-ACCUM-DEPT-PARA'S CONTROL BREAK ONLY
+      *               COMPARED DEPARTMENT NUMBER, SO TWO PLANTS
+      *               SHARING A DEPARTMENT NUMBER HAD THEIR YTD
+      *               TOTALS MERGED INTO ONE BUCKET.  BREAK IS NOW ON
+      *               PLANT AND DEPARTMENT TOGETHER, MATCHING PROG5'S
+      *               OWN CONTROL HIERARCHY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLOSING-PAYROLL-IN
+               ASSIGN TO "PROG5YE_CLOSE.DAT".
+           SELECT NEWYEAR-PAYROLL-IN
+               ASSIGN TO "PROG5YE_NEW.DAT".
+           SELECT YTD-HIST-OUT
+               ASSIGN TO "PROG5YE_HIST.DAT".
+           SELECT ROLLOVER-REPORT-OUT
+               ASSIGN TO "PROG5YE_RPT.DAT".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLOSING-PAYROLL-IN
+               RECORD CONTAINS 80 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORDS ARE CL-PAYROLL-REC-IN-01
+                                CL-PAYROLL-REC-IN-02.
+       01  CL-PAYROLL-REC-IN-01           PIC X(80).
+       01  CL-PAYROLL-REC-IN-02           PIC X(80).
+
+       FD  NEWYEAR-PAYROLL-IN
+               RECORD CONTAINS 80 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORDS ARE NY-PAYROLL-REC-IN-01
+                                NY-PAYROLL-REC-IN-02.
+       01  NY-PAYROLL-REC-IN-01           PIC X(80).
+       01  NY-PAYROLL-REC-IN-02           PIC X(80).
+
+       FD  YTD-HIST-OUT
+               RECORD CONTAINS 80 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS HY-HIST-REC-OUT.
+       01  HY-HIST-REC-OUT.
+           05  HY-CLOSING-YEAR-OUT              PIC 9(4).
+           05  FILLER                           PIC X(1).
+           05  HY-PLANT-CODE-OUT                PIC X(3).
+           05  FILLER                           PIC X(1).
+           05  HY-DEPT-NUM-OUT                  PIC X(4).
+           05  FILLER                           PIC X(1).
+           05  HY-DEPT-YTD-TOT-OUT              PIC 9(7)V99 COMP-3.
+           05  FILLER                           PIC X(61).
+
+       FD  ROLLOVER-REPORT-OUT
+               RECORD CONTAINS 132 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS RY-REPORT-LINE-OUT.
+       01  RY-REPORT-LINE-OUT                   PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-SWITCH                        PIC X(3).
+       77  WS-CLOSING-YEAR                      PIC 9(4) VALUE ZERO.
+       77  WS-PREV-DEPT                         PIC X(4) VALUE SPACES.
+       77  WS-PREV-PLANT                        PIC X(3) VALUE SPACES.
+       77  WS-DEPT-YTD-TOT                      PIC 9(7)V99 VALUE ZERO.
+
+       01  WS-PR-PAYROLL-REC-IN-02.
+           05  WS-PR-REC-CODE-IN-02       PIC X(2).
+           05  WS-PR-SSN-IN-02.
+               10  WS-PR-SSN-3-IN-02      PIC X(3).
+               10  WS-PR-SSN-2-IN-02      PIC X(2).
+               10  WS-PR-SSN-4-IN-02      PIC X(4).
+           05  WS-PR-EMPL-NAME-IN-02      PIC X(18).
+           05  FILLER                     PIC X(20).
+           05  WS-EARN-THIS-PER-IN-02     PIC 9(5)V99.
+           05  WS-PLANT-CODE-IN-02        PIC X(3).
+           05  WS-DEPT-NUM-IN-02          PIC X(4).
+           05  FILLER                     PIC X(9).
+           05  WS-YTD-EARNINGS-IN-02      PIC 9(6)V99.
+
+       01  WS-RUN-DATE-FIELDS.
+           05  WS-TODAY                   PIC 9(8) VALUE ZERO.
+       01  WS-RUN-DATE-BREAKDOWN REDEFINES WS-RUN-DATE-FIELDS.
+           05  WS-TODAY-YEAR               PIC 9(4).
+           05  WS-TODAY-MONTH              PIC 9(2).
+           05  WS-TODAY-DAY                PIC 9(2).
+
+       01  WS-HDR-LINE.
+           05  FILLER                           PIC X(4).
+           05  WS-HD-TITLE-OUT                   PIC X(60).
+           05  FILLER                           PIC X(68).
+
+       01  WS-HIST-DETAIL-LINE.
+           05  FILLER                           PIC X(4).
+           05  WS-HL-PLANT-OUT                   PIC X(3).
+           05  FILLER                           PIC X(2).
+           05  WS-HL-DEPT-OUT                    PIC X(4).
+           05  FILLER                           PIC X(2).
+           05  WS-HL-YTD-TOT-OUT                 PIC Z,ZZZ,ZZ9.99.
+           05  FILLER                           PIC X(4).
+           05  WS-HL-LEGEND-OUT                  PIC X(30).
+           05  FILLER                           PIC X(83).
+
+       01  WS-EXCP-LINE.
+           05  FILLER                           PIC X(4).
+           05  WS-EX-TEXT-OUT                    PIC X(60).
+           05  FILLER                           PIC X(68).
+
+      *----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       A00-MAINLINE-PARA.
+           OPEN OUTPUT ROLLOVER-REPORT-OUT.
+           OPEN EXTEND YTD-HIST-OUT.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           MOVE WS-TODAY-YEAR TO WS-CLOSING-YEAR.
+           PERFORM B10-ARCHIVE-CLOSING-YEAR-PARA.
+           CLOSE YTD-HIST-OUT.
+           PERFORM C10-VERIFY-NEW-YEAR-PARA.
+           CLOSE ROLLOVER-REPORT-OUT.
+           STOP RUN.
+      *
+      **************************************
+      * REBUILD EACH DEPARTMENT'S CLOSING  *
+      * YTD TOTAL FROM THE CLOSING YEAR'S  *
+      * FINAL EXTRACT AND ARCHIVE IT.      *
+      **************************************
+      *
+       B10-ARCHIVE-CLOSING-YEAR-PARA.
+           MOVE SPACES TO WS-HDR-LINE.
+           MOVE "YEAR-END YTD ARCHIVE" TO WS-HD-TITLE-OUT.
+           MOVE SPACES TO RY-REPORT-LINE-OUT.
+           WRITE RY-REPORT-LINE-OUT FROM WS-HDR-LINE
+               AFTER ADVANCING PAGE.
+           OPEN INPUT CLOSING-PAYROLL-IN.
+           MOVE "N" TO WS-EOF-SWITCH.
+           MOVE ZERO TO WS-DEPT-YTD-TOT.
+           MOVE SPACES TO WS-PREV-DEPT WS-PREV-PLANT.
+           READ CLOSING-PAYROLL-IN
+               AT END MOVE "YES" TO WS-EOF-SWITCH.
+           IF WS-EOF-SWITCH NOT = "YES"
+               READ CLOSING-PAYROLL-IN INTO WS-PR-PAYROLL-REC-IN-02
+                   AT END MOVE "YES" TO WS-EOF-SWITCH
+           END-IF.
+           IF WS-EOF-SWITCH NOT = "YES"
+               MOVE WS-DEPT-NUM-IN-02 TO WS-PREV-DEPT
+               MOVE WS-PLANT-CODE-IN-02 TO WS-PREV-PLANT
+           END-IF.
+           PERFORM B20-ACCUM-DEPT-PARA
+               UNTIL WS-EOF-SWITCH = "YES".
+           IF WS-PREV-DEPT NOT = SPACES
+               PERFORM B30-WRITE-ARCHIVE-PARA
+           END-IF.
+           CLOSE CLOSING-PAYROLL-IN.
+      *
+       B20-ACCUM-DEPT-PARA.
+           IF WS-PLANT-CODE-IN-02 NOT = WS-PREV-PLANT
+              OR WS-DEPT-NUM-IN-02 NOT = WS-PREV-DEPT
+               PERFORM B30-WRITE-ARCHIVE-PARA
+               MOVE ZERO TO WS-DEPT-YTD-TOT
+               MOVE WS-DEPT-NUM-IN-02 TO WS-PREV-DEPT
+               MOVE WS-PLANT-CODE-IN-02 TO WS-PREV-PLANT
+           END-IF.
+           ADD WS-YTD-EARNINGS-IN-02 TO WS-DEPT-YTD-TOT.
+           READ CLOSING-PAYROLL-IN INTO WS-PR-PAYROLL-REC-IN-02
+               AT END MOVE "YES" TO WS-EOF-SWITCH.
+      *
+       B30-WRITE-ARCHIVE-PARA.
+           MOVE SPACES TO HY-HIST-REC-OUT.
+           MOVE WS-CLOSING-YEAR TO HY-CLOSING-YEAR-OUT.
+           MOVE WS-PREV-PLANT TO HY-PLANT-CODE-OUT.
+           MOVE WS-PREV-DEPT TO HY-DEPT-NUM-OUT.
+           MOVE WS-DEPT-YTD-TOT TO HY-DEPT-YTD-TOT-OUT.
+           WRITE HY-HIST-REC-OUT.
+           MOVE SPACES TO WS-HIST-DETAIL-LINE.
+           MOVE WS-PREV-PLANT TO WS-HL-PLANT-OUT.
+           MOVE WS-PREV-DEPT TO WS-HL-DEPT-OUT.
+           MOVE WS-DEPT-YTD-TOT TO WS-HL-YTD-TOT-OUT.
+           MOVE "ARCHIVED TO YTD HISTORY FILE" TO WS-HL-LEGEND-OUT.
+           MOVE SPACES TO RY-REPORT-LINE-OUT.
+           WRITE RY-REPORT-LINE-OUT FROM WS-HIST-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+      *
+      **************************************
+      * CONFIRM THE NEW YEAR'S FIRST       *
+      * EXTRACT IS STARTING FROM ZERO.     *
+      **************************************
+      *
+       C10-VERIFY-NEW-YEAR-PARA.
+           MOVE SPACES TO WS-HDR-LINE.
+           MOVE "NEW YEAR ZERO-BALANCE CHECK" TO WS-HD-TITLE-OUT.
+           MOVE SPACES TO RY-REPORT-LINE-OUT.
+           WRITE RY-REPORT-LINE-OUT FROM WS-HDR-LINE
+               AFTER ADVANCING PAGE.
+           OPEN INPUT NEWYEAR-PAYROLL-IN.
+           MOVE "N" TO WS-EOF-SWITCH.
+           READ NEWYEAR-PAYROLL-IN
+               AT END MOVE "YES" TO WS-EOF-SWITCH.
+           IF WS-EOF-SWITCH NOT = "YES"
+               READ NEWYEAR-PAYROLL-IN INTO WS-PR-PAYROLL-REC-IN-02
+                   AT END MOVE "YES" TO WS-EOF-SWITCH
+           END-IF.
+           PERFORM C20-CHECK-ZERO-PARA
+               UNTIL WS-EOF-SWITCH = "YES".
+           CLOSE NEWYEAR-PAYROLL-IN.
+      *
+       C20-CHECK-ZERO-PARA.
+           IF WS-YTD-EARNINGS-IN-02 NOT = ZERO
+               MOVE SPACES TO WS-EXCP-LINE
+               STRING "**** DEPT " DELIMITED BY SIZE
+                      WS-DEPT-NUM-IN-02 DELIMITED BY SIZE
+                      " YTD NOT ZERO IN NEW YEAR EXTRACT ****"
+                          DELIMITED BY SIZE
+                   INTO WS-EX-TEXT-OUT
+               MOVE SPACES TO RY-REPORT-LINE-OUT
+               WRITE RY-REPORT-LINE-OUT FROM WS-EXCP-LINE
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+           READ NEWYEAR-PAYROLL-IN INTO WS-PR-PAYROLL-REC-IN-02
+               AT END MOVE "YES" TO WS-EOF-SWITCH.
