@@ -154,7 +154,9 @@
            SELECT SYSPRINT
                   ASSIGN TO UT-S-SYSPRINT.
            SELECT SYSREC01
-                  ASSIGN TO DA-S-SYSREC01.
+                  ASSIGN TO WS-SYSREC-DSNAME.
+           SELECT CHECKPOINT-FILE-OUT
+                  ASSIGN TO UT-S-CKPT.
       *
        DATA DIVISION.
       *-------------
@@ -183,6 +185,20 @@
                 02  REC01-LEN PIC S9(8) COMP.
                 02  REC01-CHAR PIC X(1) OCCURS 1 TO 32700 TIMES
                                 DEPENDING ON REC01-LEN.
+      *
+      *****************************************************
+      * PERIODIC CHECKPOINT LOG - ONE RECORD EVERY         *
+      * WS-CKPT-INTERVAL ROWS, PER TABLE, SO A RERUN CAN   *
+      * BE TOLD (VIA A RESTRT SYSIN CARD) HOW MANY ROWS OF *
+      * A TABLE ARE ALREADY SAFELY UNLOADED.               *
+      *****************************************************
+       FD  CHECKPOINT-FILE-OUT
+               RECORD CONTAINS 80 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS CKPT-REC-OUT.
+       01  CKPT-REC-OUT.
+               02  CKPT-TABLE-NAME-OUT   PIC X(72).
+               02  CKPT-ROWCOUNT-OUT     PIC 9(08).
       /
        WORKING-STORAGE SECTION.
       *
@@ -192,12 +208,49 @@
        01  IOAREA.
                02  TNAME         PIC X(72).
                02  FILLER        PIC X(08).
+       01  IOAREA-TAG-CK REDEFINES IOAREA.
+               02  IOAREA-TAG    PIC X(06).
+               02  IOAREA-BODY   PIC X(74).
        01  STMTBUF.
                49  STMTLEN       PIC S9(4) COMP VALUE 92.
-               49  STMTCHAR      PIC X(92).
+               49  STMTCHAR      PIC X(188).
        01  STMTBLD.
                02  FILLER        PIC X(20) VALUE 'SELECT * FROM'.
                02  STMTTAB       PIC X(72).
+               02  STMTWHERE-LIT PIC X(07) VALUE SPACES.
+               02  STMTWHERE     PIC X(74) VALUE SPACES.
+               02  STMTORDER     PIC X(15) VALUE ' ORDER BY 1'.
+      *****************************************************
+      * MULTI-TABLE / WHERE-CLAUSE RUN CONTROL             *
+      *****************************************************
+       77  WS-EOF-SYSIN          PIC X(01) VALUE 'N'.
+       01  WS-CURRENT-TNAME      PIC X(72).
+       77  WS-HAVE-WHERE         PIC X(01) VALUE 'N'.
+       01  WS-WHERE-CLAUSE       PIC X(74) VALUE SPACES.
+       01  WS-SYSREC-DSNAME      PIC X(44) VALUE SPACES.
+      *****************************************************
+      * CHECKPOINT / RESTART CONTROLS                     *
+      * A DYNAMIC SQL CURSOR HAS NO PORTABLE BOOKMARK OF   *
+      * ITS OWN, SO PROCESS-INPUT ORDERS EVERY SELECT BY   *
+      * COLUMN 1 (SEE STMTORDER) TO MAKE ROW ORDER         *
+      * REPRODUCIBLE FROM RUN TO RUN.  ON A RESUBMITTED    *
+      * RUN THE OPERATOR SUPPLIES A RESTRT CARD WHOSE      *
+      * PREDICATE (E.G. COL1 > VALUE) IS FOLDED INTO THE   *
+      * SELECT ITSELF, SO ROWS ALREADY UNLOADED ARE NEVER  *
+      * FETCHED AGAIN.  CKPT-REC-OUT TELLS THE OPERATOR    *
+      * HOW MANY ROWS OF THE TABLE WERE ALREADY SAFELY     *
+      * UNLOADED WHEN A RUN STOPPED; THE OPERATOR STILL    *
+      * NEEDS TO LOOK UP COLUMN 1'S ACTUAL VALUE AT THAT   *
+      * ROW (E.G. WITH SPUFI) TO WRITE THE RESTRT CARD'S   *
+      * PREDICATE, SINCE THIS GENERIC, MULTI-TABLE UTILITY *
+      * HAS NO COMPILE-TIME KNOWLEDGE OF ANY TABLE'S       *
+      * COLUMN TYPES TO LOG THAT VALUE DIRECTLY.           *
+      *****************************************************
+       77  WS-CKPT-INTERVAL      PIC S9(8) COMP VALUE 1000.
+       77  WS-CKPT-REMAINDER     PIC S9(8) COMP VALUE ZERO.
+       77  WS-HAVE-RESTART       PIC X(01) VALUE 'N'.
+       01  WS-RESTART-PREDICATE  PIC X(74) VALUE SPACES.
+       01  WS-COMBINED-WHERE     PIC X(74) VALUE SPACES.
       *
       *****************************************************
       * REPORT HEADER STRUCTURE                           *
@@ -239,6 +292,17 @@
        01  MSG-NOROW.
                02  FILLER PIC X(120)
                    VALUE ' DSNT499I NO ROWS FOUND IN TABLE OR VIEW'.
+       01  COL-STAT-HEADER.
+               02  FILLER PIC X(30) VALUE ' COLUMN NAME'.
+               02  FILLER PIC X(12) VALUE 'DATA TYPE'.
+               02  FILLER PIC X(6)  VALUE 'LENGTH'.
+               02  FILLER PIC X(72) VALUE SPACES.
+       01  COL-STAT-LINE.
+               02  FILLER PIC X(1)  VALUE SPACES.
+               02  CS-NAME PIC X(29).
+               02  CS-TYPE PIC X(12).
+               02  CS-LEN  PIC ZZZZ9.
+               02  FILLER PIC X(73) VALUE SPACES.
       *****************************************************
       * WORKAREAS                                         *
       *****************************************************
@@ -302,6 +366,8 @@
        01  ERR-FOUND PICTURE X(1).
        01  WORKAREA2.
                02  WORKINDPTR  POINTER    OCCURS 750 TIMES.
+       01  COLUMN-LEN-TABLE.
+               02  COLUMN-LEN-TAB PIC S9(4) COMP OCCURS 750 TIMES.
       *****************************************************
       *   DECLARE CURSOR AND STATEMENT FOR DYNAMIC SQL
       *****************************************************
@@ -347,33 +413,123 @@
       *                                          **INITIALIZE
       *                                          ** ERROR FLAG
                 OPEN INPUT  SYSIN
-
                      OUTPUT SYSPRINT
-                     OUTPUT SYSREC01.
+                            CHECKPOINT-FILE-OUT.
       *                                          **WRITE HEADER
                 WRITE MSGREC FROM HEADER
                       AFTER ADVANCING 2 LINES.
-      *                                          **GET FIRST INPUT
-                READ SYSIN  RECORD INTO IOAREA.
-      *                                          **MAIN ROUTINE
-                PERFORM PROCESS-INPUT THROUGH IND-RESULT.
+      *                                          **GET FIRST TABLE CARD
+                MOVE 'N' TO WS-EOF-SYSIN.
+                PERFORM GET-NEXT-CARD.
+      *                                          **MAIN ROUTINE - ONE
+      *                                          **PASS PER TABLE NAME
+      *                                          **FOUND ON SYSIN
+                PERFORM PROCESS-TABLE-LOOP
+                   UNTIL WS-EOF-SYSIN = 'Y'.
       *
        PROG-END.
       *                                           **CLOSE FILES
                 CLOSE SYSIN
                       SYSPRINT
-                      SYSREC01.
+                      CHECKPOINT-FILE-OUT.
                 GOBACK.
       /
       ***************************************************************
       *                                                             *
       *    PERFORMED SECTION:                                       *
-      *    PROCESSING FOR THE TABLE OR VIEW JUST READ               *
+      *    READ THE NEXT SYSIN CARD, IF ANY, INTO IOAREA            *
+      *                                                             *
+      ***************************************************************
+       GET-NEXT-CARD.
+      *
+           READ SYSIN RECORD INTO IOAREA
+              AT END MOVE 'Y' TO WS-EOF-SYSIN.
+      *
+      ***************************************************************
+      *                                                             *
+      *    PERFORMED SECTION:                                       *
+      *    DRIVE ONE UNLOAD PASS FOR THE TABLE NAME CARD ALREADY    *
+      *    SITTING IN IOAREA, PICKING UP AN OPTIONAL WHERE CARD     *
+      *    THAT FOLLOWS IT, THEN LEAVING THE NEXT TABLE CARD (IF    *
+      *    ANY) IN IOAREA FOR THE NEXT PASS.                        *
+      *                                                             *
+      ***************************************************************
+       PROCESS-TABLE-LOOP.
+      *
+           MOVE TNAME TO WS-CURRENT-TNAME.
+           MOVE SPACES TO WS-WHERE-CLAUSE.
+           MOVE 'N' TO WS-HAVE-WHERE.
+           MOVE SPACES TO WS-RESTART-PREDICATE.
+           MOVE 'N' TO WS-HAVE-RESTART.
+           PERFORM GET-NEXT-CARD.
+           IF WS-EOF-SYSIN NOT = 'Y'
+              IF IOAREA-TAG = 'WHERE '
+                 MOVE IOAREA-BODY TO WS-WHERE-CLAUSE
+                 MOVE 'Y' TO WS-HAVE-WHERE
+                 PERFORM GET-NEXT-CARD
+              END-IF
+           END-IF.
+           IF WS-EOF-SYSIN NOT = 'Y'
+              IF IOAREA-TAG = 'RESTRT'
+                 MOVE IOAREA-BODY TO WS-RESTART-PREDICATE
+                 MOVE 'Y' TO WS-HAVE-RESTART
+                 PERFORM GET-NEXT-CARD
+              END-IF
+           END-IF.
+           PERFORM BUILD-WHERE-CLAUSE.
+           MOVE SPACES TO WS-SYSREC-DSNAME.
+           STRING 'UNLD.'         DELIMITED BY SIZE
+                  WS-CURRENT-TNAME DELIMITED BY SPACE
+                  '.UNLOAD'       DELIMITED BY SIZE
+               INTO WS-SYSREC-DSNAME.
+           OPEN OUTPUT SYSREC01.
+           PERFORM PROCESS-INPUT THROUGH IND-RESULT.
+           CLOSE SYSREC01.
+      *
+      ***************************************************************
+      *                                                             *
+      *    PERFORMED SECTION:                                       *
+      *    FOLD ANY RESTART PREDICATE FROM A RESTRT CARD IN WITH    *
+      *    THE OPTIONAL WHERE-CARD PREDICATE, SO A RESUBMITTED RUN  *
+      *    NEVER PULLS BACK ROWS A PRIOR RUN ALREADY UNLOADED.      *
+      *                                                             *
+      ***************************************************************
+       BUILD-WHERE-CLAUSE.
+      *
+           MOVE SPACES TO WS-COMBINED-WHERE.
+           EVALUATE TRUE
+              WHEN WS-HAVE-WHERE = 'Y' AND WS-HAVE-RESTART = 'Y'
+                 STRING WS-WHERE-CLAUSE   DELIMITED BY SPACE
+                        ' AND '           DELIMITED BY SIZE
+                        WS-RESTART-PREDICATE DELIMITED BY SPACE
+                    INTO WS-COMBINED-WHERE
+              WHEN WS-HAVE-WHERE = 'Y'
+                 MOVE WS-WHERE-CLAUSE TO WS-COMBINED-WHERE
+              WHEN WS-HAVE-RESTART = 'Y'
+                 MOVE WS-RESTART-PREDICATE TO WS-COMBINED-WHERE
+           END-EVALUATE.
+      *
+      ***************************************************************
+      *                                                             *
+      *    PERFORMED SECTION:                                       *
+      *    PROCESSING FOR THE TABLE OR VIEW JUST READ, INCLUDING    *
+      *    ANY OPTIONAL WHERE-CLAUSE PREDICATE SUPPLIED FOR IT      *
       *                                                             *
       ***************************************************************
        PROCESS-INPUT.
       *
-           MOVE TNAME TO STMTTAB.
+           MOVE WS-CURRENT-TNAME TO STMTTAB.
+           MOVE SPACES TO STMTWHERE-LIT STMTWHERE.
+           IF WS-HAVE-WHERE = 'Y' OR WS-HAVE-RESTART = 'Y'
+              MOVE 'WHERE  ' TO STMTWHERE-LIT
+              MOVE WS-COMBINED-WHERE TO STMTWHERE
+           END-IF.
+      *    STMTORDER FOLLOWS STMTWHERE IN STMTBLD REGARDLESS OF
+      *    WHETHER A PREDICATE WAS SUPPLIED, SO THE FULL BUFFER MUST
+      *    ALWAYS BE SENT TO PREPARE OR THE ORDER BY TEXT IS LEFT OFF
+      *    THE END OF THE STATEMENT; THE UNUSED WHERE SLOT IS JUST
+      *    SPACES, WHICH SQL IGNORES.
+           MOVE 188 TO STMTLEN.
            MOVE STMTBLD TO STMTCHAR.
            MOVE +750 TO SQLN.
            EXEC SQL PREPARE SEL INTO :SQLDA FROM :STMTBUF  END-EXEC.
@@ -392,6 +548,7 @@
            SET RECPTR TO IRECPTR.
            MOVE ONE TO I.
            PERFORM COLADDR UNTIL I > SQLD.
+           PERFORM PRINT-COLUMN-STATS.
       ****************************************************************
       *                                                              *
       *    SET LENGTH OF OUTPUT RECORD.                              *
@@ -433,7 +590,7 @@
       ****************************************************************
        IND-RESULT.
            IF ERR-FOUND = 'N' THEN
-                MOVE TNAME TO TABLENAM
+                MOVE WS-CURRENT-TNAME TO TABLENAM
                 MOVE ROWCOUNT TO ROWS
                 WRITE MSGREC FROM UNLOADED
                       AFTER ADVANCING 2 LINES
@@ -441,6 +598,7 @@
                 WRITE MSGREC FROM MSG-OTHER-ERR
                       AFTER ADVANCING 2 LINES
                 MOVE +0012 TO RETURN-CODE
+                CLOSE SYSREC01
                 GO TO PROG-END.
       *
        WRITE-AND-FETCH.
@@ -448,10 +606,32 @@
                MOVE ONE TO INDCOUNT.
                PERFORM NULLCHK UNTIL INDCOUNT = SQLD.
                MOVE REC1-LEN TO REC01-LEN.
+      *        A RESTRT CARD'S PREDICATE IS FOLDED INTO THE SELECT
+      *        ITSELF (SEE BUILD-WHERE-CLAUSE), SO ROWS A PRIOR RUN
+      *        ALREADY UNLOADED ARE NEVER RETURNED BY THIS CURSOR
+      *        AND EVERY ROW REACHING THIS POINT IS WRITTEN.
                WRITE REC01 FROM LINKAREA-REC.
                ADD ONE TO ROWCOUNT.
+               PERFORM WRITE-CHECKPOINT.
                PERFORM BLANK-REC.
                EXEC SQL FETCH DT USING DESCRIPTOR :SQLDA END-EXEC.
+      *
+      ***************************************************************
+      *                                                             *
+      *    PERFORMED SECTION:                                      *
+      *    EVERY WS-CKPT-INTERVAL ROWS, LOG THE TABLE NAME AND      *
+      *    ROWCOUNT REACHED SO FAR SO A RERUN CAN RESUME PAST THIS  *
+      *    POINT WITH A RESTRT SYSIN CARD.                          *
+      *                                                             *
+      ***************************************************************
+       WRITE-CHECKPOINT.
+               DIVIDE ROWCOUNT BY WS-CKPT-INTERVAL GIVING DUMMY
+                       REMAINDER WS-CKPT-REMAINDER.
+               IF WS-CKPT-REMAINDER = ZERO
+                  MOVE WS-CURRENT-TNAME TO CKPT-TABLE-NAME-OUT
+                  MOVE ROWCOUNT TO CKPT-ROWCOUNT-OUT
+                  WRITE CKPT-REC-OUT
+               END-IF.
       *
        NULLCHK.
                IF IND(INDCOUNT) < 0 THEN
@@ -511,6 +691,7 @@
                WHEN     OTHER
                      PERFORM UNRECOGNIZED-ERROR,
             END-EVALUATE.
+            MOVE COLUMN-LEN TO COLUMN-LEN-TAB(I).
             ADD COLUMN-LEN TO RECNUM.
             ADD COLUMN-LEN TO REC1-LEN.
       ****************************************************************
@@ -553,6 +734,47 @@
                       AFTER ADVANCING 2 LINES
                GO TO IND-RESULT.
       *
+      ***************************************************************
+      *                                                             *
+      *    PERFORMED SECTION:                                       *
+      *    PRINT COLUMN NAME/TYPE/LENGTH SIZING STATISTICS TO       *
+      *    SYSPRINT SO DASD FOR SYSREC01 CAN BE ESTIMATED BEFORE     *
+      *    THE UNLOAD ACTUALLY RUNS.                                *
+      *                                                             *
+      ***************************************************************
+       PRINT-COLUMN-STATS.
+               WRITE MSGREC FROM COL-STAT-HEADER
+                      AFTER ADVANCING 2 LINES.
+               MOVE ONE TO I.
+               PERFORM PRINT-ONE-COL-STAT UNTIL I > SQLD.
+      *
+       PRINT-ONE-COL-STAT.
+               MOVE SPACES TO COL-STAT-LINE.
+               MOVE SQLNAMEC(I) TO CS-NAME.
+               MOVE SQLTYPE(I) TO MYTYPE.
+               DIVIDE MYTYPE BY TWO GIVING DUMMY REMAINDER COLUMN-IND.
+               SUBTRACT COLUMN-IND FROM MYTYPE.
+               EVALUATE MYTYPE
+                  WHEN     CHARTYPE   MOVE 'CHAR'       TO CS-TYPE
+                  WHEN     VARCTYPE   MOVE 'VARCHAR'    TO CS-TYPE
+                  WHEN     VARLTYPE   MOVE 'LONGVAR'    TO CS-TYPE
+                  WHEN     GTYPE      MOVE 'GRAPHIC'    TO CS-TYPE
+                  WHEN     VARGTYPE   MOVE 'VARGRAPHIC' TO CS-TYPE
+                  WHEN     LVARGTYP   MOVE 'LVARGRAPH'  TO CS-TYPE
+                  WHEN     FLOATYPE   MOVE 'FLOAT'      TO CS-TYPE
+                  WHEN     DECTYPE    MOVE 'DECIMAL'    TO CS-TYPE
+                  WHEN     INTTYPE    MOVE 'INTEGER'    TO CS-TYPE
+                  WHEN     HWTYPE     MOVE 'SMALLINT'   TO CS-TYPE
+                  WHEN     DATETYP    MOVE 'DATE'       TO CS-TYPE
+                  WHEN     TIMETYP    MOVE 'TIME'       TO CS-TYPE
+                  WHEN     TIMESTMP   MOVE 'TIMESTAMP'  TO CS-TYPE
+                  WHEN     OTHER      MOVE 'UNKNOWN'    TO CS-TYPE
+               END-EVALUATE.
+               MOVE COLUMN-LEN-TAB(I) TO CS-LEN.
+               WRITE MSGREC FROM COL-STAT-LINE
+                      AFTER ADVANCING 1 LINE.
+               ADD ONE TO I.
+      *
       *****************************************************
       * SQL ERROR OCCURRED - GET MESSAGE                  *
       *****************************************************
