@@ -7,14 +7,31 @@
       *SECURITY.      NONE.
       *
       *
-      *  
-      *  
-      * 
-      *  
-      *  
-      *  
-      *  
-      *  
+      *  09AUG26  EJR  CALLS RECONLOG AT END OF RUN TO LOG THE
+      *               EMPLOYEE COUNT AND PERIOD EARNINGS TOTAL TO THE
+      *               SHARED RECONCILIATION FILE.
+      *  09AUG26  EJR  CALLS EXCPLOG TO ALSO LOG EACH OUT-OF-RANGE
+      *               EARNINGS EXCEPTION TO THE SHARED CROSS-PROGRAM
+      *               EXCEPTION FILE.
+      *  09AUG26  EJR  WS-CKPT-REC-OUT GREW TO 82 BYTES WHEN THE
+      *               REPORT-LEVEL TOTALS AND EMPLOYEE COUNT WERE ADDED
+      *               TO THE CHECKPOINT RECORD; CORRECTED
+      *               CHECKPOINT-FILE-OUT'S RECORD CONTAINS CLAUSE TO
+      *               MATCH.
+      *  09AUG26  EJR  AN ABSENT PARM CARD LEFT WS-PARM-RESTART-PLANT
+      *               SET TO "000" (MOVE ZEROS TO AN ALPHANUMERIC
+      *               GROUP FILLS EVERY BYTE WITH "0", NOT SPACES),
+      *               WHICH WAS MISREAD AS A RESTART REQUEST FOR PLANT
+      *               "000".  CHANGED TO INITIALIZE WS-PARM-REC-IN SO
+      *               EACH FIELD DEFAULTS ACCORDING TO ITS OWN PICTURE.
+      *  09AUG26  EJR  WS-LINES-PER-PAGE WAS READ FROM THE PARM CARD
+      *               BUT NEVER USED; THE PAGE-BREAK TESTS NOW ALSO
+      *               BREAK WHEN WS-LINES-USED PASSES WS-LINES-PER-PAGE,
+      *               NOT JUST WS-LINES-BREAK.
+      *
+      *
+      *
+      *
       *
       *
        ENVIRONMENT DIVISION.
@@ -27,6 +44,16 @@
                ASSIGN TO "TW10C12C.DAT".
            SELECT EARNINGS-REPORT-OUT
                ASSIGN TO "PROG5_OUT.DAT".
+           SELECT PARM-FILE-IN
+               ASSIGN TO "PROG5_PARM.DAT".
+           SELECT EXCEPTION-REPORT-OUT
+               ASSIGN TO "PROG5_EXCP.DAT".
+           SELECT CHECKPOINT-FILE-OUT
+               ASSIGN TO "PROG5_CKPT.DAT".
+           SELECT CONTROL-FILE-IN
+               ASSIGN TO "PROG5_CTL.DAT".
+           SELECT DELIMITED-EXPORT-OUT
+               ASSIGN TO "PROG5_DELIM.DAT".
       *
       *
       *
@@ -50,6 +77,63 @@
                DATA RECORD IS ER-REPORT-OUT.
       *
        01  ER-REPORT-OUT                  PIC X(132).
+      *
+       FD  PARM-FILE-IN
+               RECORD CONTAINS 80 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS WS-PARM-REC-IN.
+      *
+       01  WS-PARM-REC-IN.
+           05  WS-PARM-PERIODS-TO-DATE    PIC 9(2).
+           05  WS-PARM-THRESHOLD-PCT      PIC 9(3).
+           05  WS-PARM-RUN-MODE           PIC X(1).
+           05  WS-PARM-RESTART-PLANT      PIC X(3).
+           05  WS-PARM-LINES-PER-PAGE     PIC 9(3).
+           05  WS-PARM-LINES-BREAK        PIC 9(3).
+           05  FILLER                     PIC X(65).
+      *
+       FD  EXCEPTION-REPORT-OUT
+               RECORD CONTAINS 132 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS EX-REPORT-OUT.
+      *
+       01  EX-REPORT-OUT                  PIC X(132).
+      *
+       FD  CHECKPOINT-FILE-OUT
+               RECORD CONTAINS 82 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS WS-CKPT-REC-OUT.
+      *
+       01  WS-CKPT-REC-OUT.
+           05  WS-CKPT-PLANT-CODE-OUT     PIC X(3).
+           05  FILLER                     PIC X(1) VALUE SPACES.
+           05  WS-CKPT-PLANT-PER-TOT-OUT  PIC 9(6)V99.
+           05  FILLER                     PIC X(1) VALUE SPACES.
+           05  WS-CKPT-PLANT-YTD-TOT-OUT  PIC 9(7)V99.
+           05  FILLER                     PIC X(1) VALUE SPACES.
+           05  WS-CKPT-REPORT-PER-TOT-OUT PIC 9(6)V99.
+           05  FILLER                     PIC X(1) VALUE SPACES.
+           05  WS-CKPT-REPORT-YTD-TOT-OUT PIC 9(7)V99.
+           05  FILLER                     PIC X(1) VALUE SPACES.
+           05  WS-CKPT-REPORT-EMPL-CNT-OUT PIC 9(5).
+           05  FILLER                     PIC X(35).
+      *
+       FD  CONTROL-FILE-IN
+               RECORD CONTAINS 80 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS WS-CTL-REC-IN.
+      *
+       01  WS-CTL-REC-IN.
+           05  WS-CTL-PER-TOT-IN          PIC 9(6)V99.
+           05  WS-CTL-EMPL-CNT-IN         PIC 9(5).
+           05  FILLER                     PIC X(67).
+      *
+       FD  DELIMITED-EXPORT-OUT
+               RECORD CONTAINS 132 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS WS-DELIM-REC-OUT.
+      *
+       01  WS-DELIM-REC-OUT                PIC X(132).
       *
       *
        WORKING-STORAGE SECTION.
@@ -58,9 +142,29 @@
            05  WS-EOF-SWITCH              PIC X(1).
            05  WS-DEPT-GRP-SWITCH         PIC X(1).
            05  WS-PLANT-GRP-SWITCH        PIC X(1).
+           05  WS-SKIP-SWITCH             PIC X(1).
+      *
+       01  WS-RUN-PARMS.
+           05  WS-PERIODS-TO-DATE         PIC 9(2).
+           05  WS-THRESHOLD-PCT           PIC 9(3).
+           05  WS-RUN-MODE                PIC X(1).
+               88  WS-SUMMARY-ONLY        VALUE "S".
+           05  WS-RESTART-PLANT           PIC X(3).
+      *
+       01  WS-CKPT-RESTORE-WORK.
+           05  WS-CKPT-EOF-SWITCH         PIC X(1).
+           05  WS-SAVED-REPORT-PER-TOT    PIC 9(6)V99 VALUE ZEROS.
+           05  WS-SAVED-REPORT-YTD-TOT    PIC 9(7)V99 VALUE ZEROS.
+           05  WS-SAVED-REPORT-EMPL-CNT   PIC 9(5)    VALUE ZEROS.
+      *
+       01  WS-EXCEPTION-WORK.
+           05  WS-EXPECTED-EARN           PIC 9(5)V99.
+           05  WS-DEVIATION-AMT           PIC S9(5)V99.
+           05  WS-DEVIATION-PCT           PIC 9(3)V99.
       *
        01  WS-PAGE-LAYOUT.
-           05  WS-LINES-PER-PAGE          PIC 9(2) VALUE 50.
+           05  WS-LINES-PER-PAGE          PIC 9(3) VALUE 50.
+           05  WS-LINES-BREAK             PIC 9(3) VALUE 65.
            05  WS-LINES-USED              PIC 9(2).
            05  WS-PAGE-COUNT              PIC 9(2).
            05  WS-SPACING                 PIC 9(2).
@@ -78,6 +182,17 @@
            05  WS-PLANT-YTD-TOT           PIC 9(7)V99.
            05  WS-REPORT-PER-TOT          PIC 9(6)V99.
            05  WS-REPORT-YTD-TOT          PIC 9(7)V99.
+           05  WS-REPORT-EMPL-CNT         PIC 9(5).
+      *
+       01  WS-CONTROL-TOTALS.
+           05  WS-CTL-EXPECTED-PER-TOT    PIC 9(6)V99.
+           05  WS-CTL-EXPECTED-EMPL-CNT   PIC 9(5).
+      *
+       01  WS-TODAY                       PIC 9(8) VALUE ZERO.
+       01  WS-EXCP-KEY-FIELD               PIC X(20) VALUE SPACES.
+      *
+           COPY RECONPARM.
+           COPY EXCPARM.
       *
        01  WS-DATE-ACCEPT.
            05  DATE-ACCEPT                PIC X(6).
@@ -230,6 +345,46 @@
            05  WS-TP-YTD-EARN-OUT         PIC Z,ZZZ,ZZZ.99-.
            05  FILLER                     PIC X(2) VALUE "**".
            05  FILLER                     PIC X(55) VALUE SPACES.
+      *
+       01  WS-EXCEPTION-HEADING.
+           05  FILLER                     PIC X(9) VALUE "EXCEPTION".
+           05  FILLER                     PIC X(1) VALUE SPACES.
+           05  FILLER                     PIC X(8) VALUE "EARNINGS".
+           05  FILLER                     PIC X(1) VALUE SPACES.
+           05  FILLER                     PIC X(6) VALUE "REPORT".
+           05  FILLER                     PIC X(107) VALUE SPACES.
+      *
+       01  WS-EXCEPTION-LINE.
+           05  FILLER                     PIC X(1) VALUE SPACES.
+           05  WS-EX-PLANT-CODE-OUT       PIC X(3).
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-EX-DEPT-NUM-OUT         PIC X(4).
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-EX-SSN-OUT.
+               10  WS-EX-SSN-3-OUT        PIC X(3).
+               10  FILLER                 PIC X(1) VALUE "-".
+               10  WS-EX-SSN-2-OUT        PIC X(2).
+               10  FILLER                 PIC X(1) VALUE "-".
+               10  WS-EX-SSN-4-OUT        PIC X(4).
+           05  FILLER                     PIC X(3) VALUE SPACES.
+           05  WS-EX-EMPL-NAME-OUT        PIC X(18).
+           05  FILLER                     PIC X(2) VALUE SPACES.
+           05  WS-EX-EARN-THIS-PER-OUT    PIC ZZ,ZZZ.99-.
+           05  FILLER                     PIC X(2) VALUE SPACES.
+           05  WS-EX-EXPECTED-EARN-OUT    PIC ZZ,ZZZ.99-.
+           05  FILLER                     PIC X(2) VALUE SPACES.
+           05  WS-EX-DEVIATION-PCT-OUT    PIC ZZ9.99.
+           05  FILLER                     PIC X(1) VALUE "%".
+           05  FILLER                     PIC X(46) VALUE SPACES.
+      *
+       01  WS-DELIM-WORK.
+           05  WS-DELIM-AMT-1-EDIT         PIC -(6)9.99.
+           05  WS-DELIM-AMT-2-EDIT         PIC -(7)9.99.
+      *
+       01  WS-BALANCE-MSG-LINE.
+           05  FILLER                     PIC X(16) VALUE SPACES.
+           05  WS-BAL-MSG-OUT             PIC X(80).
+           05  FILLER                     PIC X(36) VALUE SPACES.
       *
        01  WS-REPORT-TOTAL.
            05  FILLER                     PIC X(16) VALUE SPACES.
@@ -251,10 +406,46 @@
       *
        A00-MAIN-LINE-PARA.
            OPEN INPUT PAYROLL-FILE-IN
-                OUTPUT EARNINGS-REPORT-OUT.
+                       PARM-FILE-IN
+                       CONTROL-FILE-IN
+                OUTPUT EARNINGS-REPORT-OUT
+                       EXCEPTION-REPORT-OUT
+                       DELIMITED-EXPORT-OUT.
+           READ PARM-FILE-IN
+               AT END INITIALIZE WS-PARM-REC-IN.
+           READ CONTROL-FILE-IN
+               AT END MOVE ZEROS TO WS-CTL-REC-IN.
+           MOVE WS-CTL-PER-TOT-IN  TO WS-CTL-EXPECTED-PER-TOT.
+           MOVE WS-CTL-EMPL-CNT-IN TO WS-CTL-EXPECTED-EMPL-CNT.
+           CLOSE CONTROL-FILE-IN.
+           MOVE WS-PARM-PERIODS-TO-DATE TO WS-PERIODS-TO-DATE.
+           MOVE WS-PARM-THRESHOLD-PCT   TO WS-THRESHOLD-PCT.
+           MOVE WS-PARM-RUN-MODE        TO WS-RUN-MODE.
+           MOVE WS-PARM-RESTART-PLANT   TO WS-RESTART-PLANT.
+           IF WS-PERIODS-TO-DATE = ZEROS
+               MOVE 1 TO WS-PERIODS-TO-DATE
+           END-IF.
+           IF WS-PARM-LINES-PER-PAGE NOT = ZEROS
+               MOVE WS-PARM-LINES-PER-PAGE TO WS-LINES-PER-PAGE
+           END-IF.
+           IF WS-PARM-LINES-BREAK NOT = ZEROS
+               MOVE WS-PARM-LINES-BREAK TO WS-LINES-BREAK
+           END-IF.
+           IF WS-RESTART-PLANT NOT = SPACES
+               MOVE "Y" TO WS-SKIP-SWITCH
+               PERFORM B05-RESTORE-CKPT-PARA
+                   THRU B05-RESTORE-CKPT-PARA-EXIT
+               OPEN EXTEND CHECKPOINT-FILE-OUT
+           ELSE
+               MOVE "N" TO WS-SKIP-SWITCH
+               OPEN OUTPUT CHECKPOINT-FILE-OUT
+           END-IF.
+           CLOSE PARM-FILE-IN.
+           WRITE EX-REPORT-OUT FROM WS-EXCEPTION-HEADING
+               AFTER ADVANCING PAGE.
            READ PAYROLL-FILE-IN INTO WS-PR-PAYROLL-REC-IN-01
                AT END MOVE "Y" TO WS-EOF-SWITCH.
-           MOVE WS-PR-MONTH-IN-01 TO WS-P-END-MONTH-OUT.   
+           MOVE WS-PR-MONTH-IN-01 TO WS-P-END-MONTH-OUT.
            MOVE WS-PR-DAY-IN-01 TO WS-P-END-DAY-OUT.
            MOVE WS-PR-YEAR-IN-01 TO WS-P-END-YEAR-OUT.
            PERFORM B10-INIT-PARA.
@@ -262,13 +453,48 @@
                AT END MOVE "Y" TO WS-EOF-SWITCH.
            MOVE WS-DEPT-NUM-IN-02 TO WS-PREV-DEPT
            MOVE WS-PLANT-CODE-IN-02 TO WS-PREV-PLANT
-           PERFORM B20-PROCESS-PARA
+           PERFORM B20-PROCESS-PARA THRU B20-PROCESS-PARA-EXIT
                UNTIL WS-EOF-SWITCH = "Y".
            PERFORM B30-TOTAL-PARA.
+           PERFORM C30-BALANCE-CHECK-PARA.
            CLOSE PAYROLL-FILE-IN
-                 EARNINGS-REPORT-OUT.
+                 EARNINGS-REPORT-OUT
+                 EXCEPTION-REPORT-OUT
+                 CHECKPOINT-FILE-OUT
+                 DELIMITED-EXPORT-OUT.
+           PERFORM C40-LOG-RECON-PARA.
            STOP RUN.
       *
+      *
+      *
+      ***************************************************************
+      *    ON A RESTART, READ THE CHECKPOINT FILE LEFT BY THE PRIOR  *
+      *    RUN AND SAVE THE LAST REPORT-WIDE ACCUMULATORS LOGGED SO  *
+      *    B10-INIT-PARA CAN RESTORE THEM INSTEAD OF STARTING THE    *
+      *    REPORT TOTALS OVER FROM ZERO. WITHOUT THIS, EVERY PLANT   *
+      *    SKIPPED BY THE RESTART WOULD BE MISSING FROM THE FINAL    *
+      *    REPORT TOTALS AND THE CONTROL-TOTAL BALANCE CHECK.        *
+      ***************************************************************
+       B05-RESTORE-CKPT-PARA.
+           MOVE "N" TO WS-CKPT-EOF-SWITCH.
+           OPEN INPUT CHECKPOINT-FILE-OUT.
+           PERFORM B05-READ-CKPT-PARA
+               UNTIL WS-CKPT-EOF-SWITCH = "Y".
+           CLOSE CHECKPOINT-FILE-OUT.
+       B05-RESTORE-CKPT-PARA-EXIT.
+           EXIT.
+      *
+       B05-READ-CKPT-PARA.
+           READ CHECKPOINT-FILE-OUT
+               AT END MOVE "Y" TO WS-CKPT-EOF-SWITCH
+               NOT AT END
+                   MOVE WS-CKPT-REPORT-PER-TOT-OUT
+                       TO WS-SAVED-REPORT-PER-TOT
+                   MOVE WS-CKPT-REPORT-YTD-TOT-OUT
+                       TO WS-SAVED-REPORT-YTD-TOT
+                   MOVE WS-CKPT-REPORT-EMPL-CNT-OUT
+                       TO WS-SAVED-REPORT-EMPL-CNT
+           END-READ.
       *
        B10-INIT-PARA.
            MOVE "N" TO WS-EOF-SWITCH.
@@ -279,7 +505,13 @@
                          WS-PLANT-PER-TOT
                          WS-PLANT-YTD-TOT
                          WS-REPORT-PER-TOT
-                         WS-REPORT-YTD-TOT.
+                         WS-REPORT-YTD-TOT
+                         WS-REPORT-EMPL-CNT.
+           IF WS-RESTART-PLANT NOT = SPACES
+               MOVE WS-SAVED-REPORT-PER-TOT  TO WS-REPORT-PER-TOT
+               MOVE WS-SAVED-REPORT-YTD-TOT  TO WS-REPORT-YTD-TOT
+               MOVE WS-SAVED-REPORT-EMPL-CNT TO WS-REPORT-EMPL-CNT
+           END-IF.
            ACCEPT DATE-ACCEPT FROM DATE.
                MOVE MONTH-WS TO WS-RUN-DATE-MONTH-OUT.
                MOVE DAY-WS TO WS-RUN-DATE-DAY-OUT.
@@ -287,6 +519,18 @@
            PERFORM C10-HEADINGS-PARA.
       *
        B20-PROCESS-PARA.
+            IF WS-SKIP-SWITCH = "Y"
+                IF WS-PLANT-CODE-IN-02 NOT > WS-RESTART-PLANT
+                    READ PAYROLL-FILE-IN INTO WS-PR-PAYROLL-REC-IN-02
+                        AT END MOVE "Y" TO WS-EOF-SWITCH
+                    END-READ
+                    GO TO B20-PROCESS-PARA-EXIT
+                ELSE
+                    MOVE "N" TO WS-SKIP-SWITCH
+                    MOVE WS-PLANT-CODE-IN-02 TO WS-PREV-PLANT
+                    MOVE WS-DEPT-NUM-IN-02 TO WS-PREV-DEPT
+                END-IF
+            END-IF.
             IF WS-PLANT-CODE-IN-02 IS NOT EQUAL WS-PREV-PLANT
                 PERFORM C15-L2-PLANT-CTRL-BRK-PARA
             END-IF.   
@@ -311,21 +555,29 @@
             MOVE WS-PR-EMPL-NAME-IN-02 TO WS-EMPL-NAME-OUT.
             MOVE WS-EARN-THIS-PER-IN-02 TO WS-EARN-THIS-PER-OUT.
             MOVE WS-YTD-EARNINGS-IN-02 TO WS-YTD-EARN-OUT.
-            MOVE SPACES TO ER-REPORT-OUT.
-            WRITE ER-REPORT-OUT FROM WS-DETAIL-LINE-01
-                AFTER ADVANCING 1 LINE.
+            IF NOT WS-SUMMARY-ONLY
+                MOVE SPACES TO ER-REPORT-OUT
+                WRITE ER-REPORT-OUT FROM WS-DETAIL-LINE-01
+                    AFTER ADVANCING 1 LINE
+                ADD 2 TO WS-LINES-USED
+                IF WS-LINES-USED > WS-LINES-BREAK
+                   OR WS-LINES-USED > WS-LINES-PER-PAGE THEN
+                    PERFORM C10-HEADINGS-PARA
+                    MOVE ZERO TO WS-LINES-USED
+                END-IF
+                PERFORM D10-DELIM-DETAIL-PARA
+            END-IF.
+            PERFORM C25-EXCEPTION-CHECK-PARA.
             MOVE "N" TO WS-DEPT-GRP-SWITCH.
+            ADD 1 TO WS-REPORT-EMPL-CNT.
             ADD WS-EARN-THIS-PER-IN-02 TO WS-DEPT-PER-TOT.
             ADD WS-YTD-EARNINGS-IN-02 TO WS-DEPT-YTD-TOT.
-            ADD 2 TO WS-LINES-USED.
-            IF WS-LINES-USED > 65 THEN
-                PERFORM C10-HEADINGS-PARA
-                MOVE ZERO TO WS-LINES-USED
-            END-IF.            
 
 
             READ PAYROLL-FILE-IN INTO WS-PR-PAYROLL-REC-IN-02
                AT END MOVE "Y" TO WS-EOF-SWITCH.
+       B20-PROCESS-PARA-EXIT.
+           EXIT.
       *
        B30-TOTAL-PARA.
            PERFORM C15-L2-PLANT-CTRL-BRK-PARA.
@@ -335,10 +587,12 @@
            WRITE ER-REPORT-OUT FROM WS-REPORT-TOTAL
                AFTER ADVANCING 1 LINE.
            ADD 1 TO WS-LINES-USED.
-           IF WS-LINES-USED > 65 THEN
+           PERFORM D40-DELIM-REPORT-TOTAL-PARA.
+           IF WS-LINES-USED > WS-LINES-BREAK
+              OR WS-LINES-USED > WS-LINES-PER-PAGE THEN
                PERFORM C10-HEADINGS-PARA
                MOVE ZERO TO WS-LINES-USED
-           END-IF. 
+           END-IF.
       *
        C10-HEADINGS-PARA.
            ADD 1 TO WS-PAGE-COUNT.
@@ -374,10 +628,20 @@
            WRITE ER-REPORT-OUT FROM WS-TOTAL-PLANT
                AFTER ADVANCING 1 LINE.
            ADD 1 TO WS-LINES-USED.
-           MOVE SPACES TO ER-REPORT-OUT.
-           WRITE ER-REPORT-OUT
-               AFTER ADVANCING 1 LINE.
-           ADD 1 TO WS-LINES-USED.
+           PERFORM D30-DELIM-PLANT-TOTAL-PARA.
+           MOVE WS-PREV-PLANT TO WS-CKPT-PLANT-CODE-OUT.
+           MOVE WS-PLANT-PER-TOT TO WS-CKPT-PLANT-PER-TOT-OUT.
+           MOVE WS-PLANT-YTD-TOT TO WS-CKPT-PLANT-YTD-TOT-OUT.
+           MOVE WS-REPORT-PER-TOT TO WS-CKPT-REPORT-PER-TOT-OUT.
+           MOVE WS-REPORT-YTD-TOT TO WS-CKPT-REPORT-YTD-TOT-OUT.
+           MOVE WS-REPORT-EMPL-CNT TO WS-CKPT-REPORT-EMPL-CNT-OUT.
+           WRITE WS-CKPT-REC-OUT.
+           IF NOT WS-SUMMARY-ONLY
+               MOVE SPACES TO ER-REPORT-OUT
+               WRITE ER-REPORT-OUT
+                   AFTER ADVANCING 1 LINE
+               ADD 1 TO WS-LINES-USED
+           END-IF.
            MOVE ZERO TO WS-DEPT-PER-TOT
                         WS-PLANT-PER-TOT
                         WS-PLANT-YTD-TOT.
@@ -392,18 +656,152 @@
            MOVE WS-DEPT-PER-TOT TO WS-TD-EARN-PER-OUT.
            MOVE WS-DEPT-YTD-TOT TO WS-TD-YTD-EARN-OUT.
            MOVE WS-PREV-DEPT TO WS-TOT-DEPT-OUT.
-           MOVE SPACES TO ER-REPORT-OUT.
-           WRITE ER-REPORT-OUT
-               AFTER ADVANCING 1 LINE.
-           ADD 1 TO WS-LINES-USED.
+           IF NOT WS-SUMMARY-ONLY
+               MOVE SPACES TO ER-REPORT-OUT
+               WRITE ER-REPORT-OUT
+                   AFTER ADVANCING 1 LINE
+               ADD 1 TO WS-LINES-USED
+           END-IF.
            WRITE ER-REPORT-OUT FROM WS-TOTAL-DEPT
                AFTER ADVANCING 1 LINE.
            ADD 1 TO WS-LINES-USED.
-           MOVE SPACES TO ER-REPORT-OUT.
-           WRITE ER-REPORT-OUT
-               AFTER ADVANCING 1 LINE.
-           ADD 1 TO WS-LINES-USED.
+           PERFORM D20-DELIM-DEPT-TOTAL-PARA.
+           IF NOT WS-SUMMARY-ONLY
+               MOVE SPACES TO ER-REPORT-OUT
+               WRITE ER-REPORT-OUT
+                   AFTER ADVANCING 1 LINE
+               ADD 1 TO WS-LINES-USED
+           END-IF.
            MOVE ZERO TO WS-DEPT-PER-TOT
                         WS-DEPT-YTD-TOT.
            MOVE WS-DEPT-NUM-IN-02 TO WS-PREV-DEPT.
-           MOVE "Y" TO WS-DEPT-GRP-SWITCH.    
\ No newline at end of file
+           MOVE "Y" TO WS-DEPT-GRP-SWITCH.
+      *
+       C25-EXCEPTION-CHECK-PARA.
+           COMPUTE WS-EXPECTED-EARN ROUNDED =
+               WS-YTD-EARNINGS-IN-02 / WS-PERIODS-TO-DATE.
+           COMPUTE WS-DEVIATION-AMT =
+               WS-EARN-THIS-PER-IN-02 - WS-EXPECTED-EARN.
+           IF WS-DEVIATION-AMT < ZEROS
+               MULTIPLY WS-DEVIATION-AMT BY -1 GIVING WS-DEVIATION-AMT
+           END-IF.
+           IF WS-EXPECTED-EARN = ZEROS
+               MOVE ZEROS TO WS-DEVIATION-PCT
+           ELSE
+               COMPUTE WS-DEVIATION-PCT ROUNDED =
+                   WS-DEVIATION-AMT * 100 / WS-EXPECTED-EARN
+           END-IF.
+           IF WS-DEVIATION-PCT > WS-THRESHOLD-PCT
+               MOVE WS-PLANT-CODE-IN-02   TO WS-EX-PLANT-CODE-OUT
+               MOVE WS-DEPT-NUM-IN-02     TO WS-EX-DEPT-NUM-OUT
+               MOVE WS-PR-SSN-3-IN-02     TO WS-EX-SSN-3-OUT
+               MOVE WS-PR-SSN-2-IN-02     TO WS-EX-SSN-2-OUT
+               MOVE WS-PR-SSN-4-IN-02     TO WS-EX-SSN-4-OUT
+               MOVE WS-PR-EMPL-NAME-IN-02 TO WS-EX-EMPL-NAME-OUT
+               MOVE WS-EARN-THIS-PER-IN-02 TO WS-EX-EARN-THIS-PER-OUT
+               MOVE WS-EXPECTED-EARN      TO WS-EX-EXPECTED-EARN-OUT
+               MOVE WS-DEVIATION-PCT      TO WS-EX-DEVIATION-PCT-OUT
+               MOVE SPACES TO EX-REPORT-OUT
+               WRITE EX-REPORT-OUT FROM WS-EXCEPTION-LINE
+                   AFTER ADVANCING 1 LINE
+               STRING WS-PR-SSN-3-IN-02 DELIMITED BY SIZE
+                      WS-PR-SSN-2-IN-02 DELIMITED BY SIZE
+                      WS-PR-SSN-4-IN-02 DELIMITED BY SIZE
+                   INTO WS-EXCP-KEY-FIELD
+               MOVE "PROG5" TO EXCP-PROGRAM-ID
+               MOVE WS-EXCP-KEY-FIELD TO EXCP-KEY-FIELD
+               MOVE "EARNINGS OUT OF EXPECTED RANGE" TO EXCP-REASON
+               CALL "EXCPLOG" USING EXCP-PARM-AREA
+           END-IF.
+      *
+       C30-BALANCE-CHECK-PARA.
+           IF WS-REPORT-PER-TOT NOT = WS-CTL-EXPECTED-PER-TOT
+               MOVE SPACES TO WS-BAL-MSG-OUT
+               STRING "*** OUT OF BALANCE - REPORT TOTAL DOES NOT "
+                      "AGREE WITH CONTROL TOTAL ***"
+                   DELIMITED BY SIZE INTO WS-BAL-MSG-OUT
+               MOVE SPACES TO ER-REPORT-OUT
+               WRITE ER-REPORT-OUT FROM WS-BALANCE-MSG-LINE
+                   AFTER ADVANCING 1 LINE
+               ADD 1 TO WS-LINES-USED
+           END-IF.
+           IF WS-REPORT-EMPL-CNT NOT = WS-CTL-EXPECTED-EMPL-CNT
+               MOVE SPACES TO WS-BAL-MSG-OUT
+               STRING "*** OUT OF BALANCE - EMPLOYEE COUNT DOES NOT "
+                      "AGREE WITH CONTROL COUNT ***"
+                   DELIMITED BY SIZE INTO WS-BAL-MSG-OUT
+               MOVE SPACES TO ER-REPORT-OUT
+               WRITE ER-REPORT-OUT FROM WS-BALANCE-MSG-LINE
+                   AFTER ADVANCING 1 LINE
+               ADD 1 TO WS-LINES-USED
+           END-IF.
+      *
+       C40-LOG-RECON-PARA.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           MOVE "PROG5" TO RECON-PROGRAM-ID.
+           MOVE WS-TODAY TO RECON-RUN-DATE.
+           MOVE WS-REPORT-EMPL-CNT TO RECON-RECORD-COUNT.
+           MOVE WS-REPORT-PER-TOT TO RECON-DOLLAR-TOTAL.
+           CALL "RECONLOG" USING RECON-PARM-AREA.
+      *
+       D10-DELIM-DETAIL-PARA.
+           MOVE WS-EARN-THIS-PER-IN-02 TO WS-DELIM-AMT-1-EDIT.
+           MOVE WS-YTD-EARNINGS-IN-02 TO WS-DELIM-AMT-2-EDIT.
+           MOVE SPACES TO WS-DELIM-REC-OUT.
+           STRING WS-PLANT-CODE-IN-02  DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-DEPT-NUM-IN-02    DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-PR-SSN-3-IN-02    DELIMITED BY SIZE
+                  "-"                  DELIMITED BY SIZE
+                  WS-PR-SSN-2-IN-02    DELIMITED BY SIZE
+                  "-"                  DELIMITED BY SIZE
+                  WS-PR-SSN-4-IN-02    DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-PR-EMPL-NAME-IN-02 DELIMITED BY "  "
+                  ","                  DELIMITED BY SIZE
+                  WS-DELIM-AMT-1-EDIT  DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-DELIM-AMT-2-EDIT  DELIMITED BY SIZE
+               INTO WS-DELIM-REC-OUT.
+           WRITE WS-DELIM-REC-OUT.
+      *
+       D20-DELIM-DEPT-TOTAL-PARA.
+           MOVE WS-DEPT-PER-TOT TO WS-DELIM-AMT-1-EDIT.
+           MOVE WS-DEPT-YTD-TOT TO WS-DELIM-AMT-2-EDIT.
+           MOVE SPACES TO WS-DELIM-REC-OUT.
+           STRING "DEPT TOTAL"        DELIMITED BY SIZE
+                  ","                 DELIMITED BY SIZE
+                  WS-PREV-DEPT        DELIMITED BY SIZE
+                  ","                 DELIMITED BY SIZE
+                  WS-DELIM-AMT-1-EDIT DELIMITED BY SIZE
+                  ","                 DELIMITED BY SIZE
+                  WS-DELIM-AMT-2-EDIT DELIMITED BY SIZE
+               INTO WS-DELIM-REC-OUT.
+           WRITE WS-DELIM-REC-OUT.
+      *
+       D30-DELIM-PLANT-TOTAL-PARA.
+           MOVE WS-PLANT-PER-TOT TO WS-DELIM-AMT-1-EDIT.
+           MOVE WS-PLANT-YTD-TOT TO WS-DELIM-AMT-2-EDIT.
+           MOVE SPACES TO WS-DELIM-REC-OUT.
+           STRING "PLANT TOTAL"       DELIMITED BY SIZE
+                  ","                 DELIMITED BY SIZE
+                  WS-PREV-PLANT       DELIMITED BY SIZE
+                  ","                 DELIMITED BY SIZE
+                  WS-DELIM-AMT-1-EDIT DELIMITED BY SIZE
+                  ","                 DELIMITED BY SIZE
+                  WS-DELIM-AMT-2-EDIT DELIMITED BY SIZE
+               INTO WS-DELIM-REC-OUT.
+           WRITE WS-DELIM-REC-OUT.
+      *
+       D40-DELIM-REPORT-TOTAL-PARA.
+           MOVE WS-REPORT-PER-TOT TO WS-DELIM-AMT-1-EDIT.
+           MOVE WS-REPORT-YTD-TOT TO WS-DELIM-AMT-2-EDIT.
+           MOVE SPACES TO WS-DELIM-REC-OUT.
+           STRING "REPORT TOTAL"      DELIMITED BY SIZE
+                  ","                 DELIMITED BY SIZE
+                  WS-DELIM-AMT-1-EDIT DELIMITED BY SIZE
+                  ","                 DELIMITED BY SIZE
+                  WS-DELIM-AMT-2-EDIT DELIMITED BY SIZE
+               INTO WS-DELIM-REC-OUT.
+           WRITE WS-DELIM-REC-OUT.
